@@ -18,8 +18,24 @@
       * If not, see <http://www.gnu.org/licenses/>.
       *
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. EXAMPLE1.
+        PROGRAM-ID. CASE1000.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * Durable trail of every TXINFORM call (see WRITE-AUDIT-RECORD)
+            SELECT TRANSACTION-AUDIT-FILE ASSIGN TO "TRANSACTION-AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * One-line-per-run RUNSTATS summary (see WRITE-RUNSTATS)
+            SELECT RUNSTATS-FILE ASSIGN TO "RUNSTATS"
+                ORGANIZATION IS LINE SEQUENTIAL.
         DATA DIVISION.
+        FILE SECTION.
+        FD TRANSACTION-AUDIT-FILE.
+        01 TRANSACTION-AUDIT-RECORD.
+           COPY TXAUDIT.
+        FD RUNSTATS-FILE.
+        01 RUNSTATS-RECORD.
+           COPY RUNSTATREC.
         WORKING-STORAGE SECTION.
       * Include TX definitions
         01 TX-RETURN-STATUS.
@@ -28,32 +44,72 @@
            COPY TXINFDEF.
       * Include LIXA definitions
            COPY LIXAXID.
+      * Configuration-mismatch warning carried into the next audit
+      * record; SPACES unless a paragraph like CHECK-COMMITRET sets it.
+        01 WS-AUDIT-WARNING PIC X(60) VALUE SPACES.
+           COPY TXREMED.
+      * Job-level RUNSTATS counters (see RUNSTAT.cpy)
+        01 RUNSTAT-AREA.
+           COPY RUNSTAT.
+      * Set by VALIDATE-XID-NOT-NULL (TXNULLCHK.cpy) when FORMAT-ID
+      * comes back -1, meaning this session's XID is null.
+        01 WS-NULL-XID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-NULL-XID-DETECTED VALUE 'Y'.
+      * Expected-vs-actual TX-STATUS self-check, one step per TX call,
+      * so a nightly `make CASE1000.run` reports a single PASS/FAIL
+      * line instead of requiring someone to read the whole console log.
+        01 WS-REGRESS-STEP-NAME PIC X(20) VALUE SPACES.
+        01 WS-REGRESS-EXPECTED PIC S9(9) COMP-5 VALUE 0.
+        01 WS-REGRESS-CHECKS PIC 9(4) VALUE 0.
+        01 WS-REGRESS-FAILURES PIC 9(4) VALUE 0.
         PROCEDURE DIVISION.
         000-MAIN.
-            DISPLAY 'Executing EXAMPLE1'.
+            DISPLAY 'Executing CASE1000'.
+            OPEN EXTEND TRANSACTION-AUDIT-FILE.
+            OPEN EXTEND RUNSTATS-FILE.
             MOVE ZERO TO TX-RETURN-STATUS.
       * Calling TXOPEN (tx_open)
             CALL "TXOPEN" USING TX-RETURN-STATUS.
             DISPLAY 'TXOPEN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            MOVE 'TXOPEN' TO WS-REGRESS-STEP-NAME.
+            MOVE 0 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       * Calling TXBEGIN (tx_begin)
             CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-BEGINS.
             DISPLAY 'TXBEGIN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            MOVE 'TXBEGIN-1' TO WS-REGRESS-STEP-NAME.
+            MOVE 0 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       * Inspect transaction info
             PERFORM INFO-PARA THRU INFO-PARA.
       * Calling TXCOMMIT (tx_commit)
             CALL "TXCOMMIT" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-COMMITS.
             DISPLAY 'TXCOMMIT returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            MOVE 'TXCOMMIT' TO WS-REGRESS-STEP-NAME.
+            MOVE 0 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
             PERFORM INFO-PARA THRU INFO-PARA.
       * Set non default parameters
@@ -61,24 +117,34 @@
             MOVE 1 TO COMMIT-RETURN.
             CALL "TXSETCOMMITRET" USING TX-INFO-AREA TX-RETURN-STATUS.
             DISPLAY 'TXSETCOMMITRET returned value ' TX-STATUS.
-            IF NOT TX-NOT-SUPPORTED THEN
-               DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
-            END-IF.
+            MOVE 'TXSETCOMMITRET' TO WS-REGRESS-STEP-NAME.
+            MOVE 1 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
+            PERFORM CHECK-COMMITRET THRU CHECK-COMMITRET.
       * LIXA supports timeout
             MOVE 5 TO TRANSACTION-TIMEOUT.
             CALL "TXSETTIMEOUT" USING TX-INFO-AREA TX-RETURN-STATUS.
             DISPLAY 'TXSETTIMEOUT returned value ' TX-STATUS.
+            MOVE 'TXSETTIMEOUT' TO WS-REGRESS-STEP-NAME.
+            MOVE 0 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
             IF NOT TX-OK THEN
                DISPLAY 'Exiting...'
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
                STOP RUN RETURNING 1
             END-IF.
       * LIXA supports transaction control
             MOVE 1 TO TRANSACTION-CONTROL.
             CALL "TXSETTRANCTL" USING TX-INFO-AREA TX-RETURN-STATUS.
             DISPLAY 'TXSETTRANCTL returned value ' TX-STATUS.
+            MOVE 'TXSETTRANCTL-SET' TO WS-REGRESS-STEP-NAME.
+            MOVE 0 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
             IF NOT TX-OK THEN
                DISPLAY 'Exiting...'
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
                STOP RUN RETURNING 1
             END-IF.
             PERFORM INFO-PARA THRU INFO-PARA.
@@ -86,38 +152,119 @@
             MOVE 0 TO TRANSACTION-CONTROL.
             CALL "TXSETTRANCTL" USING TX-INFO-AREA TX-RETURN-STATUS.
             DISPLAY 'TXSETTRANCTL returned value ' TX-STATUS.
+            MOVE 'TXSETTRANCTL-RESET' TO WS-REGRESS-STEP-NAME.
+            MOVE 0 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
             IF NOT TX-OK THEN
                DISPLAY 'Exiting...'
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
                STOP RUN RETURNING 1
             END-IF.
             PERFORM INFO-PARA THRU INFO-PARA.
       * Calling TXBEGIN (tx_begin)
             CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-BEGINS.
             DISPLAY 'TXBEGIN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            MOVE 'TXBEGIN-2' TO WS-REGRESS-STEP-NAME.
+            MOVE 0 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       * Calling TXROLLBACK (tx_rollback)
             CALL "TXROLLBACK" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-ROLLBACKS.
             DISPLAY 'TXROLLBACK returned value ' TX-STATUS.
-            IF NOT TX-OK
+            MOVE 'TXROLLBACK' TO WS-REGRESS-STEP-NAME.
+            MOVE 0 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK
                DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       * Calling TXCLOSE (tx_close)
             CALL "TXCLOSE" USING TX-RETURN-STATUS.
             DISPLAY 'TXCLOSE returned value ' TX-STATUS.
-            IF NOT TX-OK
-               STOP RUN RETURNING 1
+            MOVE 'TXCLOSE' TO WS-REGRESS-STEP-NAME.
+            MOVE 0 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK
+               PERFORM CLOSE-DIAGNOSTIC THRU CLOSE-DIAGNOSTIC
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             DISPLAY 'Execution terminated!'.
+            PERFORM WRITE-RUNSTATS THRU WRITE-RUNSTATS.
+            CLOSE TRANSACTION-AUDIT-FILE.
+            CLOSE RUNSTATS-FILE.
+            PERFORM REPORT-REGRESSION-RESULT
+               THRU REPORT-REGRESSION-RESULT.
             STOP RUN.
+      * Shared TX-STATUS remediation routing (see TXDISPAT.cpy)
+           COPY TXDISPAT.
+      * Guard against a malformed/corrupted XID (see TXXIDCHK.cpy)
+           COPY TXXIDCHK.
+           COPY TXNULLCHK.
+      * Diagnostic snapshot on a failed TXCLOSE (see TXCLOSDG.cpy)
+           COPY TXCLOSDG.
+      * Compares TX-STATUS against the value WS-REGRESS-EXPECTED says
+      * this step should return; a mismatch is DISPLAYed right away and
+      * tallied so REPORT-REGRESSION-RESULT can print one PASS/FAIL
+      * line covering the whole run.
+        CHECK-STEP.
+            ADD 1 TO WS-REGRESS-CHECKS.
+            IF TX-STATUS NOT EQUAL WS-REGRESS-EXPECTED THEN
+               ADD 1 TO WS-REGRESS-FAILURES
+               DISPLAY 'REGRESS FAIL: ' WS-REGRESS-STEP-NAME
+                       ' expected ' WS-REGRESS-EXPECTED
+                       ' got ' TX-STATUS
+            END-IF.
+      * Single summary line for the nightly `make CASE1000.run`; every
+      * mismatch was already DISPLAYed by CHECK-STEP as it happened, so
+      * this is the line an operator actually needs to glance at.
+        REPORT-REGRESSION-RESULT.
+            IF WS-REGRESS-FAILURES EQUAL 0 THEN
+               DISPLAY 'REGRESSION RESULT: PASS (' WS-REGRESS-CHECKS
+                       ' checks)'
+            ELSE
+               DISPLAY 'REGRESSION RESULT: FAIL (' WS-REGRESS-FAILURES
+                       ' of ' WS-REGRESS-CHECKS ' checks failed)'
+            END-IF.
+      * TXSETCOMMITRET asked for a COMMIT-RETURN mode this resource
+      * manager does not honor; the program used to just check for
+      * TX-NOT-SUPPORTED and carry on.  Now carry on the same way, but
+      * also flag the mismatch in the next audit record so it isn't
+      * silently forgotten until it causes an incident.
+        CHECK-COMMITRET.
+            IF TX-NOT-SUPPORTED THEN
+               MOVE 'COMMIT-RETURN requested is not supported by RM'
+                    TO WS-AUDIT-WARNING
+            ELSE
+               DISPLAY 'Exiting...'
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
+               STOP RUN RETURNING 1
+            END-IF.
       * Calling TXINFORM (tx_info)
             INFO-PARA.
             CALL "TXINFORM" USING TX-INFO-AREA TX-RETURN-STATUS.
             DISPLAY 'TXINFORM returned value ' TX-STATUS.
+            MOVE 'TXINFORM' TO WS-REGRESS-STEP-NAME.
+            MOVE 0 TO WS-REGRESS-EXPECTED.
+            PERFORM CHECK-STEP THRU CHECK-STEP.
             IF NOT TX-OK THEN
                DISPLAY 'Exiting...'
+               PERFORM REPORT-REGRESSION-RESULT
+                  THRU REPORT-REGRESSION-RESULT
                STOP RUN RETURNING 1
             END-IF.
             CALL "LIXAXIDSERIALIZE" USING TX-INFO-AREA LIXA-SER-XID
@@ -151,5 +298,47 @@
                DISPLAY '    [TX-TIMEOUT-ROLLBACK-ONLY]'.
             IF TX-ROLLBACK-ONLY THEN
                DISPLAY '    [TX-ROLLBACK-ONLY]'.
-            
-
+            PERFORM VALIDATE-XID-BOUNDS THRU VALIDATE-XID-BOUNDS.
+            PERFORM VALIDATE-XID-NOT-NULL THRU VALIDATE-XID-NOT-NULL.
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD.
+      * Write the TXINFORM fields gathered above to the durable
+      * TRANSACTION-AUDIT file instead of relying on the console
+      * DISPLAY lines, which are lost once the batch job log scrolls.
+        WRITE-AUDIT-RECORD.
+            MOVE 'CASE1000' TO AUD-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            MOVE FORMAT-ID TO AUD-FORMAT-ID.
+            MOVE GTRID-LENGTH TO AUD-GTRID-LENGTH.
+            MOVE BRANCH-LENGTH TO AUD-BRANCH-LENGTH.
+            MOVE LIXA-SER-XID TO AUD-SER-XID.
+            MOVE TRANSACTION-MODE TO AUD-TRANSACTION-MODE.
+            MOVE COMMIT-RETURN TO AUD-COMMIT-RETURN.
+            MOVE TRANSACTION-CONTROL TO AUD-TRANSACTION-CONTROL.
+            MOVE TRANSACTION-TIMEOUT TO AUD-TRANSACTION-TIMEOUT.
+            MOVE TRANSACTION-STATE TO AUD-TRANSACTION-STATE.
+            MOVE WS-AUDIT-WARNING TO AUD-WARNING.
+            MOVE SPACES TO WS-AUDIT-WARNING.
+            WRITE TRANSACTION-AUDIT-RECORD.
+      * One-line-per-run summary of every TX call this program made,
+      * broken down by TX-STATUS-DISPATCH's remediation category, so
+      * an operator doesn't have to scan the whole TRANSACTION-AUDIT
+      * trail or console log to see how the run went.
+        WRITE-RUNSTATS.
+            MOVE 'CASE1000' TO RSTAT-REC-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO RSTAT-REC-TIMESTAMP.
+            MOVE RSTAT-BEGINS TO RSTAT-REC-BEGINS.
+            MOVE RSTAT-COMMITS TO RSTAT-REC-COMMITS.
+            MOVE RSTAT-ROLLBACKS TO RSTAT-REC-ROLLBACKS.
+            MOVE RSTAT-RETRY TO RSTAT-REC-RETRY.
+            MOVE RSTAT-MANUAL-REVIEW TO RSTAT-REC-MANUAL-REVIEW.
+            MOVE RSTAT-PROGRAM-DEFECT TO RSTAT-REC-PROGRAM-DEFECT.
+            MOVE RSTAT-BAD-INPUT TO RSTAT-REC-BAD-INPUT.
+            MOVE RSTAT-FATAL TO RSTAT-REC-FATAL.
+      * This program never calls PQexec/TXCOMMIT through the timed
+      * path (see TXPERFWK.cpy), so the elapsed-time/call counters
+      * are always zero here.
+            MOVE 0 TO RSTAT-REC-PQEXEC-ELAPSED.
+            MOVE 0 TO RSTAT-REC-PQEXEC-CALLS.
+            MOVE 0 TO RSTAT-REC-COMMIT-ELAPSED.
+            MOVE 0 TO RSTAT-REC-COMMIT-CALLS.
+            WRITE RUNSTATS-RECORD.
