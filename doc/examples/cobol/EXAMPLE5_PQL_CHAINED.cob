@@ -0,0 +1,875 @@
+      * Copyright (c) 2009-2020, Christian Ferrari
+      * <tiian@users.sourceforge.net>
+      * All rights reserved.
+      *
+      * This file is part of LIXA.
+      *
+      * LIXA is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License version 2
+      * as published by the Free Software Foundation.
+      *
+      * LIXA is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the
+      * GNU General Public License along with LIXA.
+      * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * Usage: EXAMPLE5_PQL_CHAINED [DELETE]
+      *
+      * Chained-mode sibling of EXAMPLE5-PQL for the high-volume load
+      * window: TRANSACTION-CONTROL is set to TX-CHAINED once up front,
+      * so each row's TXCOMMIT auto-begins the next row's transaction
+      * instead of paying a separate TXBEGIN call per row.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EXAMPLE5-PQL-CHAINED.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * Durable trail of every TXINFORM call (see WRITE-AUDIT-RECORD)
+            SELECT TRANSACTION-AUDIT-FILE ASSIGN TO "TRANSACTION-AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Batch input: one row per author to insert/delete/update
+            SELECT AUTHOR-INPUT-FILE ASSIGN TO "AUTHOR-INPUT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Checkpoint/restart: last committed input-file position
+            SELECT AUTHOR-RESTART-FILE ASSIGN TO "AUTHOR-RESTART"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RESTART-STATUS.
+      * Queryable record of every PQerrorMessage this job has seen.
+      * LINE SEQUENTIAL for the same reason as the sibling loader's
+      * own ERROR-LOG-FILE (see EXAMPLE5_PQL.cob): this deploy target
+      * has no ISAM handler configured, so until one is available
+      * this carries the same key field appended-to like
+      * TRANSACTION-AUDIT-FILE, queryable by scan in the meantime.
+            SELECT ERROR-LOG-FILE ASSIGN TO "ERROR-LOG"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Cross-reference: business document number (authors row id) to
+      * the LIXA-SER-XID that committed it, one row per commit.
+            SELECT XREF-CONTROL-FILE ASSIGN TO "XREF-CONTROL"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Unresolved exceptions: TX-HAZARD/MIXED rows and escalated
+      * TXCOMMIT failures (see EXCQUEUE.cpy)
+            SELECT EXCEPTION-QUEUE-FILE ASSIGN TO "EXCEPTION-QUEUE"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * One-line-per-run RUNSTATS summary (see WRITE-RUNSTATS)
+            SELECT RUNSTATS-FILE ASSIGN TO "RUNSTATS"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Field-level before/after image of every committed change
+            SELECT CHANGE-AUDIT-FILE ASSIGN TO "CHANGE-AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Row-count summary trailer written once the run finishes
+            SELECT BATCH-CONTROL-FILE ASSIGN TO "BATCH-CONTROL"
+                ORGANIZATION IS LINE SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+        FD TRANSACTION-AUDIT-FILE.
+        01 TRANSACTION-AUDIT-RECORD.
+           COPY TXAUDIT.
+        FD RUNSTATS-FILE.
+        01 RUNSTATS-RECORD.
+           COPY RUNSTATREC.
+        FD AUTHOR-INPUT-FILE.
+        01 AUTHOR-INPUT-RECORD.
+           COPY AUTHROW.
+        FD AUTHOR-RESTART-FILE.
+        01 AUTHOR-RESTART-RECORD.
+           COPY CKPTREC.
+        FD ERROR-LOG-FILE.
+        01 ERROR-LOG-RECORD.
+           COPY ERRLOG.
+        FD XREF-CONTROL-FILE.
+        01 XREF-RECORD.
+           COPY XREFREC.
+        FD EXCEPTION-QUEUE-FILE.
+        01 EXCEPTION-QUEUE-RECORD.
+           COPY EXCQUEUE.
+        FD CHANGE-AUDIT-FILE.
+        01 CHANGE-AUDIT-RECORD.
+           COPY CHGAUD.
+        FD BATCH-CONTROL-FILE.
+        01 BATCH-CONTROL-RECORD.
+           COPY CTLREC.
+        WORKING-STORAGE SECTION.
+      * Include TX definitions
+        01 TX-RETURN-STATUS.
+           COPY TXSTATUS.
+        01 TX-INFO-AREA.
+           COPY TXINFDEF.
+      * Include LIXA definitions
+           COPY LIXAXID.
+      * Per-resource-manager outcome of the last TXCOMMIT/TXROLLBACK
+        01 TX-RM-STATUS-AREA.
+           COPY TXRMSTAT.
+        01 RM-STATUS-IX PIC 9(4).
+      * Configuration-mismatch warning carried into the next audit
+      * record; SPACES unless a paragraph like CHECK-COMMITRET sets it.
+        01 WS-AUDIT-WARNING PIC X(60) VALUE SPACES.
+           COPY TXREMED.
+      * Job-level RUNSTATS counters (see RUNSTAT.cpy)
+        01 RUNSTAT-AREA.
+           COPY RUNSTAT.
+      * Elapsed-time work fields for bracketing PQexec/TXCOMMIT
+        01 PERF-WORK-AREA.
+           COPY TXPERFWK.
+      * Actual database/host this connection is pointed at (see
+      * LOG-CONNECTION-TARGET)
+        01 WS-CONN-HOST PIC X(40) VALUE SPACES.
+        01 WS-CONN-DB PIC X(40) VALUE SPACES.
+        01 WS-CONNSTR-LENGTH PIC 9(4) VALUE 0.
+      * Before-image of the row being changed (see CAPTURE-BEFORE-IMAGE)
+        01 WS-BEFORE-NAME PIC X(30) VALUE SPACES.
+        01 WS-BEFORE-SURNAME PIC X(30) VALUE SPACES.
+      * Row counts for the BATCH-CONTROL-RECORD trailer
+        01 WS-ROWS-COMMITTED-COUNT PIC 9(9) VALUE 0.
+        01 WS-ROWS-REJECTED-COUNT PIC 9(9) VALUE 0.
+      * PQgetvalue work fields (see EXTRACT-PQ-COLUMN)
+        01 WS-PQGETVAL-ROW USAGE BINARY-LONG VALUE 0.
+        01 WS-PQGETVAL-COL USAGE BINARY-LONG VALUE 0.
+        01 WS-PQGETVAL-RESULT PIC X(30) VALUE SPACES.
+        01 WS-PQGETVAL-LENGTH PIC 9(4) VALUE 0.
+      * Set by VALIDATE-XID-NOT-NULL (TXNULLCHK.cpy) when FORMAT-ID
+      * comes back -1, meaning this session's XID is null.
+        01 WS-NULL-XID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-NULL-XID-DETECTED VALUE 'Y'.
+      * PostgreSQL connection handle
+        01 PGCONN USAGE POINTER.
+      * PostgreSQL result
+        01 PGRES USAGE POINTER.
+        01 RESULT USAGE BINARY-LONG.
+      * PQstatus connection status, checked against CONNECTION_OK
+        01 PQ-STATUS-AREA.
+           COPY PQSTATUS.
+        01 RESULT-POINTER USAGE POINTER.
+        01 RESULT-CHAR PIC X BASED.
+        01 NEXT-CHAR PIC X BASED.
+      * Command line argument
+        01 ARGV PIC X(100) VALUE SPACES.
+        01 ARGV-BOOL PIC 9(1) VALUE 0.
+        88      IS-INSERT VALUES 0.
+        88      IS-DELETE VALUES 1.
+        88      IS-UPDATE VALUES 2.
+      * Batch loader work fields
+        01 AUTHOR-INPUT-EOF PIC X(1) VALUE 'N'.
+           88 END-OF-AUTHOR-INPUT VALUE 'Y'.
+        01 SQL-STATEMENT PIC X(200) VALUE SPACES.
+        01 DISP-ID PIC Z(8)9.
+      * Checkpoint/restart work fields
+        01 WS-RESTART-STATUS PIC X(2) VALUE '00'.
+        01 CKPT-SKIP-COUNT PIC 9(9) VALUE 0.
+        01 ROWS-READ-COUNT PIC 9(9) VALUE 0.
+      * Error-log work fields
+        01 ERRLOG-RUN-SEQ PIC 9(4) VALUE 0.
+        01 ERRMSG-LENGTH PIC 9(4) VALUE 0.
+      * TX-HAZARD/TX-MIXED reconciliation work field
+        01 HAZARD-QUERY-NTUPLES USAGE BINARY-LONG.
+      * Set by a caller just before PERFORM WRITE-EXCEPTION-QUEUE (see
+      * EXCQUEUE.cpy): the business key and XID the finding is about,
+      * and a one-line reason, so both QUERY-HAZARD-OUTCOME (this
+      * job's own in-flight row) and an escalated TXCOMMIT failure can
+      * log through the same paragraph.
+        01 WS-EXCQ-BUSINESS-KEY PIC X(20) VALUE SPACES.
+        01 WS-EXCQ-SER-XID PIC X(200) VALUE SPACES.
+        01 WS-EXCQ-REASON PIC X(60) VALUE SPACES.
+      *
+        PROCEDURE DIVISION.
+        000-MAIN.
+            DISPLAY 'Executing EXAMPLE5_PQL_CHAINED'.
+            OPEN EXTEND TRANSACTION-AUDIT-FILE.
+            OPEN EXTEND ERROR-LOG-FILE.
+            OPEN EXTEND XREF-CONTROL-FILE.
+            OPEN EXTEND EXCEPTION-QUEUE-FILE.
+            OPEN EXTEND RUNSTATS-FILE.
+            OPEN EXTEND CHANGE-AUDIT-FILE.
+            OPEN EXTEND BATCH-CONTROL-FILE.
+            MOVE ZERO TO TX-RETURN-STATUS.
+      *
+      * Delete or insert?
+      *
+            ACCEPT ARGV FROM ARGUMENT-VALUE.
+            IF ARGV IS EQUAL TO 'DELETE' OR
+               ARGV IS EQUAL TO 'delete' THEN
+               DISPLAY 'Deleting a row from the table...'
+               MOVE 1 TO ARGV-BOOL
+            ELSE IF ARGV IS EQUAL TO 'UPDATE' OR
+               ARGV IS EQUAL TO 'update' THEN
+               DISPLAY 'Updating a row in the table...'
+               MOVE 2 TO ARGV-BOOL
+            ELSE
+               DISPLAY 'Inserting a row in the table...'
+            END-IF END-IF.
+      *
+      * Open the resource manager
+      *
+            CALL "TXOPEN" USING TX-RETURN-STATUS.
+            DISPLAY 'TXOPEN returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+      * A prior run may have abended between TXBEGIN and TXCOMMIT,
+      * leaving a dangling transaction on this session; check for it
+      * and roll it back before any new work begins.
+            PERFORM STARTUP-RECOVERY THRU STARTUP-RECOVERY.
+      *
+      * Retrieve PostgreSQL connection
+      * do NOT use standard PostgreSQL functions because they don't
+      * return an XA connection, but a transaction manager independent
+      * connection
+      *
+            CALL "LIXAPQGETCONN" RETURNING PGCONN.
+            IF PGCONN EQUAL NULL THEN
+               DISPLAY 'Error: unable to retrieve a valid PostgreSQL '
+                       'connection'
+               STOP RUN RETURNING 1
+            END-IF.
+      *
+      * Check connection status before ever reaching PQexec, instead
+      * of just displaying the raw number and proceeding regardless.
+      *
+            CALL "PQstatus" USING BY VALUE PGCONN RETURNING RESULT.
+            DISPLAY "Status: " RESULT.
+            MOVE RESULT TO PQ-CONN-STATUS.
+            IF NOT PQ-CONNECTION-OK THEN
+               DISPLAY 'Error: PostgreSQL connection not OK (status='
+                       RESULT ')'
+               STOP RUN RETURNING 1
+            END-IF.
+      * Record which database/host this connection is actually pointed
+      * at, so a job that accidentally runs against the wrong
+      * environment is caught from the log, not from a customer.
+            PERFORM LOG-CONNECTION-TARGET THRU LOG-CONNECTION-TARGET.
+      *
+      * Resume after the last row committed by a previous, interrupted
+      * run instead of reprocessing the whole input file.
+      *
+            PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT.
+      *
+      * Switch to chained mode: every TXCOMMIT from here on auto-begins
+      * the next row's transaction, so only one TXBEGIN is ever issued
+      * for the whole batch.
+      *
+            MOVE 1 TO TRANSACTION-CONTROL.
+            CALL "TXSETTRANCTL" USING TX-INFO-AREA TX-RETURN-STATUS.
+            DISPLAY 'TXSETTRANCTL returned value ' TX-STATUS.
+            IF NOT TX-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING 1
+            END-IF.
+            CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-BEGINS.
+            DISPLAY 'TXBEGIN returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+      *
+      * Load every row of the batch input file.  Each row's TXCOMMIT
+      * both ends this row's transaction and begins the next row's, so
+      * LOAD-ONE-ROW issues no TXBEGIN of its own.
+      *
+            OPEN INPUT AUTHOR-INPUT-FILE.
+            PERFORM UNTIL END-OF-AUTHOR-INPUT
+               READ AUTHOR-INPUT-FILE
+                  AT END
+                     SET END-OF-AUTHOR-INPUT TO TRUE
+                  NOT AT END
+                     ADD 1 TO ROWS-READ-COUNT
+                     IF ROWS-READ-COUNT > CKPT-SKIP-COUNT THEN
+                        PERFORM LOAD-ONE-ROW THRU LOAD-ONE-ROW
+                     END-IF
+               END-READ
+            END-PERFORM.
+            CLOSE AUTHOR-INPUT-FILE.
+      *
+      * The last row's TXCOMMIT auto-began a new, empty transaction;
+      * switch back to unchained mode and commit it away before
+      * TXCLOSE, same as TXCLOSE-SAFE does for the unchained example.
+      *
+            MOVE 0 TO TRANSACTION-CONTROL.
+            CALL "TXSETTRANCTL" USING TX-INFO-AREA TX-RETURN-STATUS.
+            DISPLAY 'TXSETTRANCTL returned value ' TX-STATUS.
+            IF NOT TX-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING 1
+            END-IF.
+            CALL "TXCOMMIT" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-COMMITS.
+            DISPLAY 'TXCOMMIT returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+      * Calling TXCLOSE (tx_close)
+            CALL "TXCLOSE" USING TX-RETURN-STATUS.
+            DISPLAY 'TXCLOSE returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            DISPLAY 'Execution terminated!'.
+            PERFORM WRITE-RUNSTATS THRU WRITE-RUNSTATS.
+            PERFORM WRITE-CONTROL-RECORD THRU WRITE-CONTROL-RECORD.
+            CLOSE TRANSACTION-AUDIT-FILE.
+            CLOSE ERROR-LOG-FILE.
+            CLOSE XREF-CONTROL-FILE.
+            CLOSE EXCEPTION-QUEUE-FILE.
+            CLOSE CHANGE-AUDIT-FILE.
+            CLOSE BATCH-CONTROL-FILE.
+            CLOSE RUNSTATS-FILE.
+            STOP RUN RETURNING 0.
+      *
+      * Build and execute the SQL statement for one input row (INSERT
+      * or DELETE mode, per the command-line switch), commit it (which
+      * auto-begins the next row's transaction) and checkpoint it.
+      *
+        LOAD-ONE-ROW.
+            MOVE AUTHROW-ID TO DISP-ID.
+      * Capture the before-image (UPDATE/DELETE only; nothing exists
+      * yet for an INSERT) for WRITE-CHANGE-AUDIT once this row
+      * commits.
+            IF IS-UPDATE OR IS-DELETE THEN
+               PERFORM CAPTURE-BEFORE-IMAGE THRU CAPTURE-BEFORE-IMAGE
+            END-IF.
+            IF IS-DELETE THEN
+               STRING 'DELETE FROM authors WHERE id='
+                      DISP-ID DELIMITED BY SIZE
+                      ';' DELIMITED BY SIZE
+                      x"00" DELIMITED BY SIZE
+                      INTO SQL-STATEMENT
+               END-STRING
+               DISPLAY "PQexec DELETE id=" DISP-ID
+            ELSE IF IS-UPDATE THEN
+      * Ad hoc data-correction: the columns being changed (name,
+      * surname) and the id they apply to both come from this input
+      * row, so the same run can correct many rows under chained
+      * transaction control instead of only ever touching id=1.
+               STRING 'UPDATE authors SET name=''' DELIMITED BY SIZE
+                      FUNCTION TRIM(AUTHROW-NAME) DELIMITED BY SIZE
+                      ''', surname=''' DELIMITED BY SIZE
+                      FUNCTION TRIM(AUTHROW-SURNAME) DELIMITED BY SIZE
+                      ''' WHERE id=' DELIMITED BY SIZE
+                      DISP-ID DELIMITED BY SIZE
+                      ';' DELIMITED BY SIZE
+                      x"00" DELIMITED BY SIZE
+                      INTO SQL-STATEMENT
+               END-STRING
+               DISPLAY "PQexec UPDATE id=" DISP-ID
+            ELSE
+               STRING 'INSERT INTO authors VALUES(' DELIMITED BY SIZE
+                      DISP-ID DELIMITED BY SIZE
+                      ',''' DELIMITED BY SIZE
+                      FUNCTION TRIM(AUTHROW-NAME) DELIMITED BY SIZE
+                      ''',''' DELIMITED BY SIZE
+                      FUNCTION TRIM(AUTHROW-SURNAME) DELIMITED BY SIZE
+                      ''');' DELIMITED BY SIZE
+                      x"00" DELIMITED BY SIZE
+                      INTO SQL-STATEMENT
+               END-STRING
+               DISPLAY "PQexec INSERT id=" DISP-ID
+            END-IF END-IF.
+            ACCEPT WS-PERF-START FROM TIME.
+            CALL "PQexec" USING
+                BY VALUE PGCONN
+                BY REFERENCE SQL-STATEMENT
+                RETURNING PGRES
+            END-CALL.
+            ACCEPT WS-PERF-END FROM TIME.
+            PERFORM CALC-ELAPSED THRU CALC-ELAPSED.
+            ADD WS-PERF-ELAPSED TO RSTAT-PQEXEC-ELAPSED.
+            ADD 1 TO RSTAT-PQEXEC-CALLS.
+      *
+      * Check the outcome of this row's statement
+      *
+            CALL "PQresultStatus" USING BY VALUE PGRES RETURNING RESULT.
+            IF RESULT IS NOT EQUAL TO 1 THEN
+               DISPLAY "Error in PQexec statement, see ERROR-LOG"
+               CALL "PQerrorMessage" USING BY VALUE PGCONN
+                    RETURNING RESULT-POINTER
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               MOVE SPACES TO ERRLOG-MESSAGE
+               MOVE 0 TO ERRMSG-LENGTH
+               PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+                  IF ERRMSG-LENGTH < 200 THEN
+                     ADD 1 TO ERRMSG-LENGTH
+                     MOVE RESULT-CHAR
+                       TO ERRLOG-MESSAGE (ERRMSG-LENGTH:1)
+                  END-IF
+                  SET RESULT-POINTER UP BY 1
+                  SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               END-PERFORM
+               PERFORM WRITE-ERROR-LOG THRU WRITE-ERROR-LOG
+               ADD 1 TO WS-ROWS-REJECTED-COUNT
+      * Rolling back the whole batch and exiting
+               CLOSE AUTHOR-INPUT-FILE
+               GO TO 010-ROLLBACK
+            END-IF.
+            CALL "PQclear" USING BY VALUE PGRES.
+      * Calling TXCOMMIT (tx_commit): ends this row's transaction and,
+      * because TRANSACTION-CONTROL is TX-CHAINED, auto-begins the
+      * next row's transaction in the same call.
+            ACCEPT WS-PERF-START FROM TIME.
+            CALL "TXCOMMIT" USING TX-RETURN-STATUS.
+            ACCEPT WS-PERF-END FROM TIME.
+            PERFORM CALC-ELAPSED THRU CALC-ELAPSED.
+            ADD WS-PERF-ELAPSED TO RSTAT-COMMIT-ELAPSED.
+            ADD 1 TO RSTAT-COMMIT-CALLS.
+            ADD 1 TO RSTAT-COMMITS.
+            DISPLAY 'TXCOMMIT returned value ' TX-STATUS.
+            IF TX-MIXED OR TX-HAZARD THEN
+               PERFORM REPORT-RM-STATUS THRU REPORT-RM-STATUS
+      * A mixed/hazard outcome means this row's own commit may or may
+      * not actually be in PostgreSQL; go look instead of treating it
+      * as a plain failure sight unseen.
+               PERFORM QUERY-HAZARD-OUTCOME THRU QUERY-HAZARD-OUTCOME
+            END-IF.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+      * TX-TIMEOUT-ROLLBACK-ONLY vs. a generic rollback-only tells us
+      * whether to retune TRANSACTION-TIMEOUT or go look at a data
+      * problem instead.
+               PERFORM CHECK-TIMEOUT-OUTCOME THRU CHECK-TIMEOUT-OUTCOME
+      * TX-PROTOCOL-ERROR/TX-FAIL are paged on-call above; also drop
+      * this row's business key onto the exception queue so the
+      * on-call review has the one row that was in flight when it
+      * happened, not just the alert itself.
+               IF WS-ESCALATE-DETECTED THEN
+                  MOVE DISP-ID TO WS-EXCQ-BUSINESS-KEY
+                  MOVE LIXA-SER-XID TO WS-EXCQ-SER-XID
+                  MOVE 'ESCALATED: TXCOMMIT failure, see ALERT log'
+                       TO WS-EXCQ-REASON
+                  PERFORM WRITE-EXCEPTION-QUEUE
+                     THRU WRITE-EXCEPTION-QUEUE
+               END-IF
+               CLOSE AUTHOR-INPUT-FILE
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+      * Inspect transaction info and checkpoint this row's position
+            PERFORM INFO-PARA THRU INFO-PARA.
+            PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT.
+            PERFORM WRITE-XREF-RECORD THRU WRITE-XREF-RECORD.
+            PERFORM WRITE-CHANGE-AUDIT THRU WRITE-CHANGE-AUDIT.
+            ADD 1 TO WS-ROWS-COMMITTED-COUNT.
+      *
+      * Rolling back after SQL error.  TXROLLBACK also auto-begins a
+      * new transaction in chained mode, so switch back to unchained
+      * first and roll that trailing empty transaction back too.
+      *
+        010-ROLLBACK.
+            DISPLAY 'Rolling back due to SQL errors...'
+            CALL "TXROLLBACK" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-ROLLBACKS.
+            DISPLAY 'TXROLLBACK returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+            MOVE 0 TO TRANSACTION-CONTROL.
+            CALL "TXSETTRANCTL" USING TX-INFO-AREA TX-RETURN-STATUS.
+            DISPLAY 'TXSETTRANCTL returned value ' TX-STATUS.
+            IF NOT TX-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING 1
+            END-IF.
+            CALL "TXROLLBACK" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-ROLLBACKS.
+            DISPLAY 'TXROLLBACK returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+      * Calling TXCLOSE (tx_close)
+            CALL "TXCLOSE" USING TX-RETURN-STATUS.
+            DISPLAY 'TXCLOSE returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            DISPLAY 'Execution terminated!'.
+            PERFORM WRITE-RUNSTATS THRU WRITE-RUNSTATS.
+            PERFORM WRITE-CONTROL-RECORD THRU WRITE-CONTROL-RECORD.
+            CLOSE TRANSACTION-AUDIT-FILE.
+            CLOSE ERROR-LOG-FILE.
+            CLOSE XREF-CONTROL-FILE.
+            CLOSE EXCEPTION-QUEUE-FILE.
+            CLOSE CHANGE-AUDIT-FILE.
+            CLOSE BATCH-CONTROL-FILE.
+            CLOSE RUNSTATS-FILE.
+            STOP RUN RETURNING 1.
+      * Shared TX-STATUS remediation routing (see TXDISPAT.cpy)
+           COPY TXDISPAT.
+      * Guard against a malformed/corrupted XID (see TXXIDCHK.cpy)
+           COPY TXXIDCHK.
+           COPY TXNULLCHK.
+      * Report TX-TIMEOUT-ROLLBACK-ONLY explicitly after a failed
+      * commit (see TXTMOCHK.cpy)
+           COPY TXTMOCHK.
+      * Elapsed-time totals for RUNSTATS (see TXELAPSE.cpy)
+           COPY TXELAPSE.
+      *
+      * Read the checkpoint left by a previous, interrupted run (if
+      * any) so this run skips input rows that are already committed.
+      *
+        READ-CHECKPOINT.
+            MOVE 0 TO CKPT-SKIP-COUNT.
+            OPEN INPUT AUTHOR-RESTART-FILE.
+            IF WS-RESTART-STATUS EQUAL '00' THEN
+               READ AUTHOR-RESTART-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CKPT-LAST-POSITION TO CKPT-SKIP-COUNT
+                     DISPLAY 'Resuming after checkpointed row '
+                             CKPT-SKIP-COUNT ', XID ' CKPT-SER-XID
+               END-READ
+               CLOSE AUTHOR-RESTART-FILE
+            END-IF.
+      *
+      * Write the checkpoint record for the row just committed.
+      *
+        WRITE-CHECKPOINT.
+            MOVE ROWS-READ-COUNT TO CKPT-LAST-POSITION.
+            MOVE LIXA-SER-XID TO CKPT-SER-XID.
+            OPEN OUTPUT AUTHOR-RESTART-FILE.
+            WRITE AUTHOR-RESTART-RECORD.
+            CLOSE AUTHOR-RESTART-FILE.
+      *
+      * Tie this row's business key (the authors row id) to the
+      * LIXA-SER-XID that just committed it, so the two can be
+      * cross-referenced later from either direction.
+      *
+        WRITE-XREF-RECORD.
+            MOVE DISP-ID TO XREF-BUSINESS-KEY.
+            MOVE LIXA-SER-XID TO XREF-SER-XID.
+            MOVE FUNCTION CURRENT-DATE TO XREF-TIMESTAMP.
+            IF IS-DELETE THEN
+               MOVE 'D' TO XREF-OPERATION
+               MOVE SPACES TO XREF-EXPECTED-NAME
+               MOVE SPACES TO XREF-EXPECTED-SURNAME
+            ELSE
+               IF IS-UPDATE THEN
+                  MOVE 'U' TO XREF-OPERATION
+               ELSE
+                  MOVE 'I' TO XREF-OPERATION
+               END-IF
+               MOVE AUTHROW-NAME TO XREF-EXPECTED-NAME
+               MOVE AUTHROW-SURNAME TO XREF-EXPECTED-SURNAME
+            END-IF.
+            WRITE XREF-RECORD.
+      *
+      * UPDATE/DELETE only: read this row's current name/surname back
+      * from PostgreSQL before it is changed, so WRITE-CHANGE-AUDIT can
+      * log what the row looked like before this transaction as well as
+      * after it.
+      *
+        CAPTURE-BEFORE-IMAGE.
+            MOVE SPACES TO WS-BEFORE-NAME.
+            MOVE SPACES TO WS-BEFORE-SURNAME.
+            STRING 'SELECT name,surname FROM authors WHERE id='
+                   DISP-ID DELIMITED BY SIZE
+                   ';' DELIMITED BY SIZE
+                   x"00" DELIMITED BY SIZE
+                   INTO SQL-STATEMENT
+            END-STRING.
+            CALL "PQexec" USING
+                BY VALUE PGCONN
+                BY REFERENCE SQL-STATEMENT
+                RETURNING PGRES
+            END-CALL.
+            CALL "PQresultStatus" USING BY VALUE PGRES RETURNING RESULT.
+            IF RESULT EQUAL 2 THEN
+               CALL "PQntuples" USING BY VALUE PGRES
+                    RETURNING HAZARD-QUERY-NTUPLES
+               IF HAZARD-QUERY-NTUPLES > 0 THEN
+                  MOVE 0 TO WS-PQGETVAL-ROW
+                  MOVE 0 TO WS-PQGETVAL-COL
+                  PERFORM EXTRACT-PQ-COLUMN THRU EXTRACT-PQ-COLUMN
+                  MOVE WS-PQGETVAL-RESULT TO WS-BEFORE-NAME
+                  MOVE 1 TO WS-PQGETVAL-COL
+                  PERFORM EXTRACT-PQ-COLUMN THRU EXTRACT-PQ-COLUMN
+                  MOVE WS-PQGETVAL-RESULT TO WS-BEFORE-SURNAME
+               END-IF
+            END-IF.
+            CALL "PQclear" USING BY VALUE PGRES.
+      *
+      * One row per committed INSERT/UPDATE/DELETE, carrying the actual
+      * before/after column values (see CHGAUD.cpy) instead of just the
+      * XID and status TRANSACTION-AUDIT already carries.
+      *
+        WRITE-CHANGE-AUDIT.
+            MOVE LIXA-SER-XID TO CHG-SER-XID.
+            MOVE 'EX5PQLCH' TO CHG-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO CHG-TIMESTAMP.
+            MOVE DISP-ID TO CHG-BUSINESS-KEY.
+            MOVE SPACES TO CHG-BEFORE-NAME.
+            MOVE SPACES TO CHG-BEFORE-SURNAME.
+            MOVE SPACES TO CHG-AFTER-NAME.
+            MOVE SPACES TO CHG-AFTER-SURNAME.
+            IF IS-DELETE THEN
+               SET CHG-OP-DELETE TO TRUE
+               MOVE WS-BEFORE-NAME TO CHG-BEFORE-NAME
+               MOVE WS-BEFORE-SURNAME TO CHG-BEFORE-SURNAME
+            ELSE
+               IF IS-UPDATE THEN
+                  SET CHG-OP-UPDATE TO TRUE
+                  MOVE WS-BEFORE-NAME TO CHG-BEFORE-NAME
+                  MOVE WS-BEFORE-SURNAME TO CHG-BEFORE-SURNAME
+               ELSE
+                  SET CHG-OP-INSERT TO TRUE
+               END-IF
+               MOVE AUTHROW-NAME TO CHG-AFTER-NAME
+               MOVE AUTHROW-SURNAME TO CHG-AFTER-SURNAME
+            END-IF.
+            WRITE CHANGE-AUDIT-RECORD.
+      *
+      * Read back which database/host PGCONN is actually pointed at
+      * (PQdb/PQhost) and log it, so a job that ends up against the
+      * wrong environment's database is caught here instead of later.
+      *
+        LOG-CONNECTION-TARGET.
+            MOVE SPACES TO WS-CONN-HOST.
+            CALL "PQhost" USING BY VALUE PGCONN RETURNING RESULT-POINTER.
+            IF RESULT-POINTER NOT EQUAL NULL THEN
+               MOVE 0 TO WS-CONNSTR-LENGTH
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+                  IF WS-CONNSTR-LENGTH < 40 THEN
+                     ADD 1 TO WS-CONNSTR-LENGTH
+                     MOVE RESULT-CHAR
+                       TO WS-CONN-HOST (WS-CONNSTR-LENGTH:1)
+                  END-IF
+                  SET RESULT-POINTER UP BY 1
+                  SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               END-PERFORM
+            END-IF.
+            MOVE SPACES TO WS-CONN-DB.
+            CALL "PQdb" USING BY VALUE PGCONN RETURNING RESULT-POINTER.
+            IF RESULT-POINTER NOT EQUAL NULL THEN
+               MOVE 0 TO WS-CONNSTR-LENGTH
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+                  IF WS-CONNSTR-LENGTH < 40 THEN
+                     ADD 1 TO WS-CONNSTR-LENGTH
+                     MOVE RESULT-CHAR
+                       TO WS-CONN-DB (WS-CONNSTR-LENGTH:1)
+                  END-IF
+                  SET RESULT-POINTER UP BY 1
+                  SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               END-PERFORM
+            END-IF.
+            DISPLAY 'LOG-CONNECTION-TARGET: host=' WS-CONN-HOST
+                    ' db=' WS-CONN-DB.
+      *
+      * Read one text column back from the PostgreSQL result set left
+      * in PGRES by the caller, at WS-PQGETVAL-ROW/WS-PQGETVAL-COL,
+      * into WS-PQGETVAL-RESULT; the same null-terminated-string walk
+      * WRITE-ERROR-LOG already uses for PQerrorMessage.
+      *
+        EXTRACT-PQ-COLUMN.
+            CALL "PQgetvalue" USING BY VALUE PGRES
+                 BY VALUE WS-PQGETVAL-ROW BY VALUE WS-PQGETVAL-COL
+                 RETURNING RESULT-POINTER
+            END-CALL.
+            MOVE SPACES TO WS-PQGETVAL-RESULT.
+            MOVE 0 TO WS-PQGETVAL-LENGTH.
+            SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER.
+            PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+               IF WS-PQGETVAL-LENGTH < 30 THEN
+                  ADD 1 TO WS-PQGETVAL-LENGTH
+                  MOVE RESULT-CHAR
+                    TO WS-PQGETVAL-RESULT (WS-PQGETVAL-LENGTH:1)
+               END-IF
+               SET RESULT-POINTER UP BY 1
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+            END-PERFORM.
+      *
+      * Write the PQerrorMessage text captured above to the ERROR-LOG
+      * file instead of just DISPLAYing it to the console.
+      *
+        WRITE-ERROR-LOG.
+            ADD 1 TO ERRLOG-RUN-SEQ.
+            MOVE FUNCTION CURRENT-DATE TO ERRLOG-TIMESTAMP.
+            MOVE ERRLOG-RUN-SEQ TO ERRLOG-SEQ-NO.
+            MOVE 'EX5PQLCH' TO ERRLOG-PROGRAM-ID.
+            MOVE LIXA-SER-XID TO ERRLOG-SER-XID.
+            WRITE ERROR-LOG-RECORD.
+      *
+      * Append one row to the shared EXCEPTION-QUEUE (see EXCQUEUE.cpy)
+      * for an unresolved TX-HAZARD/MIXED outcome or RECONCILE
+      * mismatch.  Expects the caller to have already set WS-EXCQ-
+      * BUSINESS-KEY/SER-XID/REASON.
+      *
+        WRITE-EXCEPTION-QUEUE.
+            MOVE WS-EXCQ-BUSINESS-KEY TO EXCQ-BUSINESS-KEY.
+            MOVE WS-EXCQ-SER-XID TO EXCQ-SER-XID.
+            MOVE 'EX5PQLCH' TO EXCQ-PROGRAM-ID.
+            MOVE TX-STATUS TO EXCQ-TX-STATUS.
+            MOVE WS-EXCQ-REASON TO EXCQ-REASON.
+            MOVE FUNCTION CURRENT-DATE TO EXCQ-TIMESTAMP.
+            MOVE 'N' TO EXCQ-RESOLVED.
+            WRITE EXCEPTION-QUEUE-RECORD.
+      *
+      * On TX-MIXED/TX-HAZARD, ask the LIXA transaction manager which
+      * individual resource manager(s) committed and which rolled back,
+      * since TX-STATUS alone only reports the aggregate outcome.
+      *
+        REPORT-RM-STATUS.
+            CALL "LIXAGETRMSTATUS" USING TX-RM-STATUS-AREA
+                 TX-RETURN-STATUS.
+            DISPLAY 'LIXAGETRMSTATUS reports ' RM-STATUS-COUNT
+                    ' resource manager(s)'.
+            PERFORM VARYING RM-STATUS-IX FROM 1 BY 1
+                     UNTIL RM-STATUS-IX > RM-STATUS-COUNT
+               DISPLAY '  RMID ' RM-STATUS-RMID (RM-STATUS-IX)
+                       ' outcome ' RM-STATUS-OUTCOME (RM-STATUS-IX)
+            END-PERFORM.
+      *
+      * TX-HAZARD/TX-MIXED only say the commit was not clean; query
+      * PostgreSQL directly for this row's actual, current state
+      * before deciding the row needs manual intervention.
+      *
+        QUERY-HAZARD-OUTCOME.
+            STRING 'SELECT id FROM authors WHERE id='
+                   DISP-ID DELIMITED BY SIZE
+                   ';' DELIMITED BY SIZE
+                   x"00" DELIMITED BY SIZE
+                   INTO SQL-STATEMENT
+            END-STRING.
+            CALL "PQexec" USING
+                BY VALUE PGCONN
+                BY REFERENCE SQL-STATEMENT
+                RETURNING PGRES
+            END-CALL.
+            CALL "PQresultStatus" USING BY VALUE PGRES RETURNING RESULT.
+            IF RESULT EQUAL 2 THEN
+               CALL "PQntuples" USING BY VALUE PGRES
+                    RETURNING HAZARD-QUERY-NTUPLES
+               IF HAZARD-QUERY-NTUPLES > 0 THEN
+                  DISPLAY 'QUERY-HAZARD-OUTCOME: row id=' DISP-ID
+                          ' is present in PostgreSQL'
+                  MOVE 'TX-HAZARD/MIXED: row CONFIRMED present in RM'
+                       TO WS-AUDIT-WARNING
+               ELSE
+                  DISPLAY 'QUERY-HAZARD-OUTCOME: row id=' DISP-ID
+                          ' is NOT present in PostgreSQL'
+                  MOVE 'TX-HAZARD/MIXED: row CONFIRMED absent from RM'
+                       TO WS-AUDIT-WARNING
+               END-IF
+            ELSE
+               DISPLAY 'QUERY-HAZARD-OUTCOME: reconciliation query '
+                       'itself failed, outcome still unknown'
+               MOVE 'TX-HAZARD/MIXED: reconciliation query failed'
+                    TO WS-AUDIT-WARNING
+            END-IF.
+            MOVE DISP-ID TO WS-EXCQ-BUSINESS-KEY.
+            MOVE LIXA-SER-XID TO WS-EXCQ-SER-XID.
+            MOVE WS-AUDIT-WARNING TO WS-EXCQ-REASON.
+            PERFORM WRITE-EXCEPTION-QUEUE THRU WRITE-EXCEPTION-QUEUE.
+            CALL "PQclear" USING BY VALUE PGRES.
+      *
+      * Start-up recovery: a prior, possibly-crashed run may have left
+      * a transaction open on this session.  Detect it via TXINFORM
+      * and roll it back so today's run cannot be silently blocked or
+      * corrupted by yesterday's dangling transaction.
+      *
+        STARTUP-RECOVERY.
+            PERFORM INFO-PARA THRU INFO-PARA.
+            IF WS-NULL-XID-DETECTED THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING 1
+            END-IF.
+            IF TX-IN-TRAN AND (TX-ROLLBACK-ONLY OR
+                                TX-TIMEOUT-ROLLBACK-ONLY) THEN
+               DISPLAY 'Recovery: dangling transaction detected, '
+                       'rolling back'
+               CALL "TXROLLBACK" USING TX-RETURN-STATUS
+               ADD 1 TO RSTAT-ROLLBACKS
+               DISPLAY 'TXROLLBACK (recovery) returned value '
+                       TX-STATUS
+               PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH
+               IF NOT TX-REMED-OK THEN
+                  DISPLAY 'Exiting...'
+                  STOP RUN RETURNING 1
+               END-IF
+            END-IF.
+      *
+      * Calling TXINFORM (tx_info) and logging the result
+      *
+        INFO-PARA.
+            CALL "TXINFORM" USING TX-INFO-AREA TX-RETURN-STATUS.
+            DISPLAY 'TXINFORM returned value ' TX-STATUS.
+            IF NOT TX-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING 1
+            END-IF.
+            CALL "LIXAXIDSERIALIZE" USING TX-INFO-AREA LIXA-SER-XID
+                 TX-STATUS.
+            DISPLAY '  XID-REC/FORMAT-ID:     ' FORMAT-ID.
+            DISPLAY '  XID-REC/GTRID-LENGTH:  ' GTRID-LENGTH.
+            DISPLAY '  XID-REC/BRANCH-LENGTH: ' BRANCH-LENGTH.
+            DISPLAY '  XID-REC/XID (SERIAL.): ' LIXA-SER-XID.
+            DISPLAY '  TRANSACTION-MODE :     ' TRANSACTION-MODE.
+            DISPLAY '  TRANSACTION-STATE :    ' TRANSACTION-STATE.
+            PERFORM VALIDATE-XID-BOUNDS THRU VALIDATE-XID-BOUNDS.
+            PERFORM VALIDATE-XID-NOT-NULL THRU VALIDATE-XID-NOT-NULL.
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD.
+      * Write the TXINFORM fields gathered above to the durable
+      * TRANSACTION-AUDIT file instead of relying on the console
+      * DISPLAY lines, which are lost once the batch job log scrolls.
+        WRITE-AUDIT-RECORD.
+            MOVE 'EX5PQLCH' TO AUD-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            MOVE FORMAT-ID TO AUD-FORMAT-ID.
+            MOVE GTRID-LENGTH TO AUD-GTRID-LENGTH.
+            MOVE BRANCH-LENGTH TO AUD-BRANCH-LENGTH.
+            MOVE LIXA-SER-XID TO AUD-SER-XID.
+            MOVE TRANSACTION-MODE TO AUD-TRANSACTION-MODE.
+            MOVE COMMIT-RETURN TO AUD-COMMIT-RETURN.
+            MOVE TRANSACTION-CONTROL TO AUD-TRANSACTION-CONTROL.
+            MOVE TRANSACTION-TIMEOUT TO AUD-TRANSACTION-TIMEOUT.
+            MOVE TRANSACTION-STATE TO AUD-TRANSACTION-STATE.
+            MOVE WS-AUDIT-WARNING TO AUD-WARNING.
+            MOVE SPACES TO WS-AUDIT-WARNING.
+            MOVE WS-CONN-HOST TO AUD-CONN-HOST.
+            MOVE WS-CONN-DB TO AUD-CONN-DB.
+            WRITE TRANSACTION-AUDIT-RECORD.
+      * One-line-per-run summary of every TX call this program made,
+      * broken down by TX-STATUS-DISPATCH's remediation category, so
+      * an operator doesn't have to scan the whole TRANSACTION-AUDIT
+      * trail or console log to see how the run went.
+        WRITE-RUNSTATS.
+            MOVE 'EX5PQLCH' TO RSTAT-REC-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO RSTAT-REC-TIMESTAMP.
+            MOVE RSTAT-BEGINS TO RSTAT-REC-BEGINS.
+            MOVE RSTAT-COMMITS TO RSTAT-REC-COMMITS.
+            MOVE RSTAT-ROLLBACKS TO RSTAT-REC-ROLLBACKS.
+            MOVE RSTAT-RETRY TO RSTAT-REC-RETRY.
+            MOVE RSTAT-MANUAL-REVIEW TO RSTAT-REC-MANUAL-REVIEW.
+            MOVE RSTAT-PROGRAM-DEFECT TO RSTAT-REC-PROGRAM-DEFECT.
+            MOVE RSTAT-BAD-INPUT TO RSTAT-REC-BAD-INPUT.
+            MOVE RSTAT-FATAL TO RSTAT-REC-FATAL.
+            MOVE RSTAT-PQEXEC-ELAPSED TO RSTAT-REC-PQEXEC-ELAPSED.
+            MOVE RSTAT-PQEXEC-CALLS TO RSTAT-REC-PQEXEC-CALLS.
+            MOVE RSTAT-COMMIT-ELAPSED TO RSTAT-REC-COMMIT-ELAPSED.
+            MOVE RSTAT-COMMIT-CALLS TO RSTAT-REC-COMMIT-CALLS.
+            WRITE RUNSTATS-RECORD.
+      *
+      * Trailer confirming how many input rows were read, committed and
+      * rejected by this run, plus the last LIXA-SER-XID committed (see
+      * CTLREC.cpy).
+      *
+        WRITE-CONTROL-RECORD.
+            MOVE 'EX5PQLCH' TO CTL-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO CTL-TIMESTAMP.
+            MOVE ROWS-READ-COUNT TO CTL-ROWS-READ.
+            MOVE WS-ROWS-COMMITTED-COUNT TO CTL-ROWS-COMMITTED.
+            MOVE WS-ROWS-REJECTED-COUNT TO CTL-ROWS-REJECTED.
+            MOVE LIXA-SER-XID TO CTL-FINAL-SER-XID.
+            WRITE BATCH-CONTROL-RECORD.
