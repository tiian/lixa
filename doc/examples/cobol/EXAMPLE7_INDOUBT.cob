@@ -0,0 +1,230 @@
+      * Copyright (c) 2009-2020, Christian Ferrari
+      * <tiian@users.sourceforge.net>
+      * All rights reserved.
+      *
+      * This file is part of LIXA.
+      *
+      * LIXA is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License version 2
+      * as published by the Free Software Foundation.
+      *
+      * LIXA is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the
+      * GNU General Public License along with LIXA.
+      * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * Usage: EXAMPLE7_INDOUBT
+      *
+      * Nightly in-doubt transaction sweep.  Every driver program in
+      * this suite now writes its TXINFORM fields, including
+      * TRANSACTION-STATE, to TRANSACTION-AUDIT (see WRITE-AUDIT-RECORD
+      * in EXAMPLE1/EXAMPLE5-PQL/EXAMPLE5-PQL-CHAINED/EXAMPLE8-TWORM/
+      * EXAMPLE9-SELFTEST/CASE1000).  This program scans that trail
+      * for each known PROGRAM-ID's most
+      * recent record and reports the ones left in a non-ACTIVE
+      * TRANSACTION-STATE (TX-ROLLBACK-ONLY/TX-TIMEOUT-ROLLBACK-ONLY),
+      * oldest first, so operations has one place to check every
+      * morning instead of every job's log individually.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EXAMPLE7-INDOUBT.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TRANSACTION-AUDIT-FILE ASSIGN TO "TRANSACTION-AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+      * Unresolved exceptions: every in-doubt finding this sweep
+      * reports also lands here (see EXCQUEUE.cpy)
+            SELECT EXCEPTION-QUEUE-FILE ASSIGN TO "EXCEPTION-QUEUE"
+                ORGANIZATION IS LINE SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+        FD TRANSACTION-AUDIT-FILE.
+        01 TRANSACTION-AUDIT-RECORD.
+           COPY TXAUDIT.
+        FD EXCEPTION-QUEUE-FILE.
+        01 EXCEPTION-QUEUE-RECORD.
+           COPY EXCQUEUE.
+        WORKING-STORAGE SECTION.
+        01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+        01 WS-AUDIT-EOF PIC X(1) VALUE 'N'.
+           88 END-OF-AUDIT-TRAIL VALUE 'Y'.
+      * Known PROGRAM-IDs, as written by each driver's AUD-PROGRAM-ID
+        01 KNOWN-PROGRAM-TABLE.
+           05 KNOWN-PROGRAM-COUNT PIC 9(2) VALUE 7.
+           05 KNOWN-PROGRAM-ENTRY OCCURS 7 TIMES
+                                  PIC X(8) VALUE SPACES.
+        01 KP-IX PIC 9(2).
+      * Most recent audit record seen so far for each known program
+        01 LATEST-STATE-TABLE.
+           05 LATEST-STATE-ENTRY OCCURS 7 TIMES.
+              10 LS-PROGRAM-ID    PIC X(8) VALUE SPACES.
+              10 LS-TIMESTAMP     PIC X(21) VALUE SPACES.
+              10 LS-SER-XID       PIC X(200) VALUE SPACES.
+              10 LS-TRAN-STATE    PIC S9(9) VALUE 0.
+              10 LS-SEEN          PIC X(1) VALUE 'N'.
+                 88 LS-WAS-SEEN VALUE 'Y'.
+      * In-doubt findings, built from LATEST-STATE-TABLE, sorted by
+      * timestamp ascending (oldest, so most urgent, first)
+        01 FINDING-TABLE.
+           05 FINDING-COUNT PIC 9(2) VALUE 0.
+           05 FINDING-ENTRY OCCURS 7 TIMES.
+              10 FIND-PROGRAM-ID PIC X(8).
+              10 FIND-TIMESTAMP  PIC X(21).
+              10 FIND-SER-XID    PIC X(200).
+              10 FIND-TRAN-STATE PIC S9(9).
+        01 SORT-IX PIC 9(2).
+        01 SORT-JX PIC 9(2).
+        01 SORT-TEMP-ENTRY.
+           05 SORT-TEMP-PROGRAM-ID PIC X(8).
+           05 SORT-TEMP-TIMESTAMP  PIC X(21).
+           05 SORT-TEMP-SER-XID    PIC X(200).
+           05 SORT-TEMP-TRAN-STATE PIC S9(9).
+        PROCEDURE DIVISION.
+        000-MAIN.
+            DISPLAY 'Executing EXAMPLE7_INDOUBT'.
+            MOVE 'EXAMPLE1' TO KNOWN-PROGRAM-ENTRY (1).
+            MOVE 'EX5PQLCB' TO KNOWN-PROGRAM-ENTRY (2).
+            MOVE 'EX5PQLCH' TO KNOWN-PROGRAM-ENTRY (3).
+            MOVE 'CASE1000' TO KNOWN-PROGRAM-ENTRY (4).
+            MOVE 'EX5PQLCL' TO KNOWN-PROGRAM-ENTRY (5).
+            MOVE 'EX8TWORM' TO KNOWN-PROGRAM-ENTRY (6).
+            MOVE 'EXAMPL9S' TO KNOWN-PROGRAM-ENTRY (7).
+            PERFORM VARYING KP-IX FROM 1 BY 1
+                     UNTIL KP-IX > KNOWN-PROGRAM-COUNT
+               MOVE KNOWN-PROGRAM-ENTRY (KP-IX)
+                 TO LS-PROGRAM-ID (KP-IX)
+            END-PERFORM.
+            PERFORM SCAN-AUDIT-TRAIL THRU SCAN-AUDIT-TRAIL.
+            PERFORM BUILD-FINDINGS THRU BUILD-FINDINGS.
+            PERFORM SORT-FINDINGS THRU SORT-FINDINGS.
+            PERFORM REPORT-FINDINGS THRU REPORT-FINDINGS.
+            IF FINDING-COUNT NOT EQUAL 0 THEN
+               OPEN EXTEND EXCEPTION-QUEUE-FILE
+               PERFORM VARYING SORT-IX FROM 1 BY 1
+                        UNTIL SORT-IX > FINDING-COUNT
+                  PERFORM WRITE-EXCEPTION-QUEUE
+                     THRU WRITE-EXCEPTION-QUEUE
+               END-PERFORM
+               CLOSE EXCEPTION-QUEUE-FILE
+            END-IF.
+            STOP RUN RETURNING 0.
+      *
+      * Read the whole audit trail once, keeping the last (most
+      * recent, since the file is append-only) record seen for each
+      * known PROGRAM-ID.
+      *
+        SCAN-AUDIT-TRAIL.
+            OPEN INPUT TRANSACTION-AUDIT-FILE.
+            IF WS-AUDIT-STATUS NOT EQUAL '00' THEN
+               DISPLAY 'No TRANSACTION-AUDIT file found, nothing to '
+                       'sweep'
+            ELSE
+               PERFORM UNTIL END-OF-AUDIT-TRAIL
+                  READ TRANSACTION-AUDIT-FILE
+                     AT END
+                        SET END-OF-AUDIT-TRAIL TO TRUE
+                     NOT AT END
+                        PERFORM REMEMBER-LATEST THRU REMEMBER-LATEST
+                  END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-AUDIT-FILE
+            END-IF.
+      *
+      * File record matched one of our known PROGRAM-IDs: remember it
+      * as that program's latest state (later records overwrite
+      * earlier ones, so what's left after the scan is the latest).
+      *
+        REMEMBER-LATEST.
+            PERFORM VARYING KP-IX FROM 1 BY 1
+                     UNTIL KP-IX > KNOWN-PROGRAM-COUNT
+               IF AUD-PROGRAM-ID EQUAL KNOWN-PROGRAM-ENTRY (KP-IX) THEN
+                  MOVE AUD-TIMESTAMP TO LS-TIMESTAMP (KP-IX)
+                  MOVE AUD-SER-XID TO LS-SER-XID (KP-IX)
+                  MOVE AUD-TRANSACTION-STATE TO LS-TRAN-STATE (KP-IX)
+                  SET LS-WAS-SEEN (KP-IX) TO TRUE
+               END-IF
+            END-PERFORM.
+      *
+      * A non-ACTIVE TRANSACTION-STATE in the last audit record for a
+      * program means that program's transaction was left open
+      * (TX-ROLLBACK-ONLY/TX-TIMEOUT-ROLLBACK-ONLY) as of that record.
+      *
+        BUILD-FINDINGS.
+            MOVE 0 TO FINDING-COUNT.
+            PERFORM VARYING KP-IX FROM 1 BY 1
+                     UNTIL KP-IX > KNOWN-PROGRAM-COUNT
+               IF LS-WAS-SEEN (KP-IX) AND LS-TRAN-STATE (KP-IX)
+                                           NOT EQUAL 0 THEN
+                  ADD 1 TO FINDING-COUNT
+                  MOVE LS-PROGRAM-ID (KP-IX)
+                    TO FIND-PROGRAM-ID (FINDING-COUNT)
+                  MOVE LS-TIMESTAMP (KP-IX)
+                    TO FIND-TIMESTAMP (FINDING-COUNT)
+                  MOVE LS-SER-XID (KP-IX)
+                    TO FIND-SER-XID (FINDING-COUNT)
+                  MOVE LS-TRAN-STATE (KP-IX)
+                    TO FIND-TRAN-STATE (FINDING-COUNT)
+               END-IF
+            END-PERFORM.
+      *
+      * Sort findings by timestamp ascending (oldest/most urgent
+      * first).  FINDING-COUNT is small (bounded by the number of
+      * known programs), so a simple bubble sort is fine here.
+      *
+        SORT-FINDINGS.
+            PERFORM VARYING SORT-IX FROM 1 BY 1
+                     UNTIL SORT-IX >= FINDING-COUNT
+               PERFORM VARYING SORT-JX FROM 1 BY 1
+                        UNTIL SORT-JX > FINDING-COUNT - SORT-IX
+                  IF FIND-TIMESTAMP (SORT-JX) >
+                     FIND-TIMESTAMP (SORT-JX + 1) THEN
+                     MOVE FINDING-ENTRY (SORT-JX) TO SORT-TEMP-ENTRY
+                     MOVE FINDING-ENTRY (SORT-JX + 1)
+                       TO FINDING-ENTRY (SORT-JX)
+                     MOVE SORT-TEMP-ENTRY TO FINDING-ENTRY (SORT-JX + 1)
+                  END-IF
+               END-PERFORM
+            END-PERFORM.
+      *
+      * Print the in-doubt transaction report.
+      *
+        REPORT-FINDINGS.
+            DISPLAY ' '.
+            DISPLAY 'IN-DOUBT TRANSACTION REPORT (oldest first)'.
+            DISPLAY '-------------------------------------------'.
+            IF FINDING-COUNT EQUAL 0 THEN
+               DISPLAY 'No in-doubt transactions found.'
+            ELSE
+               PERFORM VARYING SORT-IX FROM 1 BY 1
+                        UNTIL SORT-IX > FINDING-COUNT
+                  DISPLAY FIND-PROGRAM-ID (SORT-IX) ' '
+                          FIND-TIMESTAMP (SORT-IX) ' state='
+                          FIND-TRAN-STATE (SORT-IX) ' xid='
+                          FUNCTION TRIM(FIND-SER-XID (SORT-IX))
+               END-PERFORM
+            END-IF.
+      *
+      * Append one row per finding to the shared EXCEPTION-QUEUE (see
+      * EXCQUEUE.cpy) so an in-doubt transaction shows up in the same
+      * queryable file as a TX-HAZARD/MIXED row or a RECONCILE
+      * mismatch, instead of only this report's console output.  There
+      * is no business document number at this level - an in-doubt
+      * finding is keyed by program/XID, not a row this sweep ever
+      * touched - so EXCQ-BUSINESS-KEY is left blank.
+      *
+        WRITE-EXCEPTION-QUEUE.
+            MOVE SPACES TO EXCQ-BUSINESS-KEY.
+            MOVE FIND-SER-XID (SORT-IX) TO EXCQ-SER-XID.
+            MOVE FIND-PROGRAM-ID (SORT-IX) TO EXCQ-PROGRAM-ID.
+            MOVE FIND-TRAN-STATE (SORT-IX) TO EXCQ-TX-STATUS.
+            MOVE 'IN-DOUBT: transaction left in a non-ACTIVE state'
+                 TO EXCQ-REASON.
+            MOVE FIND-TIMESTAMP (SORT-IX) TO EXCQ-TIMESTAMP.
+            MOVE 'N' TO EXCQ-RESOLVED.
+            WRITE EXCEPTION-QUEUE-RECORD.
