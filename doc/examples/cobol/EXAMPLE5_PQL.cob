@@ -21,7 +21,77 @@
       *
         IDENTIFICATION DIVISION.
         PROGRAM-ID. EXAMPLE5-PQL.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * Durable trail of every TXINFORM call (see WRITE-AUDIT-RECORD)
+            SELECT TRANSACTION-AUDIT-FILE ASSIGN TO "TRANSACTION-AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Batch input: one row per author to insert/delete/update
+            SELECT AUTHOR-INPUT-FILE ASSIGN TO "AUTHOR-INPUT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Checkpoint/restart: last committed input-file position
+            SELECT AUTHOR-RESTART-FILE ASSIGN TO "AUTHOR-RESTART"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RESTART-STATUS.
+      * Queryable record of every PQerrorMessage this job has seen.
+      * ERRLOG-KEY would let operations look an error up directly
+      * under ORGANIZATION IS INDEXED, but this deploy target has no
+      * ISAM handler configured (no BDB/VBISAM/CISAM), so until one is
+      * available this is a LINE SEQUENTIAL file carrying the same key
+      * field, appended to like TRANSACTION-AUDIT-FILE, queryable by
+      * scan in the meantime.
+            SELECT ERROR-LOG-FILE ASSIGN TO "ERROR-LOG"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Cross-reference: business document number (authors row id) to
+      * the LIXA-SER-XID that committed it, one row per commit.
+            SELECT XREF-CONTROL-FILE ASSIGN TO "XREF-CONTROL"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Unresolved exceptions: TX-HAZARD/MIXED rows and RECONCILE
+      * mismatches (see EXCQUEUE.cpy)
+            SELECT EXCEPTION-QUEUE-FILE ASSIGN TO "EXCEPTION-QUEUE"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * One-line-per-run RUNSTATS summary (see WRITE-RUNSTATS)
+            SELECT RUNSTATS-FILE ASSIGN TO "RUNSTATS"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Field-level before/after image of every committed row (see
+      * WRITE-CHANGE-AUDIT), keyed by the same LIXA-SER-XID as
+      * TRANSACTION-AUDIT and XREF-CONTROL.
+            SELECT CHANGE-AUDIT-FILE ASSIGN TO "CHANGE-AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Trailer confirming how the batch load run completed (see
+      * WRITE-CONTROL-RECORD).
+            SELECT BATCH-CONTROL-FILE ASSIGN TO "BATCH-CONTROL"
+                ORGANIZATION IS LINE SEQUENTIAL.
         DATA DIVISION.
+        FILE SECTION.
+        FD TRANSACTION-AUDIT-FILE.
+        01 TRANSACTION-AUDIT-RECORD.
+           COPY TXAUDIT.
+        FD RUNSTATS-FILE.
+        01 RUNSTATS-RECORD.
+           COPY RUNSTATREC.
+        FD AUTHOR-INPUT-FILE.
+        01 AUTHOR-INPUT-RECORD.
+           COPY AUTHROW.
+        FD AUTHOR-RESTART-FILE.
+        01 AUTHOR-RESTART-RECORD.
+           COPY CKPTREC.
+        FD ERROR-LOG-FILE.
+        01 ERROR-LOG-RECORD.
+           COPY ERRLOG.
+        FD XREF-CONTROL-FILE.
+        01 XREF-RECORD.
+           COPY XREFREC.
+        FD EXCEPTION-QUEUE-FILE.
+        01 EXCEPTION-QUEUE-RECORD.
+           COPY EXCQUEUE.
+        FD CHANGE-AUDIT-FILE.
+        01 CHANGE-AUDIT-RECORD.
+           COPY CHGAUD.
+        FD BATCH-CONTROL-FILE.
+        01 BATCH-CONTROL-RECORD.
+           COPY CTLREC.
         WORKING-STORAGE SECTION.
       * Include TX definitions
         01 TX-RETURN-STATUS.
@@ -30,66 +100,190 @@
            COPY TXINFDEF.
       * Include LIXA definitions
            COPY LIXAXID.
+      * Per-resource-manager outcome of the last TXCOMMIT/TXROLLBACK
+        01 TX-RM-STATUS-AREA.
+           COPY TXRMSTAT.
+        01 RM-STATUS-IX PIC 9(4).
+      * Configuration-mismatch warning carried into the next audit
+      * record; SPACES unless a paragraph like CHECK-COMMITRET sets it.
+        01 WS-AUDIT-WARNING PIC X(60) VALUE SPACES.
+           COPY TXREMED.
+      * Job-level RUNSTATS counters (see RUNSTAT.cpy)
+        01 RUNSTAT-AREA.
+           COPY RUNSTAT.
+      * Elapsed-time work fields for bracketing PQexec/TXCOMMIT (see
+      * TXPERFWK.cpy/TXELAPSE.cpy)
+        01 PERF-WORK-AREA.
+           COPY TXPERFWK.
+      * PostgreSQL connection target, logged once per run (see
+      * LOG-CONNECTION-TARGET) and carried in every audit record.
+        01 WS-CONN-HOST PIC X(40) VALUE SPACES.
+        01 WS-CONN-DB PIC X(40) VALUE SPACES.
+        01 WS-CONNSTR-LENGTH PIC 9(4) VALUE 0.
+      * Before-image of the row a pending UPDATE/DELETE is about to
+      * touch, captured by CAPTURE-BEFORE-IMAGE for WRITE-CHANGE-AUDIT.
+        01 WS-BEFORE-NAME PIC X(30) VALUE SPACES.
+        01 WS-BEFORE-SURNAME PIC X(30) VALUE SPACES.
+      * Batch-run row counts for the BATCH-CONTROL-FILE trailer (see
+      * WRITE-CONTROL-RECORD)
+        01 WS-ROWS-COMMITTED-COUNT PIC 9(9) VALUE 0.
+        01 WS-ROWS-REJECTED-COUNT PIC 9(9) VALUE 0.
+      * Set by VALIDATE-XID-NOT-NULL (TXNULLCHK.cpy) when FORMAT-ID
+      * comes back -1, meaning this session's XID is null.
+        01 WS-NULL-XID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-NULL-XID-DETECTED VALUE 'Y'.
       * PostgreSQL connection handle
         01 PGCONN USAGE POINTER.
       * PostgreSQL result
         01 PGRES USAGE POINTER.
         01 RESULT USAGE BINARY-LONG.
+      * PQstatus connection status, checked against CONNECTION_OK
+        01 PQ-STATUS-AREA.
+           COPY PQSTATUS.
         01 RESULT-POINTER USAGE POINTER.
         01 RESULT-CHAR PIC X BASED.
         01 NEXT-CHAR PIC X BASED.
       * Command line argument
         01 ARGV PIC X(100) VALUE SPACES.
         01 ARGV-BOOL PIC 9(1) VALUE 0.
-        88      IS-DELETE VALUES 1.
         88      IS-INSERT VALUES 0.
+        88      IS-DELETE VALUES 1.
+        88      IS-UPDATE VALUES 2.
+      * Command word parsed from ARGV; INSERT is the default when ARGV
+      * is blank or unrecognized, the same default the DELETE/UPDATE
+      * switch always had before VALIDATE/RECONCILE/REPORT were added.
+        01 WS-COMMAND PIC X(10) VALUE SPACES.
+           88 CMD-INSERT    VALUE 'INSERT'.
+           88 CMD-DELETE    VALUE 'DELETE'.
+           88 CMD-UPDATE    VALUE 'UPDATE'.
+           88 CMD-VALIDATE  VALUE 'VALIDATE'.
+           88 CMD-RECONCILE VALUE 'RECONCILE'.
+           88 CMD-REPORT    VALUE 'REPORT'.
+      * Batch loader work fields
+        01 AUTHOR-INPUT-EOF PIC X(1) VALUE 'N'.
+           88 END-OF-AUTHOR-INPUT VALUE 'Y'.
+        01 SQL-STATEMENT PIC X(200) VALUE SPACES.
+        01 DISP-ID PIC Z(8)9.
+      * VALIDATE-mode tally: rows checked vs. rows rejected
+        01 WS-VALIDATE-CHECKED PIC 9(9) VALUE 0.
+        01 WS-VALIDATE-REJECTED PIC 9(9) VALUE 0.
+      * RECONCILE-mode tally and its own XREF-CONTROL-FILE read cursor
+        01 WS-RECONCILE-CHECKED PIC 9(9) VALUE 0.
+        01 WS-RECONCILE-MISMATCHES PIC 9(9) VALUE 0.
+        01 WS-RECONCILE-EOF PIC X(1) VALUE 'N'.
+           88 END-OF-XREF-CONTROL VALUE 'Y'.
+      * Actual column values fetched back from PostgreSQL by
+      * RECONCILE-ONE-XREF for comparison against XREF-EXPECTED-NAME/
+      * XREF-EXPECTED-SURNAME (see EXTRACT-PQ-COLUMN).
+        01 WS-RECONCILE-ACTUAL-NAME PIC X(30) VALUE SPACES.
+        01 WS-RECONCILE-ACTUAL-SURNAME PIC X(30) VALUE SPACES.
+      * PQgetvalue(row, col) arguments/result, reused by EXTRACT-PQ-
+      * COLUMN for every column this program ever needs to read back.
+        01 WS-PQGETVAL-ROW USAGE BINARY-LONG VALUE 0.
+        01 WS-PQGETVAL-COL USAGE BINARY-LONG VALUE 0.
+        01 WS-PQGETVAL-RESULT PIC X(30) VALUE SPACES.
+        01 WS-PQGETVAL-LENGTH PIC 9(4) VALUE 0.
+      * Set by a caller just before PERFORM WRITE-EXCEPTION-QUEUE (see
+      * EXCQUEUE.cpy): the business key and XID the finding is about,
+      * and a one-line reason, so both QUERY-HAZARD-OUTCOME (this
+      * job's own in-flight row) and RECONCILE-ONE-XREF (a past row,
+      * identified by XREF-CONTROL-FILE rather than DISP-ID/LIXA-SER-
+      * XID) can log through the same paragraph.
+        01 WS-EXCQ-BUSINESS-KEY PIC X(20) VALUE SPACES.
+        01 WS-EXCQ-SER-XID PIC X(200) VALUE SPACES.
+        01 WS-EXCQ-REASON PIC X(60) VALUE SPACES.
+      * REPORT-mode RUNSTATS-FILE read cursor and row count
+        01 WS-REPORT-COUNT PIC 9(9) VALUE 0.
+        01 WS-REPORT-EOF PIC X(1) VALUE 'N'.
+           88 END-OF-RUNSTATS-REPORT VALUE 'Y'.
+      * Checkpoint/restart work fields
+        01 WS-RESTART-STATUS PIC X(2) VALUE '00'.
+        01 CKPT-SKIP-COUNT PIC 9(9) VALUE 0.
+        01 ROWS-READ-COUNT PIC 9(9) VALUE 0.
+      * Error-log work fields
+        01 ERRLOG-RUN-SEQ PIC 9(4) VALUE 0.
+        01 ERRMSG-LENGTH PIC 9(4) VALUE 0.
+      * TX-HAZARD/TX-MIXED reconciliation work field
+        01 HAZARD-QUERY-NTUPLES USAGE BINARY-LONG.
       *
         PROCEDURE DIVISION.
         000-MAIN.
             DISPLAY 'Executing EXAMPLE5_PQL'.
-            MOVE ZERO TO TX-RETURN-STATUS.
       *
-      * Delete or insert?
+      * Command word: INSERT/DELETE/UPDATE run the batch loader below
+      * exactly as before; VALIDATE/RECONCILE/REPORT are newer commands
+      * dispatched to their own paragraph from this same entry point so
+      * an operator has one program and one usage line to remember
+      * instead of a family of near-identical ones.
       *
             ACCEPT ARGV FROM ARGUMENT-VALUE.
-      *     DISPLAY 'Passed argument is: "' ARGV '"'.
-            IF ARGV IS EQUAL TO 'DELETE' OR
-               ARGV IS EQUAL TO 'delete' THEN
-               DISPLAY 'Deleting a row from the table...'
-               MOVE 1 TO ARGV-BOOL
-            ELSE
-               DISPLAY 'Inserting a row in the table...'
+            MOVE FUNCTION UPPER-CASE(ARGV) TO WS-COMMAND.
+            IF WS-COMMAND EQUAL SPACES THEN
+               SET CMD-INSERT TO TRUE
+            END-IF.
+      * REPORT needs neither a LIXA transaction nor a PostgreSQL
+      * connection, only the RUNSTATS file every run already writes.
+            IF CMD-REPORT THEN
+               PERFORM RUN-REPORT-COMMAND THRU RUN-REPORT-COMMAND
+               STOP RUN RETURNING 0
             END-IF.
+            OPEN EXTEND TRANSACTION-AUDIT-FILE.
+            OPEN EXTEND RUNSTATS-FILE.
+            IF CMD-INSERT OR CMD-DELETE OR CMD-UPDATE THEN
+               OPEN EXTEND ERROR-LOG-FILE
+               OPEN EXTEND XREF-CONTROL-FILE
+               OPEN EXTEND CHANGE-AUDIT-FILE
+               OPEN EXTEND BATCH-CONTROL-FILE
+            END-IF.
+            IF CMD-INSERT OR CMD-DELETE OR CMD-UPDATE OR CMD-RECONCILE
+               THEN
+               OPEN EXTEND EXCEPTION-QUEUE-FILE
+            END-IF.
+            MOVE ZERO TO TX-RETURN-STATUS.
+      *
+      * Delete, update or insert?  The id and the columns affected
+      * always come from AUTHROW-ID/NAME/SURNAME on each input row,
+      * not from further command-line arguments, so the same UPDATE
+      * run can correct many rows in one job instead of only row 1.
+      *
+            EVALUATE TRUE
+               WHEN CMD-DELETE
+                  DISPLAY 'Deleting a row from the table...'
+                  MOVE 1 TO ARGV-BOOL
+               WHEN CMD-UPDATE
+                  DISPLAY 'Updating a row in the table...'
+                  MOVE 2 TO ARGV-BOOL
+               WHEN CMD-VALIDATE
+                  DISPLAY 'Validating batch input rows...'
+               WHEN CMD-RECONCILE
+                  DISPLAY 'Reconciling committed rows against '
+                          'PostgreSQL...'
+               WHEN OTHER
+                  DISPLAY 'Inserting a row in the table...'
+            END-EVALUATE.
       *
       * Open the resource manager
       *
             CALL "TXOPEN" USING TX-RETURN-STATUS.
             DISPLAY 'TXOPEN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
+      * A prior run may have abended between TXBEGIN and TXCOMMIT,
+      * leaving a dangling transaction on this session; check for it
+      * and roll it back before any new work begins.
+            PERFORM STARTUP-RECOVERY THRU STARTUP-RECOVERY.
       *
-      * Retrieve PostgreSQL connection
-      * do NOT use standard PostgreSQL functions because they don't
-      * return an XA connection, but a transaction manager independent
-      * connection
+      * Retrieve PostgreSQL connection.  Tries LIXAPQGETCONN first
+      * and, if that comes back NULL, falls back to LIXAPQGETCONNBYRMID
+      * against each configured RMID in turn instead of failing
+      * outright the first time the default connection isn't
+      * available (see GET-CONNECTION-WITH-FALLBACK).
       *
-            CALL "LIXAPQGETCONN" RETURNING PGCONN.
-      * Alternatively,
-      * in the event that 2 or more PostgreSQL resource managers are
-      * used by the transaction, the desired one can be specified using
-      * absolute RMID
-      *     MOVE 0 TO LIXA-RES-MNGR-ID.
-      *     CALL "LIXAPQGETCONNBYRMID" USING BY VALUE LIXA-RES-MNGR-ID
-      *                                RETURNING PGCONN.
-      * Alternatively,
-      * in the event that 2 or more PostgreSQL resource managers are
-      * used by the transaction, the desired one can be specified using
-      * relative POS
-      *     MOVE 0 TO LIXA-RES-MNGR-POS.
-      *     CALL "LIXAPQGETCONNBYPOS" USING BY VALUE LIXA-RES-MNGR-POS
-      *                               RETURNING PGCONN.
+            PERFORM GET-CONNECTION-WITH-FALLBACK
+               THRU GET-CONNECTION-WITH-FALLBACK.
       *
       * Check returned connection
       *
@@ -99,83 +293,221 @@
                STOP RUN RETURNING 1
             END-IF.
       *
-      * Check connection status
+      * Check connection status before ever reaching PQexec, instead
+      * of just displaying the raw number and proceeding regardless.
       *
             CALL "PQstatus" USING BY VALUE PGCONN RETURNING RESULT.
             DISPLAY "Status: " RESULT.
-      *         
-      * Start a new transaction
-      * 
-            CALL "TXBEGIN" USING TX-RETURN-STATUS.
-            DISPLAY 'TXBEGIN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
-               DISPLAY 'Exiting...'
+            MOVE RESULT TO PQ-CONN-STATUS.
+            IF NOT PQ-CONNECTION-OK THEN
+               DISPLAY 'Error: PostgreSQL connection not OK (status='
+                       RESULT ')'
                STOP RUN RETURNING 1
             END-IF.
+      * Record which database/host this connection is actually
+      * pointed at, so a job that accidentally runs against the wrong
+      * environment is caught from the log, not from a customer.
+            PERFORM LOG-CONNECTION-TARGET THRU LOG-CONNECTION-TARGET.
       *
-      * Prepare SQL statement
+            EVALUATE TRUE
+               WHEN CMD-VALIDATE
+                  PERFORM RUN-VALIDATE-COMMAND
+                     THRU RUN-VALIDATE-COMMAND
+               WHEN CMD-RECONCILE
+                  PERFORM RUN-RECONCILE-COMMAND
+                     THRU RUN-RECONCILE-COMMAND
+               WHEN OTHER
       *
-            IF IS-DELETE THEN
+      * Resume after the last row committed by a previous, interrupted
+      * run instead of reprocessing the whole input file.
       *
-      * Execute DELETE stament
+                  PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT
       *
-               DISPLAY "PQexec DELETE" END-DISPLAY
-               CALL "PQexec" USING
-                 BY VALUE PGCONN
-                 BY REFERENCE 
-                    "DELETE FROM authors WHERE id=1;" & x"00"
-                 RETURNING PGRES
-               END-CALL
-            ELSE
+      * Load every row of the batch input file.  Each row commits
+      * under its own TXBEGIN/TXCOMMIT pair and a checkpoint is
+      * written after every commit (see request for chained-mode,
+      * which trades this per-row boundary for TX-CHAINED).
       *
-      * Execute INSERT stament
+                  OPEN INPUT AUTHOR-INPUT-FILE
+                  PERFORM UNTIL END-OF-AUTHOR-INPUT
+                     READ AUTHOR-INPUT-FILE
+                        AT END
+                           SET END-OF-AUTHOR-INPUT TO TRUE
+                        NOT AT END
+                           ADD 1 TO ROWS-READ-COUNT
+                           IF ROWS-READ-COUNT > CKPT-SKIP-COUNT THEN
+                              PERFORM LOAD-ONE-ROW THRU LOAD-ONE-ROW
+                           END-IF
+                     END-READ
+                  END-PERFORM
+                  CLOSE AUTHOR-INPUT-FILE
+            END-EVALUATE.
+      * Calling TXCLOSE (tx_close)
+            CALL "TXCLOSE" USING TX-RETURN-STATUS.
+            DISPLAY 'TXCLOSE returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK
+               PERFORM CLOSE-DIAGNOSTIC THRU CLOSE-DIAGNOSTIC
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            DISPLAY 'Execution terminated!'.
+            PERFORM WRITE-RUNSTATS THRU WRITE-RUNSTATS.
+            CLOSE TRANSACTION-AUDIT-FILE.
+            IF CMD-INSERT OR CMD-DELETE OR CMD-UPDATE THEN
+               PERFORM WRITE-CONTROL-RECORD THRU WRITE-CONTROL-RECORD
+               CLOSE ERROR-LOG-FILE
+               CLOSE XREF-CONTROL-FILE
+               CLOSE CHANGE-AUDIT-FILE
+               CLOSE BATCH-CONTROL-FILE
+            END-IF.
+            IF CMD-INSERT OR CMD-DELETE OR CMD-UPDATE OR CMD-RECONCILE
+               THEN
+               CLOSE EXCEPTION-QUEUE-FILE
+            END-IF.
+            CLOSE RUNSTATS-FILE.
+            STOP RUN RETURNING 0.
       *
-               DISPLAY "PQexec INSERT" END-DISPLAY
-               CALL "PQexec" USING
-                 BY VALUE PGCONN
-                 BY REFERENCE 
-                    "INSERT INTO authors VALUES(1,'Foo','Bar');" & x"00"
-                 RETURNING PGRES
-               END-CALL
+      * Begin a transaction, build and execute the SQL statement for
+      * one input row (INSERT or DELETE mode, per the command-line
+      * switch), commit it and write a checkpoint.
+      *
+        LOAD-ONE-ROW.
+            CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-BEGINS.
+            DISPLAY 'TXBEGIN returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+               CLOSE AUTHOR-INPUT-FILE
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
+            MOVE AUTHROW-ID TO DISP-ID.
+      * Capture the before-image (UPDATE/DELETE only; nothing exists
+      * yet for an INSERT) for WRITE-CHANGE-AUDIT once this row
+      * commits.
+            IF IS-UPDATE OR IS-DELETE THEN
+               PERFORM CAPTURE-BEFORE-IMAGE THRU CAPTURE-BEFORE-IMAGE
+            END-IF.
+            IF IS-DELETE THEN
+               STRING 'DELETE FROM authors WHERE id='
+                      DISP-ID DELIMITED BY SIZE
+                      ';' DELIMITED BY SIZE
+                      x"00" DELIMITED BY SIZE
+                      INTO SQL-STATEMENT
+               END-STRING
+               DISPLAY "PQexec DELETE id=" DISP-ID
+            ELSE IF IS-UPDATE THEN
+      * Ad hoc data-correction: the columns being changed (name,
+      * surname) and the id they apply to both come from this input
+      * row, so the same run can correct many rows under one
+      * TXBEGIN/TXCOMMIT boundary instead of only ever touching id=1.
+               STRING 'UPDATE authors SET name=''' DELIMITED BY SIZE
+                      FUNCTION TRIM(AUTHROW-NAME) DELIMITED BY SIZE
+                      ''', surname=''' DELIMITED BY SIZE
+                      FUNCTION TRIM(AUTHROW-SURNAME) DELIMITED BY SIZE
+                      ''' WHERE id=' DELIMITED BY SIZE
+                      DISP-ID DELIMITED BY SIZE
+                      ';' DELIMITED BY SIZE
+                      x"00" DELIMITED BY SIZE
+                      INTO SQL-STATEMENT
+               END-STRING
+               DISPLAY "PQexec UPDATE id=" DISP-ID
+            ELSE
+               STRING 'INSERT INTO authors VALUES(' DELIMITED BY SIZE
+                      DISP-ID DELIMITED BY SIZE
+                      ',''' DELIMITED BY SIZE
+                      FUNCTION TRIM(AUTHROW-NAME) DELIMITED BY SIZE
+                      ''',''' DELIMITED BY SIZE
+                      FUNCTION TRIM(AUTHROW-SURNAME) DELIMITED BY SIZE
+                      ''');' DELIMITED BY SIZE
+                      x"00" DELIMITED BY SIZE
+                      INTO SQL-STATEMENT
+               END-STRING
+               DISPLAY "PQexec INSERT id=" DISP-ID
+            END-IF END-IF.
+            ACCEPT WS-PERF-START FROM TIME.
+            CALL "PQexec" USING
+                BY VALUE PGCONN
+                BY REFERENCE SQL-STATEMENT
+                RETURNING PGRES
+            END-CALL.
+            ACCEPT WS-PERF-END FROM TIME.
+            PERFORM CALC-ELAPSED THRU CALC-ELAPSED.
+            ADD WS-PERF-ELAPSED TO RSTAT-PQEXEC-ELAPSED.
+            ADD 1 TO RSTAT-PQEXEC-CALLS.
       *
-      * Check connection status
+      * Check the outcome of this row's statement
       *
             CALL "PQresultStatus" USING BY VALUE PGRES RETURNING RESULT.
             IF RESULT IS NOT EQUAL TO 1 THEN
-               DISPLAY "Error in PQexec statement: "
+               DISPLAY "Error in PQexec statement, see ERROR-LOG"
                CALL "PQerrorMessage" USING BY VALUE PGCONN
                     RETURNING RESULT-POINTER
                SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               MOVE SPACES TO ERRLOG-MESSAGE
+               MOVE 0 TO ERRMSG-LENGTH
                PERFORM UNTIL RESULT-CHAR EQUAL x"00"
-                  SET RESULT-POINTER UP BY 1
-                  SET ADDRESS OF NEXT-CHAR TO RESULT-POINTER
-                  IF NEXT-CHAR NOT EQUAL x"00" THEN
-                     DISPLAY RESULT-CHAR WITH NO ADVANCING
-                  ELSE
-                     DISPLAY RESULT-CHAR
+                  IF ERRMSG-LENGTH < 200 THEN
+                     ADD 1 TO ERRMSG-LENGTH
+                     MOVE RESULT-CHAR
+                       TO ERRLOG-MESSAGE (ERRMSG-LENGTH:1)
                   END-IF
+                  SET RESULT-POINTER UP BY 1
                   SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
                END-PERFORM
-      * Rolling back and exiting
+               PERFORM WRITE-ERROR-LOG THRU WRITE-ERROR-LOG
+               ADD 1 TO WS-ROWS-REJECTED-COUNT
+      * Rolling back the whole batch and exiting
+               CLOSE AUTHOR-INPUT-FILE
                GO TO 010-ROLLBACK
             END-IF.
             CALL "PQclear" USING BY VALUE PGRES.
-            DISPLAY "Status: " RESULT.
-      * Calling TXCOMMIT (tx_commit)
+      * Calling TXCOMMIT (tx_commit) for this row
+            ACCEPT WS-PERF-START FROM TIME.
             CALL "TXCOMMIT" USING TX-RETURN-STATUS.
+            ACCEPT WS-PERF-END FROM TIME.
+            PERFORM CALC-ELAPSED THRU CALC-ELAPSED.
+            ADD WS-PERF-ELAPSED TO RSTAT-COMMIT-ELAPSED.
+            ADD 1 TO RSTAT-COMMIT-CALLS.
+            ADD 1 TO RSTAT-COMMITS.
             DISPLAY 'TXCOMMIT returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            IF TX-MIXED OR TX-HAZARD THEN
+      * TX-STATUS only tells us the transaction as a whole was not
+      * cleanly committed; find out which resource manager(s) are
+      * responsible before giving up on this row.
+               PERFORM REPORT-RM-STATUS THRU REPORT-RM-STATUS
+      * A mixed/hazard outcome means this row's own commit may or may
+      * not actually be in PostgreSQL; go look instead of treating it
+      * as a plain failure sight unseen.
+               PERFORM QUERY-HAZARD-OUTCOME THRU QUERY-HAZARD-OUTCOME
+            END-IF.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
+      * TX-TIMEOUT-ROLLBACK-ONLY vs. a generic rollback-only tells us
+      * whether to retune TRANSACTION-TIMEOUT or go look at a data
+      * problem instead.
+               PERFORM CHECK-TIMEOUT-OUTCOME THRU CHECK-TIMEOUT-OUTCOME
+      * TX-PROTOCOL-ERROR/TX-FAIL are paged on-call above; also drop
+      * this row's business key onto the exception queue so the
+      * on-call review has the one row that was in flight when it
+      * happened, not just the alert itself.
+               IF WS-ESCALATE-DETECTED THEN
+                  MOVE DISP-ID TO WS-EXCQ-BUSINESS-KEY
+                  MOVE LIXA-SER-XID TO WS-EXCQ-SER-XID
+                  MOVE 'ESCALATED: TXCOMMIT failure, see ALERT log'
+                       TO WS-EXCQ-REASON
+                  PERFORM WRITE-EXCEPTION-QUEUE
+                     THRU WRITE-EXCEPTION-QUEUE
+               END-IF
+               CLOSE AUTHOR-INPUT-FILE
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
-      * Calling TXCLOSE (tx_close)
-            CALL "TXCLOSE" USING TX-RETURN-STATUS.
-            DISPLAY 'TXCLOSE returned value ' TX-STATUS.
-            IF NOT TX-OK
-               STOP RUN RETURNING 1
-            DISPLAY 'Execution terminated!'.
-            STOP RUN RETURNING 0.
+      * Inspect transaction info and checkpoint this row's position
+            PERFORM INFO-PARA THRU INFO-PARA.
+            PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT.
+            PERFORM WRITE-XREF-RECORD THRU WRITE-XREF-RECORD.
+            PERFORM WRITE-CHANGE-AUDIT THRU WRITE-CHANGE-AUDIT.
+            ADD 1 TO WS-ROWS-COMMITTED-COUNT.
       *
       * Rolling back after SQL error
       *
@@ -183,16 +515,609 @@
             DISPLAY 'Rolling back due to SQL errors...'
       * Calling TXROLLBACK (tx_rollback)
             CALL "TXROLLBACK" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-ROLLBACKS.
             DISPLAY 'TXROLLBACK returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       * Calling TXCLOSE (tx_close)
             CALL "TXCLOSE" USING TX-RETURN-STATUS.
             DISPLAY 'TXCLOSE returned value ' TX-STATUS.
-            IF NOT TX-OK
-               STOP RUN RETURNING 1
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK
+               PERFORM CLOSE-DIAGNOSTIC THRU CLOSE-DIAGNOSTIC
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             DISPLAY 'Execution terminated!'.
+            PERFORM WRITE-RUNSTATS THRU WRITE-RUNSTATS.
+            PERFORM WRITE-CONTROL-RECORD THRU WRITE-CONTROL-RECORD.
+            CLOSE TRANSACTION-AUDIT-FILE.
+            CLOSE ERROR-LOG-FILE.
+            CLOSE XREF-CONTROL-FILE.
+            CLOSE EXCEPTION-QUEUE-FILE.
+            CLOSE CHANGE-AUDIT-FILE.
+            CLOSE BATCH-CONTROL-FILE.
+            CLOSE RUNSTATS-FILE.
             STOP RUN RETURNING 1.
+      * Shared TX-STATUS remediation routing (see TXDISPAT.cpy)
+           COPY TXDISPAT.
+      * Guard against a malformed/corrupted XID (see TXXIDCHK.cpy)
+           COPY TXXIDCHK.
+           COPY TXNULLCHK.
+      * Diagnostic snapshot on a failed TXCLOSE (see TXCLOSDG.cpy)
+           COPY TXCLOSDG.
+      * Report TX-TIMEOUT-ROLLBACK-ONLY explicitly after a failed
+      * commit (see TXTMOCHK.cpy)
+           COPY TXTMOCHK.
+      * Elapsed-time totals for RUNSTATS (see TXELAPSE.cpy)
+           COPY TXELAPSE.
+      *
+      * LIXAPQGETCONN is the normal path; if it comes back NULL,
+      * retry via LIXAPQGETCONNBYRMID against each configured RMID
+      * (0 through 2, matching this shop's small multi-RM profiles)
+      * before giving up, instead of failing the first time the
+      * default connection isn't available.
+      *
+        GET-CONNECTION-WITH-FALLBACK.
+            CALL "LIXAPQGETCONN" RETURNING PGCONN.
+            IF PGCONN EQUAL NULL THEN
+               DISPLAY 'GET-CONNECTION-WITH-FALLBACK: LIXAPQGETCONN '
+                       'returned no connection, retrying by RMID'
+               PERFORM VARYING LIXA-RES-MNGR-ID FROM 0 BY 1
+                        UNTIL LIXA-RES-MNGR-ID > 2
+                           OR PGCONN NOT EQUAL NULL
+                  CALL "LIXAPQGETCONNBYRMID"
+                       USING BY VALUE LIXA-RES-MNGR-ID
+                       RETURNING PGCONN
+                  DISPLAY 'GET-CONNECTION-WITH-FALLBACK: RMID '
+                          LIXA-RES-MNGR-ID
+               END-PERFORM
+            END-IF.
+      *
+      * Read back which database/host PGCONN is actually pointed at
+      * (PQdb/PQhost) and log it, so a job that ends up against the
+      * wrong environment's database is caught here instead of later.
+      *
+        LOG-CONNECTION-TARGET.
+            MOVE SPACES TO WS-CONN-HOST.
+            CALL "PQhost" USING BY VALUE PGCONN RETURNING RESULT-POINTER.
+            IF RESULT-POINTER NOT EQUAL NULL THEN
+               MOVE 0 TO WS-CONNSTR-LENGTH
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+                  IF WS-CONNSTR-LENGTH < 40 THEN
+                     ADD 1 TO WS-CONNSTR-LENGTH
+                     MOVE RESULT-CHAR
+                       TO WS-CONN-HOST (WS-CONNSTR-LENGTH:1)
+                  END-IF
+                  SET RESULT-POINTER UP BY 1
+                  SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               END-PERFORM
+            END-IF.
+            MOVE SPACES TO WS-CONN-DB.
+            CALL "PQdb" USING BY VALUE PGCONN RETURNING RESULT-POINTER.
+            IF RESULT-POINTER NOT EQUAL NULL THEN
+               MOVE 0 TO WS-CONNSTR-LENGTH
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+                  IF WS-CONNSTR-LENGTH < 40 THEN
+                     ADD 1 TO WS-CONNSTR-LENGTH
+                     MOVE RESULT-CHAR
+                       TO WS-CONN-DB (WS-CONNSTR-LENGTH:1)
+                  END-IF
+                  SET RESULT-POINTER UP BY 1
+                  SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               END-PERFORM
+            END-IF.
+            DISPLAY 'LOG-CONNECTION-TARGET: host=' WS-CONN-HOST
+                    ' db=' WS-CONN-DB.
+      *
+      * Read the checkpoint left by a previous, interrupted run (if
+      * any) so this run skips input rows that are already committed.
+      *
+        READ-CHECKPOINT.
+            MOVE 0 TO CKPT-SKIP-COUNT.
+            OPEN INPUT AUTHOR-RESTART-FILE.
+            IF WS-RESTART-STATUS EQUAL '00' THEN
+               READ AUTHOR-RESTART-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CKPT-LAST-POSITION TO CKPT-SKIP-COUNT
+                     DISPLAY 'Resuming after checkpointed row '
+                             CKPT-SKIP-COUNT ', XID ' CKPT-SER-XID
+               END-READ
+               CLOSE AUTHOR-RESTART-FILE
+            END-IF.
+      *
+      * Write the checkpoint record for the row just committed.
+      *
+        WRITE-CHECKPOINT.
+            MOVE ROWS-READ-COUNT TO CKPT-LAST-POSITION.
+            MOVE LIXA-SER-XID TO CKPT-SER-XID.
+            OPEN OUTPUT AUTHOR-RESTART-FILE.
+            WRITE AUTHOR-RESTART-RECORD.
+            CLOSE AUTHOR-RESTART-FILE.
+      *
+      * Tie this row's business key (the authors row id) to the
+      * LIXA-SER-XID that just committed it, so the two can be
+      * cross-referenced later from either direction.
+      *
+        WRITE-XREF-RECORD.
+            MOVE DISP-ID TO XREF-BUSINESS-KEY.
+            MOVE LIXA-SER-XID TO XREF-SER-XID.
+            MOVE FUNCTION CURRENT-DATE TO XREF-TIMESTAMP.
+            IF IS-DELETE THEN
+               MOVE 'D' TO XREF-OPERATION
+               MOVE SPACES TO XREF-EXPECTED-NAME
+               MOVE SPACES TO XREF-EXPECTED-SURNAME
+            ELSE
+               IF IS-UPDATE THEN
+                  MOVE 'U' TO XREF-OPERATION
+               ELSE
+                  MOVE 'I' TO XREF-OPERATION
+               END-IF
+               MOVE AUTHROW-NAME TO XREF-EXPECTED-NAME
+               MOVE AUTHROW-SURNAME TO XREF-EXPECTED-SURNAME
+            END-IF.
+            WRITE XREF-RECORD.
+      *
+      * UPDATE/DELETE only: read this row's current name/surname back
+      * from PostgreSQL before it is changed, so WRITE-CHANGE-AUDIT can
+      * log what the row looked like before this transaction as well as
+      * after it.
+      *
+        CAPTURE-BEFORE-IMAGE.
+            MOVE SPACES TO WS-BEFORE-NAME.
+            MOVE SPACES TO WS-BEFORE-SURNAME.
+            STRING 'SELECT name,surname FROM authors WHERE id='
+                   DISP-ID DELIMITED BY SIZE
+                   ';' DELIMITED BY SIZE
+                   x"00" DELIMITED BY SIZE
+                   INTO SQL-STATEMENT
+            END-STRING.
+            CALL "PQexec" USING
+                BY VALUE PGCONN
+                BY REFERENCE SQL-STATEMENT
+                RETURNING PGRES
+            END-CALL.
+            CALL "PQresultStatus" USING BY VALUE PGRES RETURNING RESULT.
+            IF RESULT EQUAL 2 THEN
+               CALL "PQntuples" USING BY VALUE PGRES
+                    RETURNING HAZARD-QUERY-NTUPLES
+               IF HAZARD-QUERY-NTUPLES > 0 THEN
+                  MOVE 0 TO WS-PQGETVAL-ROW
+                  MOVE 0 TO WS-PQGETVAL-COL
+                  PERFORM EXTRACT-PQ-COLUMN THRU EXTRACT-PQ-COLUMN
+                  MOVE WS-PQGETVAL-RESULT TO WS-BEFORE-NAME
+                  MOVE 1 TO WS-PQGETVAL-COL
+                  PERFORM EXTRACT-PQ-COLUMN THRU EXTRACT-PQ-COLUMN
+                  MOVE WS-PQGETVAL-RESULT TO WS-BEFORE-SURNAME
+               END-IF
+            END-IF.
+            CALL "PQclear" USING BY VALUE PGRES.
+      *
+      * One row per committed INSERT/UPDATE/DELETE, carrying the actual
+      * before/after column values (see CHGAUD.cpy) instead of just the
+      * XID and status TRANSACTION-AUDIT already carries.
+      *
+        WRITE-CHANGE-AUDIT.
+            MOVE LIXA-SER-XID TO CHG-SER-XID.
+            MOVE 'EX5PQLCB' TO CHG-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO CHG-TIMESTAMP.
+            MOVE DISP-ID TO CHG-BUSINESS-KEY.
+            MOVE SPACES TO CHG-BEFORE-NAME.
+            MOVE SPACES TO CHG-BEFORE-SURNAME.
+            MOVE SPACES TO CHG-AFTER-NAME.
+            MOVE SPACES TO CHG-AFTER-SURNAME.
+            IF IS-DELETE THEN
+               SET CHG-OP-DELETE TO TRUE
+               MOVE WS-BEFORE-NAME TO CHG-BEFORE-NAME
+               MOVE WS-BEFORE-SURNAME TO CHG-BEFORE-SURNAME
+            ELSE
+               IF IS-UPDATE THEN
+                  SET CHG-OP-UPDATE TO TRUE
+                  MOVE WS-BEFORE-NAME TO CHG-BEFORE-NAME
+                  MOVE WS-BEFORE-SURNAME TO CHG-BEFORE-SURNAME
+               ELSE
+                  SET CHG-OP-INSERT TO TRUE
+               END-IF
+               MOVE AUTHROW-NAME TO CHG-AFTER-NAME
+               MOVE AUTHROW-SURNAME TO CHG-AFTER-SURNAME
+            END-IF.
+            WRITE CHANGE-AUDIT-RECORD.
+      *
+      * Write the PQerrorMessage text captured above to the indexed
+      * ERROR-LOG file instead of just DISPLAYing it to the console.
+      *
+        WRITE-ERROR-LOG.
+            ADD 1 TO ERRLOG-RUN-SEQ.
+            MOVE FUNCTION CURRENT-DATE TO ERRLOG-TIMESTAMP.
+            MOVE ERRLOG-RUN-SEQ TO ERRLOG-SEQ-NO.
+            MOVE 'EX5PQLCB' TO ERRLOG-PROGRAM-ID.
+            MOVE LIXA-SER-XID TO ERRLOG-SER-XID.
+            WRITE ERROR-LOG-RECORD.
+      *
+      * Append one row to the shared EXCEPTION-QUEUE (see EXCQUEUE.cpy)
+      * for an unresolved TX-HAZARD/MIXED outcome or RECONCILE
+      * mismatch.  Expects the caller to have already set WS-EXCQ-
+      * BUSINESS-KEY/SER-XID/REASON.
+      *
+        WRITE-EXCEPTION-QUEUE.
+            MOVE WS-EXCQ-BUSINESS-KEY TO EXCQ-BUSINESS-KEY.
+            MOVE WS-EXCQ-SER-XID TO EXCQ-SER-XID.
+            MOVE 'EX5PQLCB' TO EXCQ-PROGRAM-ID.
+            MOVE TX-STATUS TO EXCQ-TX-STATUS.
+            MOVE WS-EXCQ-REASON TO EXCQ-REASON.
+            MOVE FUNCTION CURRENT-DATE TO EXCQ-TIMESTAMP.
+            MOVE 'N' TO EXCQ-RESOLVED.
+            WRITE EXCEPTION-QUEUE-RECORD.
+      *
+      * On TX-MIXED/TX-HAZARD, ask the LIXA transaction manager which
+      * individual resource manager(s) committed and which rolled back,
+      * since TX-STATUS alone only reports the aggregate outcome.
+      *
+        REPORT-RM-STATUS.
+            CALL "LIXAGETRMSTATUS" USING TX-RM-STATUS-AREA
+                 TX-RETURN-STATUS.
+            DISPLAY 'LIXAGETRMSTATUS reports ' RM-STATUS-COUNT
+                    ' resource manager(s)'.
+            PERFORM VARYING RM-STATUS-IX FROM 1 BY 1
+                     UNTIL RM-STATUS-IX > RM-STATUS-COUNT
+               DISPLAY '  RMID ' RM-STATUS-RMID (RM-STATUS-IX)
+                       ' outcome ' RM-STATUS-OUTCOME (RM-STATUS-IX)
+            END-PERFORM.
+      *
+      * TX-HAZARD/TX-MIXED only say the commit was not clean; query
+      * PostgreSQL directly for this row's actual, current state
+      * before deciding the row needs manual intervention.
+      *
+        QUERY-HAZARD-OUTCOME.
+            STRING 'SELECT id FROM authors WHERE id='
+                   DISP-ID DELIMITED BY SIZE
+                   ';' DELIMITED BY SIZE
+                   x"00" DELIMITED BY SIZE
+                   INTO SQL-STATEMENT
+            END-STRING.
+            CALL "PQexec" USING
+                BY VALUE PGCONN
+                BY REFERENCE SQL-STATEMENT
+                RETURNING PGRES
+            END-CALL.
+            CALL "PQresultStatus" USING BY VALUE PGRES RETURNING RESULT.
+            IF RESULT EQUAL 2 THEN
+               CALL "PQntuples" USING BY VALUE PGRES
+                    RETURNING HAZARD-QUERY-NTUPLES
+               IF HAZARD-QUERY-NTUPLES > 0 THEN
+                  DISPLAY 'QUERY-HAZARD-OUTCOME: row id=' DISP-ID
+                          ' is present in PostgreSQL'
+                  MOVE 'TX-HAZARD/MIXED: row CONFIRMED present in RM'
+                       TO WS-AUDIT-WARNING
+               ELSE
+                  DISPLAY 'QUERY-HAZARD-OUTCOME: row id=' DISP-ID
+                          ' is NOT present in PostgreSQL'
+                  MOVE 'TX-HAZARD/MIXED: row CONFIRMED absent from RM'
+                       TO WS-AUDIT-WARNING
+               END-IF
+            ELSE
+               DISPLAY 'QUERY-HAZARD-OUTCOME: reconciliation query '
+                       'itself failed, outcome still unknown'
+               MOVE 'TX-HAZARD/MIXED: reconciliation query failed'
+                    TO WS-AUDIT-WARNING
+            END-IF.
+            MOVE DISP-ID TO WS-EXCQ-BUSINESS-KEY.
+            MOVE LIXA-SER-XID TO WS-EXCQ-SER-XID.
+            MOVE WS-AUDIT-WARNING TO WS-EXCQ-REASON.
+            PERFORM WRITE-EXCEPTION-QUEUE THRU WRITE-EXCEPTION-QUEUE.
+            CALL "PQclear" USING BY VALUE PGRES.
+      *
+      * VALIDATE command: read every row of the batch input file and
+      * check it without ever building a SQL statement or opening a
+      * transaction, so malformed input is caught before a real
+      * INSERT/DELETE/UPDATE run ever touches PostgreSQL.
+      *
+        RUN-VALIDATE-COMMAND.
+            OPEN INPUT AUTHOR-INPUT-FILE.
+            PERFORM UNTIL END-OF-AUTHOR-INPUT
+               READ AUTHOR-INPUT-FILE
+                  AT END
+                     SET END-OF-AUTHOR-INPUT TO TRUE
+                  NOT AT END
+                     ADD 1 TO WS-VALIDATE-CHECKED
+                     IF AUTHROW-ID EQUAL 0 OR
+                        FUNCTION TRIM(AUTHROW-NAME) EQUAL SPACES OR
+                        FUNCTION TRIM(AUTHROW-SURNAME) EQUAL SPACES THEN
+                        ADD 1 TO WS-VALIDATE-REJECTED
+                        MOVE AUTHROW-ID TO DISP-ID
+                        DISPLAY 'VALIDATE REJECT: row '
+                                WS-VALIDATE-CHECKED ' id=' DISP-ID
+                                ' has a zero id or a blank name/surname'
+                     END-IF
+               END-READ
+            END-PERFORM.
+            CLOSE AUTHOR-INPUT-FILE.
+            DISPLAY 'VALIDATE RESULT: ' WS-VALIDATE-CHECKED
+                    ' row(s) checked, ' WS-VALIDATE-REJECTED
+                    ' rejected'.
+      *
+      * RECONCILE command: walk every row this loader has ever
+      * committed (XREF-CONTROL-FILE, see WRITE-XREF-RECORD) and ask
+      * PostgreSQL directly whether its business key is still present,
+      * the same direct-query approach QUERY-HAZARD-OUTCOME uses right
+      * after a single row's TX-HAZARD/TX-MIXED, just swept across the
+      * whole cross-reference file instead of one row in flight.
+      *
+        RUN-RECONCILE-COMMAND.
+            OPEN INPUT XREF-CONTROL-FILE.
+            PERFORM UNTIL END-OF-XREF-CONTROL
+               READ XREF-CONTROL-FILE
+                  AT END
+                     SET END-OF-XREF-CONTROL TO TRUE
+                  NOT AT END
+                     ADD 1 TO WS-RECONCILE-CHECKED
+                     PERFORM RECONCILE-ONE-XREF
+                        THRU RECONCILE-ONE-XREF-EXIT
+               END-READ
+            END-PERFORM.
+            CLOSE XREF-CONTROL-FILE.
+            DISPLAY 'RECONCILE RESULT: ' WS-RECONCILE-CHECKED
+                    ' row(s) checked, ' WS-RECONCILE-MISMATCHES
+                    ' mismatch(es)'.
+      *
+      * DELETE rows only need to confirm absence; INSERT/UPDATE rows
+      * need their actual name/surname pulled back and compared
+      * against what XREF-EXPECTED-NAME/SURNAME say this row should
+      * hold, since TX-OK on the commit does not by itself prove the
+      * data PostgreSQL ended up with matches what this job intended.
+        RECONCILE-ONE-XREF.
+            IF XREF-OP-DELETE THEN
+               STRING 'SELECT id FROM authors WHERE id='
+                      FUNCTION TRIM(XREF-BUSINESS-KEY) DELIMITED BY SIZE
+                      ';' DELIMITED BY SIZE
+                      x"00" DELIMITED BY SIZE
+                      INTO SQL-STATEMENT
+               END-STRING
+            ELSE
+               STRING 'SELECT name,surname FROM authors WHERE id='
+                      FUNCTION TRIM(XREF-BUSINESS-KEY) DELIMITED BY SIZE
+                      ';' DELIMITED BY SIZE
+                      x"00" DELIMITED BY SIZE
+                      INTO SQL-STATEMENT
+               END-STRING
+            END-IF.
+            CALL "PQexec" USING
+                BY VALUE PGCONN
+                BY REFERENCE SQL-STATEMENT
+                RETURNING PGRES
+            END-CALL.
+            CALL "PQresultStatus" USING BY VALUE PGRES RETURNING RESULT.
+            IF RESULT NOT EQUAL 2 THEN
+               ADD 1 TO WS-RECONCILE-MISMATCHES
+               DISPLAY 'RECONCILE MISMATCH: query itself failed for '
+                       'business key ' XREF-BUSINESS-KEY
+               MOVE XREF-BUSINESS-KEY TO WS-EXCQ-BUSINESS-KEY
+               MOVE XREF-SER-XID TO WS-EXCQ-SER-XID
+               MOVE 'RECONCILE: query itself failed' TO WS-EXCQ-REASON
+               PERFORM WRITE-EXCEPTION-QUEUE THRU WRITE-EXCEPTION-QUEUE
+               CALL "PQclear" USING BY VALUE PGRES
+               GO TO RECONCILE-ONE-XREF-EXIT
+            END-IF.
+            CALL "PQntuples" USING BY VALUE PGRES
+                 RETURNING HAZARD-QUERY-NTUPLES.
+            IF XREF-OP-DELETE THEN
+               IF HAZARD-QUERY-NTUPLES NOT EQUAL 0 THEN
+                  ADD 1 TO WS-RECONCILE-MISMATCHES
+                  DISPLAY 'RECONCILE MISMATCH: business key '
+                          XREF-BUSINESS-KEY ' (XID ' XREF-SER-XID
+                          ') should be deleted but is still present'
+                  MOVE XREF-BUSINESS-KEY TO WS-EXCQ-BUSINESS-KEY
+                  MOVE XREF-SER-XID TO WS-EXCQ-SER-XID
+                  MOVE 'RECONCILE: should be deleted, still present'
+                       TO WS-EXCQ-REASON
+                  PERFORM WRITE-EXCEPTION-QUEUE
+                     THRU WRITE-EXCEPTION-QUEUE
+               END-IF
+            ELSE
+               IF HAZARD-QUERY-NTUPLES EQUAL 0 THEN
+                  ADD 1 TO WS-RECONCILE-MISMATCHES
+                  DISPLAY 'RECONCILE MISMATCH: business key '
+                          XREF-BUSINESS-KEY ' (XID ' XREF-SER-XID
+                          ') is missing from PostgreSQL'
+                  MOVE XREF-BUSINESS-KEY TO WS-EXCQ-BUSINESS-KEY
+                  MOVE XREF-SER-XID TO WS-EXCQ-SER-XID
+                  MOVE 'RECONCILE: row missing from PostgreSQL'
+                       TO WS-EXCQ-REASON
+                  PERFORM WRITE-EXCEPTION-QUEUE
+                     THRU WRITE-EXCEPTION-QUEUE
+               ELSE
+                  MOVE 0 TO WS-PQGETVAL-ROW
+                  MOVE 0 TO WS-PQGETVAL-COL
+                  PERFORM EXTRACT-PQ-COLUMN THRU EXTRACT-PQ-COLUMN
+                  MOVE WS-PQGETVAL-RESULT TO WS-RECONCILE-ACTUAL-NAME
+                  MOVE 1 TO WS-PQGETVAL-COL
+                  PERFORM EXTRACT-PQ-COLUMN THRU EXTRACT-PQ-COLUMN
+                  MOVE WS-PQGETVAL-RESULT
+                       TO WS-RECONCILE-ACTUAL-SURNAME
+                  IF FUNCTION TRIM(WS-RECONCILE-ACTUAL-NAME) NOT EQUAL
+                     FUNCTION TRIM(XREF-EXPECTED-NAME)
+                     OR FUNCTION TRIM(WS-RECONCILE-ACTUAL-SURNAME) NOT
+                        EQUAL FUNCTION TRIM(XREF-EXPECTED-SURNAME) THEN
+                     ADD 1 TO WS-RECONCILE-MISMATCHES
+                     DISPLAY 'RECONCILE MISMATCH: business key '
+                             XREF-BUSINESS-KEY ' (XID ' XREF-SER-XID
+                             ') expected ' XREF-EXPECTED-NAME '/'
+                             XREF-EXPECTED-SURNAME ' but found '
+                             WS-RECONCILE-ACTUAL-NAME '/'
+                             WS-RECONCILE-ACTUAL-SURNAME
+                     MOVE XREF-BUSINESS-KEY TO WS-EXCQ-BUSINESS-KEY
+                     MOVE XREF-SER-XID TO WS-EXCQ-SER-XID
+                     MOVE 'RECONCILE: name/surname mismatch'
+                          TO WS-EXCQ-REASON
+                     PERFORM WRITE-EXCEPTION-QUEUE
+                        THRU WRITE-EXCEPTION-QUEUE
+                  END-IF
+               END-IF
+            END-IF.
+            CALL "PQclear" USING BY VALUE PGRES.
+        RECONCILE-ONE-XREF-EXIT.
+            EXIT.
+      *
+      * Read one text column back from the PostgreSQL result set left
+      * in PGRES by the caller, at WS-PQGETVAL-ROW/WS-PQGETVAL-COL,
+      * into WS-PQGETVAL-RESULT; the same null-terminated-string walk
+      * WRITE-ERROR-LOG already uses for PQerrorMessage.
+      *
+        EXTRACT-PQ-COLUMN.
+            CALL "PQgetvalue" USING BY VALUE PGRES
+                 BY VALUE WS-PQGETVAL-ROW BY VALUE WS-PQGETVAL-COL
+                 RETURNING RESULT-POINTER
+            END-CALL.
+            MOVE SPACES TO WS-PQGETVAL-RESULT.
+            MOVE 0 TO WS-PQGETVAL-LENGTH.
+            SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER.
+            PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+               IF WS-PQGETVAL-LENGTH < 30 THEN
+                  ADD 1 TO WS-PQGETVAL-LENGTH
+                  MOVE RESULT-CHAR
+                    TO WS-PQGETVAL-RESULT (WS-PQGETVAL-LENGTH:1)
+               END-IF
+               SET RESULT-POINTER UP BY 1
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+            END-PERFORM.
+      *
+      * REPORT command: dump the RUNSTATS history this program has
+      * already been writing (see WRITE-RUNSTATS) so an operator can
+      * see how recent runs went without a separate log scan.  Needs
+      * no LIXA transaction or PostgreSQL connection at all, which is
+      * why 000-MAIN dispatches it before either is ever opened.
+      *
+        RUN-REPORT-COMMAND.
+            OPEN INPUT RUNSTATS-FILE.
+            PERFORM UNTIL END-OF-RUNSTATS-REPORT
+               READ RUNSTATS-FILE
+                  AT END
+                     SET END-OF-RUNSTATS-REPORT TO TRUE
+                  NOT AT END
+                     ADD 1 TO WS-REPORT-COUNT
+                     DISPLAY RSTAT-REC-PROGRAM-ID ' '
+                             RSTAT-REC-TIMESTAMP
+                             ' begins=' RSTAT-REC-BEGINS
+                             ' commits=' RSTAT-REC-COMMITS
+                             ' rollbacks=' RSTAT-REC-ROLLBACKS
+                             ' retry=' RSTAT-REC-RETRY
+                             ' manual-review=' RSTAT-REC-MANUAL-REVIEW
+                             ' program-defect=' RSTAT-REC-PROGRAM-DEFECT
+                             ' bad-input=' RSTAT-REC-BAD-INPUT
+                             ' fatal=' RSTAT-REC-FATAL
+                             ' pqexec-cs=' RSTAT-REC-PQEXEC-ELAPSED
+                             '/' RSTAT-REC-PQEXEC-CALLS
+                             ' commit-cs=' RSTAT-REC-COMMIT-ELAPSED
+                             '/' RSTAT-REC-COMMIT-CALLS
+               END-READ
+            END-PERFORM.
+            CLOSE RUNSTATS-FILE.
+            DISPLAY 'REPORT RESULT: ' WS-REPORT-COUNT
+                    ' run(s) found in RUNSTATS'.
+      *
+      * Start-up recovery: a prior, possibly-crashed run may have left
+      * a transaction open on this session.  Detect it via TXINFORM
+      * and roll it back so today's run cannot be silently blocked or
+      * corrupted by yesterday's dangling transaction.
+      *
+        STARTUP-RECOVERY.
+            PERFORM INFO-PARA THRU INFO-PARA.
+            IF WS-NULL-XID-DETECTED THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING 1
+            END-IF.
+            IF TX-IN-TRAN AND (TX-ROLLBACK-ONLY OR
+                                TX-TIMEOUT-ROLLBACK-ONLY) THEN
+               DISPLAY 'Recovery: dangling transaction detected, '
+                       'rolling back'
+               CALL "TXROLLBACK" USING TX-RETURN-STATUS
+               ADD 1 TO RSTAT-ROLLBACKS
+               DISPLAY 'TXROLLBACK (recovery) returned value '
+                       TX-STATUS
+               PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH
+               IF NOT TX-REMED-OK THEN
+                  DISPLAY 'Exiting...'
+                  STOP RUN RETURNING 1
+               END-IF
+            END-IF.
+      *
+      * Calling TXINFORM (tx_info) and logging the result
+      *
+        INFO-PARA.
+            CALL "TXINFORM" USING TX-INFO-AREA TX-RETURN-STATUS.
+            DISPLAY 'TXINFORM returned value ' TX-STATUS.
+            IF NOT TX-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING 1
+            END-IF.
+            CALL "LIXAXIDSERIALIZE" USING TX-INFO-AREA LIXA-SER-XID
+                 TX-STATUS.
+            DISPLAY '  XID-REC/FORMAT-ID:     ' FORMAT-ID.
+            DISPLAY '  XID-REC/GTRID-LENGTH:  ' GTRID-LENGTH.
+            DISPLAY '  XID-REC/BRANCH-LENGTH: ' BRANCH-LENGTH.
+            DISPLAY '  XID-REC/XID (SERIAL.): ' LIXA-SER-XID.
+            DISPLAY '  TRANSACTION-MODE :     ' TRANSACTION-MODE.
+            DISPLAY '  TRANSACTION-STATE :    ' TRANSACTION-STATE.
+            PERFORM VALIDATE-XID-BOUNDS THRU VALIDATE-XID-BOUNDS.
+            PERFORM VALIDATE-XID-NOT-NULL THRU VALIDATE-XID-NOT-NULL.
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD.
+      * Write the TXINFORM fields gathered above to the durable
+      * TRANSACTION-AUDIT file instead of relying on the console
+      * DISPLAY lines, which are lost once the batch job log scrolls.
+        WRITE-AUDIT-RECORD.
+            MOVE 'EX5PQLCB' TO AUD-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            MOVE FORMAT-ID TO AUD-FORMAT-ID.
+            MOVE GTRID-LENGTH TO AUD-GTRID-LENGTH.
+            MOVE BRANCH-LENGTH TO AUD-BRANCH-LENGTH.
+            MOVE LIXA-SER-XID TO AUD-SER-XID.
+            MOVE TRANSACTION-MODE TO AUD-TRANSACTION-MODE.
+            MOVE COMMIT-RETURN TO AUD-COMMIT-RETURN.
+            MOVE TRANSACTION-CONTROL TO AUD-TRANSACTION-CONTROL.
+            MOVE TRANSACTION-TIMEOUT TO AUD-TRANSACTION-TIMEOUT.
+            MOVE TRANSACTION-STATE TO AUD-TRANSACTION-STATE.
+            MOVE WS-AUDIT-WARNING TO AUD-WARNING.
+            MOVE SPACES TO WS-AUDIT-WARNING.
+            MOVE WS-CONN-HOST TO AUD-CONN-HOST.
+            MOVE WS-CONN-DB TO AUD-CONN-DB.
+            WRITE TRANSACTION-AUDIT-RECORD.
+      * One-line-per-run summary of every TX call this program made,
+      * broken down by TX-STATUS-DISPATCH's remediation category, so
+      * an operator doesn't have to scan the whole TRANSACTION-AUDIT
+      * trail or console log to see how the run went.
+        WRITE-RUNSTATS.
+            MOVE 'EX5PQLCB' TO RSTAT-REC-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO RSTAT-REC-TIMESTAMP.
+            MOVE RSTAT-BEGINS TO RSTAT-REC-BEGINS.
+            MOVE RSTAT-COMMITS TO RSTAT-REC-COMMITS.
+            MOVE RSTAT-ROLLBACKS TO RSTAT-REC-ROLLBACKS.
+            MOVE RSTAT-RETRY TO RSTAT-REC-RETRY.
+            MOVE RSTAT-MANUAL-REVIEW TO RSTAT-REC-MANUAL-REVIEW.
+            MOVE RSTAT-PROGRAM-DEFECT TO RSTAT-REC-PROGRAM-DEFECT.
+            MOVE RSTAT-BAD-INPUT TO RSTAT-REC-BAD-INPUT.
+            MOVE RSTAT-FATAL TO RSTAT-REC-FATAL.
+            MOVE RSTAT-PQEXEC-ELAPSED TO RSTAT-REC-PQEXEC-ELAPSED.
+            MOVE RSTAT-PQEXEC-CALLS TO RSTAT-REC-PQEXEC-CALLS.
+            MOVE RSTAT-COMMIT-ELAPSED TO RSTAT-REC-COMMIT-ELAPSED.
+            MOVE RSTAT-COMMIT-CALLS TO RSTAT-REC-COMMIT-CALLS.
+            WRITE RUNSTATS-RECORD.
+      *
+      * Trailer confirming how many input rows were read, committed and
+      * rejected by this run, plus the last LIXA-SER-XID committed (see
+      * CTLREC.cpy), so a downstream reconciliation job can confirm the
+      * batch finished without re-reading the whole job log.
+      *
+        WRITE-CONTROL-RECORD.
+            MOVE 'EX5PQLCB' TO CTL-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO CTL-TIMESTAMP.
+            MOVE ROWS-READ-COUNT TO CTL-ROWS-READ.
+            MOVE WS-ROWS-COMMITTED-COUNT TO CTL-ROWS-COMMITTED.
+            MOVE WS-ROWS-REJECTED-COUNT TO CTL-ROWS-REJECTED.
+            MOVE LIXA-SER-XID TO CTL-FINAL-SER-XID.
+            WRITE BATCH-CONTROL-RECORD.
 
