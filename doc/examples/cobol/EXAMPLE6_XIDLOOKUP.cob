@@ -0,0 +1,66 @@
+      * Copyright (c) 2009-2020, Christian Ferrari
+      * <tiian@users.sourceforge.net>
+      * All rights reserved.
+      *
+      * This file is part of LIXA.
+      *
+      * LIXA is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License version 2
+      * as published by the Free Software Foundation.
+      *
+      * LIXA is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the
+      * GNU General Public License along with LIXA.
+      * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * Usage: EXAMPLE6_XIDLOOKUP <serialized-xid>
+      *
+      * Reverse-lookup utility for incident investigation: given a
+      * LIXA-SER-XID string as it appears in TRANSACTION-AUDIT or
+      * ERROR-LOG records, decode it back into its FORMAT-ID,
+      * GTRID-LENGTH and BRANCH-LENGTH component fields, the opposite
+      * direction of LIXAXIDSERIALIZE (which every driver program here
+      * calls after TXINFORM to produce the string in the first place).
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EXAMPLE6-XIDLOOKUP.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+      * Include TX definitions
+        01 TX-RETURN-STATUS.
+           COPY TXSTATUS.
+        01 TX-INFO-AREA.
+           COPY TXINFDEF.
+      * Include LIXA definitions
+           COPY LIXAXID.
+      * Command line argument
+        01 ARGV PIC X(200) VALUE SPACES.
+        PROCEDURE DIVISION.
+        000-MAIN.
+            DISPLAY 'Executing EXAMPLE6_XIDLOOKUP'.
+            MOVE ZERO TO TX-RETURN-STATUS.
+            ACCEPT ARGV FROM ARGUMENT-VALUE.
+            IF ARGV EQUAL SPACES THEN
+               DISPLAY 'Usage: EXAMPLE6_XIDLOOKUP <serialized-xid>'
+               STOP RUN RETURNING 1
+            END-IF.
+            MOVE ARGV TO LIXA-SER-XID.
+            CALL "LIXAXIDDESERIALIZE" USING LIXA-SER-XID TX-INFO-AREA
+                 TX-RETURN-STATUS.
+            DISPLAY 'LIXAXIDDESERIALIZE returned value ' TX-STATUS.
+            IF NOT TX-OK THEN
+               DISPLAY 'Exiting: could not decode "' ARGV '"'
+               STOP RUN RETURNING 1
+            END-IF.
+            DISPLAY '  XID-REC/FORMAT-ID:     ' FORMAT-ID.
+            DISPLAY '  XID-REC/GTRID-LENGTH:  ' GTRID-LENGTH.
+            DISPLAY '  XID-REC/BRANCH-LENGTH: ' BRANCH-LENGTH.
+            IF FORMAT-ID EQUAL -1 THEN
+               DISPLAY '  (FORMAT-ID = -1: this is a null XID)'
+            END-IF.
+            STOP RUN RETURNING 0.
