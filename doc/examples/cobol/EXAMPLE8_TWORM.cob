@@ -0,0 +1,433 @@
+      * Copyright (c) 2009-2020, Christian Ferrari
+      * <tiian@users.sourceforge.net>
+      * All rights reserved.
+      *
+      * This file is part of LIXA.
+      *
+      * LIXA is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License version 2
+      * as published by the Free Software Foundation.
+      *
+      * LIXA is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the
+      * GNU General Public License along with LIXA.
+      * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * Usage: EXAMPLE8_TWORM [rmid]
+      *
+      * rmid (optional) overrides which RMID LIXAPQGETCONNBYRMID
+      * addresses for PostgreSQL; defaults to 0.
+      *
+      * Distributed-update pattern spanning two resource managers
+      * under one TXBEGIN/TXCOMMIT pair: RMID 0 is the PostgreSQL
+      * "authors" database (as in EXAMPLE5-PQL), addressed by
+      * LIXAPQGETCONNBYRMID; RMID 1 is a second, file-based resource
+      * manager configured in the LIXA profile (lixac_conf.xml) the
+      * same way PostgreSQL is, so no connection handle is obtained
+      * for it here - TXOPEN/TXBEGIN/TXCOMMIT coordinate it together
+      * with PostgreSQL, and LIXAGETRMSTATUS (see TXRMSTAT.cpy,
+      * REPORT-RM-STATUS) reports its outcome by RMID alongside
+      * PostgreSQL's.  This is the pattern to follow for any job that
+      * needs a genuinely distributed update instead of a single-RM
+      * one.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EXAMPLE8-TWORM.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * Durable trail of every TXINFORM call (see WRITE-AUDIT-RECORD)
+            SELECT TRANSACTION-AUDIT-FILE ASSIGN TO "TRANSACTION-AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * One-line-per-run RUNSTATS summary (see WRITE-RUNSTATS)
+            SELECT RUNSTATS-FILE ASSIGN TO "RUNSTATS"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * Unresolved exceptions: TX-HAZARD/MIXED rows and escalated
+      * TXCOMMIT failures (see EXCQUEUE.cpy)
+            SELECT EXCEPTION-QUEUE-FILE ASSIGN TO "EXCEPTION-QUEUE"
+                ORGANIZATION IS LINE SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+        FD TRANSACTION-AUDIT-FILE.
+        01 TRANSACTION-AUDIT-RECORD.
+           COPY TXAUDIT.
+        FD RUNSTATS-FILE.
+        01 RUNSTATS-RECORD.
+           COPY RUNSTATREC.
+        FD EXCEPTION-QUEUE-FILE.
+        01 EXCEPTION-QUEUE-RECORD.
+           COPY EXCQUEUE.
+        WORKING-STORAGE SECTION.
+      * Include TX definitions
+        01 TX-RETURN-STATUS.
+           COPY TXSTATUS.
+        01 TX-INFO-AREA.
+           COPY TXINFDEF.
+      * Include LIXA definitions
+           COPY LIXAXID.
+      * Per-resource-manager outcome of the last TXCOMMIT/TXROLLBACK
+        01 TX-RM-STATUS-AREA.
+           COPY TXRMSTAT.
+        01 RM-STATUS-IX PIC 9(4).
+      * Configuration-mismatch warning carried into the next audit
+      * record; SPACES unless a paragraph like CHECK-COMMITRET sets it.
+        01 WS-AUDIT-WARNING PIC X(60) VALUE SPACES.
+           COPY TXREMED.
+      * Job-level RUNSTATS counters (see RUNSTAT.cpy)
+        01 RUNSTAT-AREA.
+           COPY RUNSTAT.
+      * Set by VALIDATE-XID-NOT-NULL (TXNULLCHK.cpy) when FORMAT-ID
+      * comes back -1, meaning this session's XID is null.
+        01 WS-NULL-XID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-NULL-XID-DETECTED VALUE 'Y'.
+      * PostgreSQL connection handle (RMID 0 by default) and result
+        01 PGCONN USAGE POINTER.
+        01 PGRES USAGE POINTER.
+        01 RESULT USAGE BINARY-LONG.
+        01 SQL-STATEMENT PIC X(200) VALUE SPACES.
+      * Command line argument: the PostgreSQL RMID to address, in case
+      * this job's lixac_conf.xml profile ever lists it at a position
+      * other than 0; SPACES/non-numeric defaults to RMID 0, the same
+      * default the hardcoded MOVE 0 always used.
+        01 WS-RMID-PARM PIC X(10) VALUE SPACES.
+      * RMID 0's connection target, walked out of PQhost/PQdb by
+      * LOG-CONNECTION-TARGET and carried in every audit record.
+        01 WS-CONN-HOST PIC X(40) VALUE SPACES.
+        01 WS-CONN-DB PIC X(40) VALUE SPACES.
+        01 WS-CONNSTR-LENGTH PIC 9(4) VALUE 0.
+        01 RESULT-POINTER USAGE POINTER.
+        01 RESULT-CHAR PIC X BASED.
+      * TX-HAZARD/TX-MIXED reconciliation work field
+        01 HAZARD-QUERY-NTUPLES USAGE BINARY-LONG.
+      * Set by a caller just before PERFORM WRITE-EXCEPTION-QUEUE (see
+      * EXCQUEUE.cpy): the business key and XID the finding is about,
+      * and a one-line reason.  QUERY-HAZARD-OUTCOME is this program's
+      * only caller.
+        01 WS-EXCQ-BUSINESS-KEY PIC X(20) VALUE SPACES.
+        01 WS-EXCQ-SER-XID PIC X(200) VALUE SPACES.
+        01 WS-EXCQ-REASON PIC X(60) VALUE SPACES.
+        PROCEDURE DIVISION.
+        000-MAIN.
+            DISPLAY 'Executing EXAMPLE8_TWORM'.
+            OPEN EXTEND TRANSACTION-AUDIT-FILE.
+            OPEN EXTEND RUNSTATS-FILE.
+            OPEN EXTEND EXCEPTION-QUEUE-FILE.
+            MOVE ZERO TO TX-RETURN-STATUS.
+      * Calling TXOPEN (tx_open): opens every resource manager listed
+      * in the LIXA profile, RMID 0 (PostgreSQL) and RMID 1 (the
+      * file-based RM) alike.
+            CALL "TXOPEN" USING TX-RETURN-STATUS.
+            DISPLAY 'TXOPEN returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+      * A prior run may have abended between TXBEGIN and TXCOMMIT,
+      * leaving a dangling transaction on this session; check for it
+      * and roll it back before any new work begins.
+            PERFORM STARTUP-RECOVERY THRU STARTUP-RECOVERY.
+      *
+      * Retrieve the PostgreSQL connection by absolute RMID, rather
+      * than LIXAPQGETCONN's implicit "the only PostgreSQL RM", since
+      * a second, non-PostgreSQL RM now shares this transaction.  The
+      * RMID itself is a run-time parameter (Usage: EXAMPLE8_TWORM
+      * [rmid]) instead of a fixed 0, for profiles that list
+      * PostgreSQL at a different position.
+      *
+            MOVE 0 TO LIXA-RES-MNGR-ID.
+            ACCEPT WS-RMID-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                  CONTINUE
+            END-ACCEPT.
+            IF WS-RMID-PARM NOT EQUAL SPACES
+                  AND WS-RMID-PARM IS NUMERIC THEN
+               MOVE FUNCTION NUMVAL(WS-RMID-PARM) TO LIXA-RES-MNGR-ID
+            END-IF.
+            DISPLAY 'Using PostgreSQL RMID ' LIXA-RES-MNGR-ID.
+            CALL "LIXAPQGETCONNBYRMID" USING BY VALUE LIXA-RES-MNGR-ID
+                 RETURNING PGCONN.
+            IF PGCONN EQUAL NULL THEN
+               DISPLAY 'Error: unable to retrieve a valid PostgreSQL '
+                       'connection for RMID 0'
+               STOP RUN RETURNING 1
+            END-IF.
+            PERFORM LOG-CONNECTION-TARGET THRU LOG-CONNECTION-TARGET.
+      * Calling TXBEGIN (tx_begin): one boundary for both RMs
+            CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-BEGINS.
+            DISPLAY 'TXBEGIN returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+      *
+      * Work against RMID 0 (PostgreSQL)
+      *
+            STRING 'INSERT INTO authors VALUES(1,''Foo'',''Bar'');'
+                   DELIMITED BY SIZE
+                   x"00" DELIMITED BY SIZE
+                   INTO SQL-STATEMENT
+            END-STRING.
+            CALL "PQexec" USING
+                BY VALUE PGCONN
+                BY REFERENCE SQL-STATEMENT
+                RETURNING PGRES
+            END-CALL.
+            CALL "PQresultStatus" USING BY VALUE PGRES RETURNING RESULT.
+            IF RESULT IS NOT EQUAL TO 1 THEN
+               DISPLAY 'Error in PQexec statement against RMID 0'
+               CALL "TXROLLBACK" USING TX-RETURN-STATUS
+               ADD 1 TO RSTAT-ROLLBACKS
+               STOP RUN RETURNING 1
+            END-IF.
+            CALL "PQclear" USING BY VALUE PGRES.
+      *
+      * Work against RMID 1 (the file-based resource manager) is
+      * coordinated by LIXA itself once it is listed in the profile;
+      * this program's own part is simply not issuing any operation
+      * outside this transaction's boundaries, the same way any other
+      * XA-aware client defers to the resource manager it was handed.
+      *
+            DISPLAY 'RMID 1 (file-based RM) participates in this '
+                    'transaction via the LIXA profile; no separate '
+                    'connection call is needed here'.
+      * Calling TXCOMMIT (tx_commit): commits both RMs together
+            CALL "TXCOMMIT" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-COMMITS.
+            DISPLAY 'TXCOMMIT returned value ' TX-STATUS.
+            IF TX-MIXED OR TX-HAZARD THEN
+      * Find out which RMID(s) committed and which didn't, then ask
+      * RMID 0 directly since RM-STATUS-OUTCOME alone cannot say
+      * whether this run's own row actually landed in PostgreSQL.
+               PERFORM REPORT-RM-STATUS THRU REPORT-RM-STATUS
+               PERFORM QUERY-HAZARD-OUTCOME THRU QUERY-HAZARD-OUTCOME
+            END-IF.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+            PERFORM INFO-PARA THRU INFO-PARA.
+      * Calling TXCLOSE (tx_close)
+            CALL "TXCLOSE" USING TX-RETURN-STATUS.
+            DISPLAY 'TXCLOSE returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+            DISPLAY 'Execution terminated!'.
+            PERFORM WRITE-RUNSTATS THRU WRITE-RUNSTATS.
+            CLOSE TRANSACTION-AUDIT-FILE.
+            CLOSE RUNSTATS-FILE.
+            CLOSE EXCEPTION-QUEUE-FILE.
+            STOP RUN RETURNING 0.
+      * Shared TX-STATUS remediation routing (see TXDISPAT.cpy)
+           COPY TXDISPAT.
+      * Guard against a malformed/corrupted XID (see TXXIDCHK.cpy)
+           COPY TXXIDCHK.
+           COPY TXNULLCHK.
+      *
+      * Append one row to the shared EXCEPTION-QUEUE (see EXCQUEUE.cpy)
+      * for an unresolved TX-HAZARD/MIXED outcome.  Expects the caller
+      * to have already set WS-EXCQ-BUSINESS-KEY/SER-XID/REASON.
+      *
+        WRITE-EXCEPTION-QUEUE.
+            MOVE WS-EXCQ-BUSINESS-KEY TO EXCQ-BUSINESS-KEY.
+            MOVE WS-EXCQ-SER-XID TO EXCQ-SER-XID.
+            MOVE 'EX8TWORM' TO EXCQ-PROGRAM-ID.
+            MOVE TX-STATUS TO EXCQ-TX-STATUS.
+            MOVE WS-EXCQ-REASON TO EXCQ-REASON.
+            MOVE FUNCTION CURRENT-DATE TO EXCQ-TIMESTAMP.
+            MOVE 'N' TO EXCQ-RESOLVED.
+            WRITE EXCEPTION-QUEUE-RECORD.
+      *
+      * Report the outcome of the last TXCOMMIT/TXROLLBACK by RMID,
+      * since TX-STATUS alone cannot say which of the two RMs is
+      * responsible for a mixed or hazard outcome.
+      *
+        REPORT-RM-STATUS.
+            CALL "LIXAGETRMSTATUS" USING TX-RM-STATUS-AREA
+                 TX-RETURN-STATUS.
+            DISPLAY 'LIXAGETRMSTATUS reports ' RM-STATUS-COUNT
+                    ' resource manager(s)'.
+            PERFORM VARYING RM-STATUS-IX FROM 1 BY 1
+                     UNTIL RM-STATUS-IX > RM-STATUS-COUNT
+               DISPLAY '  RMID ' RM-STATUS-RMID (RM-STATUS-IX)
+                       ' outcome ' RM-STATUS-OUTCOME (RM-STATUS-IX)
+            END-PERFORM.
+      *
+      * On TX-MIXED/TX-HAZARD, ask RMID 0 directly whether this run's
+      * own row landed, the same reconciliation EXAMPLE5-PQL performs
+      * for its own rows (see QUERY-HAZARD-OUTCOME there).
+      *
+        QUERY-HAZARD-OUTCOME.
+            STRING 'SELECT id FROM authors WHERE id=1;'
+                   DELIMITED BY SIZE
+                   x"00" DELIMITED BY SIZE
+                   INTO SQL-STATEMENT
+            END-STRING.
+            CALL "PQexec" USING
+                BY VALUE PGCONN
+                BY REFERENCE SQL-STATEMENT
+                RETURNING PGRES
+            END-CALL.
+            CALL "PQresultStatus" USING BY VALUE PGRES RETURNING RESULT.
+            IF RESULT EQUAL 2 THEN
+               CALL "PQntuples" USING BY VALUE PGRES
+                    RETURNING HAZARD-QUERY-NTUPLES
+               IF HAZARD-QUERY-NTUPLES > 0 THEN
+                  DISPLAY 'QUERY-HAZARD-OUTCOME: row id=1 is present '
+                          'in PostgreSQL'
+                  MOVE 'TX-HAZARD/MIXED: row CONFIRMED present in RM'
+                       TO WS-AUDIT-WARNING
+               ELSE
+                  DISPLAY 'QUERY-HAZARD-OUTCOME: row id=1 is NOT '
+                          'present in PostgreSQL'
+                  MOVE 'TX-HAZARD/MIXED: row CONFIRMED absent from RM'
+                       TO WS-AUDIT-WARNING
+               END-IF
+            ELSE
+               DISPLAY 'QUERY-HAZARD-OUTCOME: reconciliation query '
+                       'itself failed, outcome still unknown'
+               MOVE 'TX-HAZARD/MIXED: reconciliation query failed'
+                    TO WS-AUDIT-WARNING
+            END-IF.
+      * This program has no per-row business key of its own - id=1
+      * above is a fixed row, not a key the caller picked - so
+      * EXCQ-BUSINESS-KEY is left blank, the same as EXAMPLE7-INDOUBT
+      * leaves it for a finding with no single row to point at.
+            MOVE SPACES TO WS-EXCQ-BUSINESS-KEY.
+            MOVE LIXA-SER-XID TO WS-EXCQ-SER-XID.
+            MOVE WS-AUDIT-WARNING TO WS-EXCQ-REASON.
+            PERFORM WRITE-EXCEPTION-QUEUE THRU WRITE-EXCEPTION-QUEUE.
+            CALL "PQclear" USING BY VALUE PGRES.
+      *
+      * Walk PQhost/PQdb's null-terminated strings into WS-CONN-HOST/
+      * WS-CONN-DB so WRITE-AUDIT-RECORD can log the connection target
+      * actually used this run (see EXAMPLE5-PQL's own
+      * LOG-CONNECTION-TARGET).
+      *
+        LOG-CONNECTION-TARGET.
+            MOVE SPACES TO WS-CONN-HOST.
+            CALL "PQhost" USING BY VALUE PGCONN RETURNING RESULT-POINTER.
+            IF RESULT-POINTER NOT EQUAL NULL THEN
+               MOVE 0 TO WS-CONNSTR-LENGTH
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+                  IF WS-CONNSTR-LENGTH < 40 THEN
+                     ADD 1 TO WS-CONNSTR-LENGTH
+                     MOVE RESULT-CHAR
+                       TO WS-CONN-HOST (WS-CONNSTR-LENGTH:1)
+                  END-IF
+                  SET RESULT-POINTER UP BY 1
+                  SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               END-PERFORM
+            END-IF.
+            MOVE SPACES TO WS-CONN-DB.
+            CALL "PQdb" USING BY VALUE PGCONN RETURNING RESULT-POINTER.
+            IF RESULT-POINTER NOT EQUAL NULL THEN
+               MOVE 0 TO WS-CONNSTR-LENGTH
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+                  IF WS-CONNSTR-LENGTH < 40 THEN
+                     ADD 1 TO WS-CONNSTR-LENGTH
+                     MOVE RESULT-CHAR
+                       TO WS-CONN-DB (WS-CONNSTR-LENGTH:1)
+                  END-IF
+                  SET RESULT-POINTER UP BY 1
+                  SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               END-PERFORM
+            END-IF.
+            DISPLAY 'LOG-CONNECTION-TARGET: host=' WS-CONN-HOST
+                    ' db=' WS-CONN-DB.
+      *
+      * Start-up recovery: a prior, possibly-crashed run may have left
+      * a transaction open on this session.  Detect it via TXINFORM
+      * and roll it back so today's run cannot be silently blocked or
+      * corrupted by yesterday's dangling transaction.
+      *
+        STARTUP-RECOVERY.
+            PERFORM INFO-PARA THRU INFO-PARA.
+            IF WS-NULL-XID-DETECTED THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING 1
+            END-IF.
+            IF TX-IN-TRAN AND (TX-ROLLBACK-ONLY OR
+                                TX-TIMEOUT-ROLLBACK-ONLY) THEN
+               DISPLAY 'Recovery: dangling transaction detected, '
+                       'rolling back'
+               CALL "TXROLLBACK" USING TX-RETURN-STATUS
+               ADD 1 TO RSTAT-ROLLBACKS
+               DISPLAY 'TXROLLBACK (recovery) returned value '
+                       TX-STATUS
+               PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH
+               IF NOT TX-REMED-OK THEN
+                  DISPLAY 'Exiting...'
+                  STOP RUN RETURNING WS-TX-EXIT-CODE
+               END-IF
+            END-IF.
+      *
+      * Calling TXINFORM (tx_info) and logging the result
+      *
+        INFO-PARA.
+            CALL "TXINFORM" USING TX-INFO-AREA TX-RETURN-STATUS.
+            DISPLAY 'TXINFORM returned value ' TX-STATUS.
+            IF NOT TX-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING 1
+            END-IF.
+            CALL "LIXAXIDSERIALIZE" USING TX-INFO-AREA LIXA-SER-XID
+                 TX-RETURN-STATUS.
+            DISPLAY '  XID-REC/XID (SERIAL.): ' LIXA-SER-XID.
+            PERFORM VALIDATE-XID-BOUNDS THRU VALIDATE-XID-BOUNDS.
+            PERFORM VALIDATE-XID-NOT-NULL THRU VALIDATE-XID-NOT-NULL.
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD.
+      *
+      * Write this TXINFORM snapshot to the durable audit trail
+      *
+        WRITE-AUDIT-RECORD.
+            MOVE 'EX8TWORM' TO AUD-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            MOVE FORMAT-ID TO AUD-FORMAT-ID.
+            MOVE GTRID-LENGTH TO AUD-GTRID-LENGTH.
+            MOVE BRANCH-LENGTH TO AUD-BRANCH-LENGTH.
+            MOVE LIXA-SER-XID TO AUD-SER-XID.
+            MOVE TRANSACTION-MODE TO AUD-TRANSACTION-MODE.
+            MOVE COMMIT-RETURN TO AUD-COMMIT-RETURN.
+            MOVE TRANSACTION-CONTROL TO AUD-TRANSACTION-CONTROL.
+            MOVE TRANSACTION-TIMEOUT TO AUD-TRANSACTION-TIMEOUT.
+            MOVE TRANSACTION-STATE TO AUD-TRANSACTION-STATE.
+            MOVE WS-AUDIT-WARNING TO AUD-WARNING.
+            MOVE SPACES TO WS-AUDIT-WARNING.
+            MOVE WS-CONN-HOST TO AUD-CONN-HOST.
+            MOVE WS-CONN-DB TO AUD-CONN-DB.
+            WRITE TRANSACTION-AUDIT-RECORD.
+      * One-line-per-run summary of every TX call this program made,
+      * broken down by TX-STATUS-DISPATCH's remediation category, so
+      * an operator doesn't have to scan the whole TRANSACTION-AUDIT
+      * trail or console log to see how the run went.
+        WRITE-RUNSTATS.
+            MOVE 'EX8TWORM' TO RSTAT-REC-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO RSTAT-REC-TIMESTAMP.
+            MOVE RSTAT-BEGINS TO RSTAT-REC-BEGINS.
+            MOVE RSTAT-COMMITS TO RSTAT-REC-COMMITS.
+            MOVE RSTAT-ROLLBACKS TO RSTAT-REC-ROLLBACKS.
+            MOVE RSTAT-RETRY TO RSTAT-REC-RETRY.
+            MOVE RSTAT-MANUAL-REVIEW TO RSTAT-REC-MANUAL-REVIEW.
+            MOVE RSTAT-PROGRAM-DEFECT TO RSTAT-REC-PROGRAM-DEFECT.
+            MOVE RSTAT-BAD-INPUT TO RSTAT-REC-BAD-INPUT.
+            MOVE RSTAT-FATAL TO RSTAT-REC-FATAL.
+      * This program never calls PQexec/TXCOMMIT through the timed
+      * path (see TXPERFWK.cpy), so the elapsed-time/call counters
+      * are always zero here.
+            MOVE 0 TO RSTAT-REC-PQEXEC-ELAPSED.
+            MOVE 0 TO RSTAT-REC-PQEXEC-CALLS.
+            MOVE 0 TO RSTAT-REC-COMMIT-ELAPSED.
+            MOVE 0 TO RSTAT-REC-COMMIT-CALLS.
+            WRITE RUNSTATS-RECORD.
