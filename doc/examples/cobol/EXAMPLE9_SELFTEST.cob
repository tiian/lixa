@@ -0,0 +1,213 @@
+      * Copyright (c) 2009-2020, Christian Ferrari
+      * <tiian@users.sourceforge.net>
+      * All rights reserved.
+      *
+      * This file is part of LIXA.
+      *
+      * LIXA is free software: you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License version 2
+      * as published by the Free Software Foundation.
+      *
+      * LIXA is distributed in the hope that it will be useful,
+      * but WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      * GNU General Public License for more details.
+      *
+      * You should have received a copy of the
+      * GNU General Public License along with LIXA.
+      * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * Usage: EXAMPLE9_SELFTEST
+      *
+      * A minimal TXOPEN/TXBEGIN/TXROLLBACK/TXCLOSE round trip intended
+      * to run once at the start of a batch window, before any of the
+      * real loaders (EXAMPLE5-PQL and friends) touch live business
+      * data.  It opens no business file and never commits - the
+      * transaction is always rolled back - so a clean run proves the
+      * resource managers configured in the LIXA profile are reachable
+      * and the XID/connection plumbing works, without leaving anything
+      * behind for a downstream job to trip over.  Any non-TX-OK status
+      * along the way exits immediately with WS-TX-EXIT-CODE, the same
+      * remediation-driven code EXAMPLE1 and EXAMPLE5-PQL already use,
+      * so a scheduler can gate the rest of the window on this job's
+      * return code.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EXAMPLE9-SELFTEST.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * Durable trail of every TXINFORM call (see WRITE-AUDIT-RECORD)
+            SELECT TRANSACTION-AUDIT-FILE ASSIGN TO "TRANSACTION-AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * One-line-per-run RUNSTATS summary (see WRITE-RUNSTATS)
+            SELECT RUNSTATS-FILE ASSIGN TO "RUNSTATS"
+                ORGANIZATION IS LINE SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+        FD TRANSACTION-AUDIT-FILE.
+        01 TRANSACTION-AUDIT-RECORD.
+           COPY TXAUDIT.
+        FD RUNSTATS-FILE.
+        01 RUNSTATS-RECORD.
+           COPY RUNSTATREC.
+        WORKING-STORAGE SECTION.
+      * Include TX definitions
+        01 TX-RETURN-STATUS.
+           COPY TXSTATUS.
+        01 TX-INFO-AREA.
+           COPY TXINFDEF.
+           COPY LIXAXID.
+      * Configuration-mismatch warning carried into the next audit
+      * record; SPACES unless a paragraph like CHECK-TIMEOUT-OUTCOME
+      * sets it.
+        01 WS-AUDIT-WARNING PIC X(60) VALUE SPACES.
+           COPY TXREMED.
+      * Job-level RUNSTATS counters (see RUNSTAT.cpy)
+        01 RUNSTAT-AREA.
+           COPY RUNSTAT.
+      * Set by VALIDATE-XID-NOT-NULL (TXNULLCHK.cpy) when FORMAT-ID
+      * comes back -1, meaning this session's XID is null.
+        01 WS-NULL-XID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-NULL-XID-DETECTED VALUE 'Y'.
+        PROCEDURE DIVISION.
+        000-MAIN.
+            DISPLAY 'Executing EXAMPLE9-SELFTEST'.
+            OPEN EXTEND TRANSACTION-AUDIT-FILE.
+            OPEN EXTEND RUNSTATS-FILE.
+            MOVE ZERO TO TX-RETURN-STATUS.
+      * Calling TXOPEN (tx_open)
+            CALL "TXOPEN" USING TX-RETURN-STATUS.
+            DISPLAY 'TXOPEN returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'SELF-TEST FAILED at TXOPEN - exiting...'
+               CLOSE TRANSACTION-AUDIT-FILE
+               CLOSE RUNSTATS-FILE
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+      * Calling TXBEGIN (tx_begin)
+            CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-BEGINS.
+            DISPLAY 'TXBEGIN returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'SELF-TEST FAILED at TXBEGIN - exiting...'
+               PERFORM TXCLOSE-SAFE THRU TXCLOSE-SAFE
+               CLOSE TRANSACTION-AUDIT-FILE
+               CLOSE RUNSTATS-FILE
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+      * Inspect transaction info - this is the whole point of the
+      * round trip: prove TXINFORM comes back clean before any real
+      * loader trusts the same resource managers with business data.
+            PERFORM INFO-PARA THRU INFO-PARA.
+      * Never commit - a self-test has no business data to keep, and
+      * rolling back leaves nothing for a downstream job to clean up.
+      * Calling TXROLLBACK (tx_rollback)
+            CALL "TXROLLBACK" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-ROLLBACKS.
+            DISPLAY 'TXROLLBACK returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'SELF-TEST FAILED at TXROLLBACK - exiting...'
+               CLOSE TRANSACTION-AUDIT-FILE
+               CLOSE RUNSTATS-FILE
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+      * Calling TXCLOSE (tx_close)
+            CALL "TXCLOSE" USING TX-RETURN-STATUS.
+            DISPLAY 'TXCLOSE returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               PERFORM CLOSE-DIAGNOSTIC THRU CLOSE-DIAGNOSTIC
+               DISPLAY 'SELF-TEST FAILED at TXCLOSE - exiting...'
+               CLOSE TRANSACTION-AUDIT-FILE
+               CLOSE RUNSTATS-FILE
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+            DISPLAY 'SELF-TEST PASSED - resource managers are ready'.
+            PERFORM WRITE-RUNSTATS THRU WRITE-RUNSTATS.
+            CLOSE TRANSACTION-AUDIT-FILE.
+            CLOSE RUNSTATS-FILE.
+            STOP RUN RETURNING 0.
+      * Shared TX-STATUS remediation routing (see TXDISPAT.cpy)
+           COPY TXDISPAT.
+      * Guard against a malformed/corrupted XID (see TXXIDCHK.cpy)
+           COPY TXXIDCHK.
+           COPY TXNULLCHK.
+      * Diagnostic snapshot on a failed TXCLOSE (see TXCLOSDG.cpy)
+           COPY TXCLOSDG.
+      * TXCLOSE wrapper that ignores the outcome (see EXAMPLE5-PQL's
+      * own TXCLOSE-SAFE) - used here only to release the session
+      * cleanly after a failed TXBEGIN, since there is nothing left
+      * worth coordinating a diagnostic dump over.
+        TXCLOSE-SAFE.
+            CALL "TXCLOSE" USING TX-RETURN-STATUS.
+            DISPLAY 'TXCLOSE (safe) returned value ' TX-STATUS.
+      * Calling TXINFORM (tx_info) and logging the result
+        INFO-PARA.
+            CALL "TXINFORM" USING TX-INFO-AREA TX-RETURN-STATUS.
+            DISPLAY 'TXINFORM returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'SELF-TEST FAILED at TXINFORM - exiting...'
+               CLOSE TRANSACTION-AUDIT-FILE
+               CLOSE RUNSTATS-FILE
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+            CALL "LIXAXIDSERIALIZE" USING TX-INFO-AREA LIXA-SER-XID
+                 TX-STATUS.
+            DISPLAY '  XID-REC/FORMAT-ID:     ' FORMAT-ID.
+            DISPLAY '  XID-REC/GTRID-LENGTH:  ' GTRID-LENGTH.
+            DISPLAY '  XID-REC/BRANCH-LENGTH: ' BRANCH-LENGTH.
+            DISPLAY '  XID-REC/XID (SERIAL.): ' LIXA-SER-XID.
+            DISPLAY '  TRANSACTION-MODE :     ' TRANSACTION-MODE.
+            DISPLAY '  COMMIT-RETURN :        ' COMMIT-RETURN.
+            DISPLAY '  TRANSACTION-CONTROL :  ' TRANSACTION-CONTROL.
+            DISPLAY '  TRANSACTION-TIMEOUT :  ' TRANSACTION-TIMEOUT.
+            DISPLAY '  TRANSACTION-STATE :    ' TRANSACTION-STATE.
+            PERFORM VALIDATE-XID-BOUNDS THRU VALIDATE-XID-BOUNDS.
+            PERFORM VALIDATE-XID-NOT-NULL THRU VALIDATE-XID-NOT-NULL.
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD.
+      * Write the TXINFORM fields gathered above to the durable
+      * TRANSACTION-AUDIT file instead of relying on the console
+      * DISPLAY lines, which are lost once the batch job log scrolls.
+        WRITE-AUDIT-RECORD.
+            MOVE 'EXAMPL9S' TO AUD-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            MOVE FORMAT-ID TO AUD-FORMAT-ID.
+            MOVE GTRID-LENGTH TO AUD-GTRID-LENGTH.
+            MOVE BRANCH-LENGTH TO AUD-BRANCH-LENGTH.
+            MOVE LIXA-SER-XID TO AUD-SER-XID.
+            MOVE TRANSACTION-MODE TO AUD-TRANSACTION-MODE.
+            MOVE COMMIT-RETURN TO AUD-COMMIT-RETURN.
+            MOVE TRANSACTION-CONTROL TO AUD-TRANSACTION-CONTROL.
+            MOVE TRANSACTION-TIMEOUT TO AUD-TRANSACTION-TIMEOUT.
+            MOVE TRANSACTION-STATE TO AUD-TRANSACTION-STATE.
+            MOVE WS-AUDIT-WARNING TO AUD-WARNING.
+            MOVE SPACES TO WS-AUDIT-WARNING.
+            WRITE TRANSACTION-AUDIT-RECORD.
+      * One-line-per-run summary of every TX call this program made,
+      * broken down by TX-STATUS-DISPATCH's remediation category, so
+      * an operator doesn't have to scan the whole TRANSACTION-AUDIT
+      * trail or console log to see how the run went.
+        WRITE-RUNSTATS.
+            MOVE 'EXAMPL9S' TO RSTAT-REC-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO RSTAT-REC-TIMESTAMP.
+            MOVE RSTAT-BEGINS TO RSTAT-REC-BEGINS.
+            MOVE RSTAT-COMMITS TO RSTAT-REC-COMMITS.
+            MOVE RSTAT-ROLLBACKS TO RSTAT-REC-ROLLBACKS.
+            MOVE RSTAT-RETRY TO RSTAT-REC-RETRY.
+            MOVE RSTAT-MANUAL-REVIEW TO RSTAT-REC-MANUAL-REVIEW.
+            MOVE RSTAT-PROGRAM-DEFECT TO RSTAT-REC-PROGRAM-DEFECT.
+            MOVE RSTAT-BAD-INPUT TO RSTAT-REC-BAD-INPUT.
+            MOVE RSTAT-FATAL TO RSTAT-REC-FATAL.
+      * This program never calls PQexec/TXCOMMIT through the timed
+      * path (see TXPERFWK.cpy), so the elapsed-time/call counters
+      * are always zero here.
+            MOVE 0 TO RSTAT-REC-PQEXEC-ELAPSED.
+            MOVE 0 TO RSTAT-REC-PQEXEC-CALLS.
+            MOVE 0 TO RSTAT-REC-COMMIT-ELAPSED.
+            MOVE 0 TO RSTAT-REC-COMMIT-CALLS.
+            WRITE RUNSTATS-RECORD.
