@@ -19,7 +19,23 @@
       *
         IDENTIFICATION DIVISION.
         PROGRAM-ID. EXAMPLE5-PQL.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * Durable trail of every TXINFORM call (see WRITE-AUDIT-RECORD)
+            SELECT TRANSACTION-AUDIT-FILE ASSIGN TO "TRANSACTION-AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * One-line-per-run RUNSTATS summary (see WRITE-RUNSTATS)
+            SELECT RUNSTATS-FILE ASSIGN TO "RUNSTATS"
+                ORGANIZATION IS LINE SEQUENTIAL.
         DATA DIVISION.
+        FILE SECTION.
+        FD TRANSACTION-AUDIT-FILE.
+        01 TRANSACTION-AUDIT-RECORD.
+           COPY TXAUDIT.
+        FD RUNSTATS-FILE.
+        01 RUNSTATS-RECORD.
+           COPY RUNSTATREC.
         WORKING-STORAGE SECTION.
       * Include TX definitions
         01 TX-RETURN-STATUS.
@@ -37,10 +53,38 @@
         01 ARGV-BOOL PIC 9(1) VALUE 0.
         88      IS-DELETE VALUES 1.
         88      IS-INSERT VALUES 0.
+      * Transaction timeout, in seconds: 2nd command-line argument so
+      * operations can tune it per job without a recompile, defaulting
+      * to the prior hardcoded value of 5 when not given.
+        01 WS-TIMEOUT-PARM PIC X(10) VALUE SPACES.
+        01 WS-TRAN-TIMEOUT PIC 9(9) VALUE 5.
+      * Configuration-mismatch warning carried into the next audit
+      * record; SPACES unless a paragraph like CHECK-COMMITRET sets it.
+        01 WS-AUDIT-WARNING PIC X(60) VALUE SPACES.
+           COPY TXREMED.
+      * Job-level RUNSTATS counters (see RUNSTAT.cpy)
+        01 RUNSTAT-AREA.
+           COPY RUNSTAT.
+      * Set by VALIDATE-XID-NOT-NULL (TXNULLCHK.cpy) when FORMAT-ID
+      * comes back -1, meaning this session's XID is null.
+        01 WS-NULL-XID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-NULL-XID-DETECTED VALUE 'Y'.
+      * Elapsed-time work fields for bracketing PQexec/TXCOMMIT
+        01 PERF-WORK-AREA.
+           COPY TXPERFWK.
+      * Actual database/host this connection is pointed at (see
+      * LOG-CONNECTION-TARGET)
+        01 WS-CONN-HOST PIC X(40) VALUE SPACES.
+        01 WS-CONN-DB PIC X(40) VALUE SPACES.
+        01 WS-CONNSTR-LENGTH PIC 9(4) VALUE 0.
+        01 RESULT-POINTER USAGE POINTER.
+        01 RESULT-CHAR PIC X BASED.
       *
         PROCEDURE DIVISION.
         000-MAIN.
             DISPLAY 'Executing EXAMPLE5_PQL'.
+            OPEN EXTEND TRANSACTION-AUDIT-FILE.
+            OPEN EXTEND RUNSTATS-FILE.
             MOVE ZERO TO TX-RETURN-STATUS.
       *
       * Delete or insert?
@@ -55,14 +99,31 @@
                DISPLAY 'Inserting a row from the table...'
             END-IF.
       *
+      * Optional 2nd argument: transaction timeout in seconds
+      *
+            DISPLAY 2 UPON ARGUMENT-NUMBER.
+            ACCEPT WS-TIMEOUT-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                  CONTINUE
+            END-ACCEPT.
+            IF WS-TIMEOUT-PARM NOT EQUAL SPACES
+                  AND WS-TIMEOUT-PARM IS NUMERIC THEN
+               MOVE FUNCTION NUMVAL(WS-TIMEOUT-PARM) TO WS-TRAN-TIMEOUT
+            END-IF.
+      *
       * Open the resource manager
       *
             CALL "TXOPEN" USING TX-RETURN-STATUS.
       *     DISPLAY 'TXOPEN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
+      * A prior run may have abended between TXBEGIN and TXCOMMIT,
+      * leaving a dangling transaction on this session; check for it
+      * and roll it back before any new work begins.
+            PERFORM STARTUP-RECOVERY THRU STARTUP-RECOVERY.
       *
       * Retrieve PostgreSQL connection
       * do NOT use standard PostgreSQL functions because they don't
@@ -72,34 +133,55 @@
             CALL "LIXAPQGETCONN" USING BY REFERENCE PGCONN.
             IF PGCONN EQUAL NULL THEN
                DISPLAY 'Error: unable to retrieve a valid PostgreSQL con
-       -nection'
+      -'nection'
                STOP RUN RETURNING 1
             END-IF.
-      *         
+      * Record which database/host this connection is actually pointed
+      * at, so a job that accidentally runs against the wrong
+      * environment is caught from the log, not from a customer.
+            PERFORM LOG-CONNECTION-TARGET THRU LOG-CONNECTION-TARGET.
+      *
       * Start a new transaction
-      * 
+      *
             CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-BEGINS.
       *     DISPLAY 'TXBEGIN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN RETURNING 1
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       *
       * Execute DELETE stament
+            ACCEPT WS-PERF-START FROM TIME.
             CALL "PQexec" USING
                 BY VALUE PGCONN
                 BY REFERENCE "DELETE FROM authors WHERE id=1;" & x"00"
                 RETURNING PGRES
-            END-CALL
-            STOP RUN RETURNING 0 
+            END-CALL.
+            ACCEPT WS-PERF-END FROM TIME.
+            PERFORM CALC-ELAPSED THRU CALC-ELAPSED.
+            ADD WS-PERF-ELAPSED TO RSTAT-PQEXEC-ELAPSED.
+            ADD 1 TO RSTAT-PQEXEC-CALLS.
       * Inspect transaction info
             PERFORM INFO-PARA THRU INFO-PARA.
       * Calling TXCOMMIT (tx_commit)
+            ACCEPT WS-PERF-START FROM TIME.
             CALL "TXCOMMIT" USING TX-RETURN-STATUS.
+            ACCEPT WS-PERF-END FROM TIME.
+            PERFORM CALC-ELAPSED THRU CALC-ELAPSED.
+            ADD WS-PERF-ELAPSED TO RSTAT-COMMIT-ELAPSED.
+            ADD 1 TO RSTAT-COMMIT-CALLS.
+            ADD 1 TO RSTAT-COMMITS.
             DISPLAY 'TXCOMMIT returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN
+      * TX-TIMEOUT-ROLLBACK-ONLY vs. a generic rollback-only tells us
+      * whether to retune TRANSACTION-TIMEOUT or go look at a data
+      * problem instead.
+               PERFORM CHECK-TIMEOUT-OUTCOME THRU CHECK-TIMEOUT-OUTCOME
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
             PERFORM INFO-PARA THRU INFO-PARA.
       * Set non default parameters
@@ -107,12 +189,9 @@
             MOVE 1 TO COMMIT-RETURN.
             CALL "TXSETCOMMITRET" USING TX-INFO-AREA TX-RETURN-STATUS.
             DISPLAY 'TXSETCOMMITRET returned value ' TX-STATUS.
-            IF NOT TX-NOT-SUPPORTED THEN
-               DISPLAY 'Exiting...'
-               STOP RUN
-            END-IF.
+            PERFORM CHECK-COMMITRET THRU CHECK-COMMITRET.
       * LIXA supports timeout
-            MOVE 5 TO TRANSACTION-TIMEOUT.
+            MOVE WS-TRAN-TIMEOUT TO TRANSACTION-TIMEOUT.
             CALL "TXSETTIMEOUT" USING TX-INFO-AREA TX-RETURN-STATUS.
             DISPLAY 'TXSETTIMEOUT returned value ' TX-STATUS.
             IF NOT TX-OK THEN
@@ -139,32 +218,136 @@
             PERFORM INFO-PARA THRU INFO-PARA.
       * Calling TXBEGIN (tx_begin)
             CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-BEGINS.
             DISPLAY 'TXBEGIN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       * Calling TXROLLBACK (tx_rollback)
             CALL "TXROLLBACK" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-ROLLBACKS.
             DISPLAY 'TXROLLBACK returned value ' TX-STATUS.
-            IF NOT TX-OK
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK
                DISPLAY 'Exiting...'
-               STOP RUN
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
-      * Calling TXCLOSE (tx_close)
-            CALL "TXCLOSE" USING TX-RETURN-STATUS.
+      * Calling TXCLOSE (tx_close), via the safe wrapper
+            PERFORM TXCLOSE-SAFE THRU TXCLOSE-SAFE.
             DISPLAY 'TXCLOSE returned value ' TX-STATUS.
             IF NOT TX-OK
                STOP RUN.
             DISPLAY 'Execution terminated!'.
+            PERFORM WRITE-RUNSTATS THRU WRITE-RUNSTATS.
+            CLOSE TRANSACTION-AUDIT-FILE.
+            CLOSE RUNSTATS-FILE.
             STOP RUN.
+      * Shared TX-STATUS remediation routing (see TXDISPAT.cpy)
+           COPY TXDISPAT.
+      * Guard against a malformed/corrupted XID (see TXXIDCHK.cpy)
+           COPY TXXIDCHK.
+           COPY TXNULLCHK.
+      * Report TX-TIMEOUT-ROLLBACK-ONLY explicitly after a failed
+      * commit (see TXTMOCHK.cpy)
+           COPY TXTMOCHK.
+      * Elapsed-time totals for RUNSTATS (see TXELAPSE.cpy)
+           COPY TXELAPSE.
+      * Read back which database/host PGCONN is actually pointed at
+      * (PQdb/PQhost) and log it, so a job that ends up against the
+      * wrong environment's database is caught here instead of later.
+        LOG-CONNECTION-TARGET.
+            MOVE SPACES TO WS-CONN-HOST.
+            CALL "PQhost" USING BY VALUE PGCONN RETURNING RESULT-POINTER.
+            IF RESULT-POINTER NOT EQUAL NULL THEN
+               MOVE 0 TO WS-CONNSTR-LENGTH
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+                  IF WS-CONNSTR-LENGTH < 40 THEN
+                     ADD 1 TO WS-CONNSTR-LENGTH
+                     MOVE RESULT-CHAR
+                       TO WS-CONN-HOST (WS-CONNSTR-LENGTH:1)
+                  END-IF
+                  SET RESULT-POINTER UP BY 1
+                  SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               END-PERFORM
+            END-IF.
+            MOVE SPACES TO WS-CONN-DB.
+            CALL "PQdb" USING BY VALUE PGCONN RETURNING RESULT-POINTER.
+            IF RESULT-POINTER NOT EQUAL NULL THEN
+               MOVE 0 TO WS-CONNSTR-LENGTH
+               SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               PERFORM UNTIL RESULT-CHAR EQUAL x"00"
+                  IF WS-CONNSTR-LENGTH < 40 THEN
+                     ADD 1 TO WS-CONNSTR-LENGTH
+                     MOVE RESULT-CHAR
+                       TO WS-CONN-DB (WS-CONNSTR-LENGTH:1)
+                  END-IF
+                  SET RESULT-POINTER UP BY 1
+                  SET ADDRESS OF RESULT-CHAR TO RESULT-POINTER
+               END-PERFORM
+            END-IF.
+            DISPLAY 'LOG-CONNECTION-TARGET: host=' WS-CONN-HOST
+                    ' db=' WS-CONN-DB.
+      * TXCLOSE fails if TRANSACTION-CONTROL is still TX-CHAINED from
+      * an earlier TXSETTRANCTL; rather than rely on every caller
+      * remembering to reset it first, check via TXINFORM and reset it
+      * here so TXCLOSE can never fail for that reason.
+        TXCLOSE-SAFE.
+            CALL "TXINFORM" USING TX-INFO-AREA TX-RETURN-STATUS.
+            IF TX-OK AND TX-CHAINED THEN
+               DISPLAY 'TXCLOSE-SAFE: resetting TRANSACTION-CONTROL '
+                       'before close'
+               MOVE 0 TO TRANSACTION-CONTROL
+               CALL "TXSETTRANCTL" USING TX-INFO-AREA TX-RETURN-STATUS
+            END-IF.
+            CALL "TXCLOSE" USING TX-RETURN-STATUS.
+      * TXSETCOMMITRET asked for a COMMIT-RETURN mode this resource
+      * manager does not honor; the program used to just check for
+      * TX-NOT-SUPPORTED and carry on.  Now carry on the same way, but
+      * also flag the mismatch in the next audit record so it isn't
+      * silently forgotten until it causes an incident.
+        CHECK-COMMITRET.
+            IF TX-NOT-SUPPORTED THEN
+               MOVE 'COMMIT-RETURN requested is not supported by RM'
+                    TO WS-AUDIT-WARNING
+            ELSE
+               DISPLAY 'Exiting...'
+               STOP RUN
+            END-IF.
+      * Start-up recovery: a prior, possibly-crashed run may have left
+      * a transaction open on this session.  Detect it via TXINFORM
+      * and roll it back so today's run cannot be silently blocked or
+      * corrupted by yesterday's dangling transaction.
+        STARTUP-RECOVERY.
+            PERFORM INFO-PARA THRU INFO-PARA.
+            IF WS-NULL-XID-DETECTED THEN
+               DISPLAY 'Exiting...'
+               STOP RUN
+            END-IF.
+            IF TX-IN-TRAN AND (TX-ROLLBACK-ONLY OR
+                                TX-TIMEOUT-ROLLBACK-ONLY) THEN
+               DISPLAY 'Recovery: dangling transaction detected, '
+                       'rolling back'
+               CALL "TXROLLBACK" USING TX-RETURN-STATUS
+               ADD 1 TO RSTAT-ROLLBACKS
+               DISPLAY 'TXROLLBACK (recovery) returned value '
+                       TX-STATUS
+               PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH
+               IF NOT TX-REMED-OK THEN
+                  DISPLAY 'Exiting...'
+                  STOP RUN RETURNING WS-TX-EXIT-CODE
+               END-IF
+            END-IF.
       * Calling TXINFORM (tx_info)
             INFO-PARA.
             CALL "TXINFORM" USING TX-INFO-AREA TX-RETURN-STATUS.
             DISPLAY 'TXINFORM returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
             CALL "LIXAXIDSERIALIZE" USING TX-INFO-AREA LIXA-SER-XID
                  TX-STATUS.
@@ -197,5 +380,46 @@
                DISPLAY '    [TX-TIMEOUT-ROLLBACK-ONLY]'.
             IF TX-ROLLBACK-ONLY THEN
                DISPLAY '    [TX-ROLLBACK-ONLY]'.
-            
-O
+            PERFORM VALIDATE-XID-BOUNDS THRU VALIDATE-XID-BOUNDS.
+            PERFORM VALIDATE-XID-NOT-NULL THRU VALIDATE-XID-NOT-NULL.
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD.
+      * Write the TXINFORM fields gathered above to the durable
+      * TRANSACTION-AUDIT file instead of relying on the console
+      * DISPLAY lines, which are lost once the batch job log scrolls.
+        WRITE-AUDIT-RECORD.
+            MOVE 'EX5PQLCL' TO AUD-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            MOVE FORMAT-ID TO AUD-FORMAT-ID.
+            MOVE GTRID-LENGTH TO AUD-GTRID-LENGTH.
+            MOVE BRANCH-LENGTH TO AUD-BRANCH-LENGTH.
+            MOVE LIXA-SER-XID TO AUD-SER-XID.
+            MOVE TRANSACTION-MODE TO AUD-TRANSACTION-MODE.
+            MOVE COMMIT-RETURN TO AUD-COMMIT-RETURN.
+            MOVE TRANSACTION-CONTROL TO AUD-TRANSACTION-CONTROL.
+            MOVE TRANSACTION-TIMEOUT TO AUD-TRANSACTION-TIMEOUT.
+            MOVE TRANSACTION-STATE TO AUD-TRANSACTION-STATE.
+            MOVE WS-AUDIT-WARNING TO AUD-WARNING.
+            MOVE SPACES TO WS-AUDIT-WARNING.
+            MOVE WS-CONN-HOST TO AUD-CONN-HOST.
+            MOVE WS-CONN-DB TO AUD-CONN-DB.
+            WRITE TRANSACTION-AUDIT-RECORD.
+      * One-line-per-run summary of every TX call this program made,
+      * broken down by TX-STATUS-DISPATCH's remediation category, so
+      * an operator doesn't have to scan the whole TRANSACTION-AUDIT
+      * trail or console log to see how the run went.
+        WRITE-RUNSTATS.
+            MOVE 'EX5PQLCL' TO RSTAT-REC-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO RSTAT-REC-TIMESTAMP.
+            MOVE RSTAT-BEGINS TO RSTAT-REC-BEGINS.
+            MOVE RSTAT-COMMITS TO RSTAT-REC-COMMITS.
+            MOVE RSTAT-ROLLBACKS TO RSTAT-REC-ROLLBACKS.
+            MOVE RSTAT-RETRY TO RSTAT-REC-RETRY.
+            MOVE RSTAT-MANUAL-REVIEW TO RSTAT-REC-MANUAL-REVIEW.
+            MOVE RSTAT-PROGRAM-DEFECT TO RSTAT-REC-PROGRAM-DEFECT.
+            MOVE RSTAT-BAD-INPUT TO RSTAT-REC-BAD-INPUT.
+            MOVE RSTAT-FATAL TO RSTAT-REC-FATAL.
+            MOVE RSTAT-PQEXEC-ELAPSED TO RSTAT-REC-PQEXEC-ELAPSED.
+            MOVE RSTAT-PQEXEC-CALLS TO RSTAT-REC-PQEXEC-CALLS.
+            MOVE RSTAT-COMMIT-ELAPSED TO RSTAT-REC-COMMIT-ELAPSED.
+            MOVE RSTAT-COMMIT-CALLS TO RSTAT-REC-COMMIT-CALLS.
+            WRITE RUNSTATS-RECORD.
