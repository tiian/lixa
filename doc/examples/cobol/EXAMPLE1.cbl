@@ -19,54 +19,172 @@
       *
         IDENTIFICATION DIVISION.
         PROGRAM-ID. EXAMPLE1.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * Durable trail of every TXINFORM call (see WRITE-AUDIT-RECORD)
+            SELECT TRANSACTION-AUDIT-FILE ASSIGN TO "TRANSACTION-AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+      * One-line-per-run RUNSTATS summary (see WRITE-RUNSTATS)
+            SELECT RUNSTATS-FILE ASSIGN TO "RUNSTATS"
+                ORGANIZATION IS LINE SEQUENTIAL.
         DATA DIVISION.
+        FILE SECTION.
+        FD TRANSACTION-AUDIT-FILE.
+        01 TRANSACTION-AUDIT-RECORD.
+           COPY TXAUDIT.
+        FD RUNSTATS-FILE.
+        01 RUNSTATS-RECORD.
+           COPY RUNSTATREC.
         WORKING-STORAGE SECTION.
       * Include TX definitions
         01 TX-RETURN-STATUS.
            COPY TXSTATUS.
         01 TX-INFO-AREA.
            COPY TXINFDEF.
+           COPY LIXAXID.
+      * Configuration-mismatch warning carried into the next audit
+      * record; SPACES unless a paragraph like CHECK-COMMITRET sets it.
+        01 WS-AUDIT-WARNING PIC X(60) VALUE SPACES.
+           COPY TXREMED.
+      * Job-level RUNSTATS counters (see RUNSTAT.cpy)
+        01 RUNSTAT-AREA.
+           COPY RUNSTAT.
+      * Set by VALIDATE-XID-NOT-NULL (TXNULLCHK.cpy) when FORMAT-ID
+      * comes back -1, meaning this session's XID is null.
+        01 WS-NULL-XID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-NULL-XID-DETECTED VALUE 'Y'.
         PROCEDURE DIVISION.
         000-MAIN.
             DISPLAY 'Executing EXAMPLE1'.
+            OPEN EXTEND TRANSACTION-AUDIT-FILE.
+            OPEN EXTEND RUNSTATS-FILE.
             MOVE ZERO TO TX-RETURN-STATUS.
       * Calling TXOPEN (tx_open)
             CALL "TXOPEN" USING TX-RETURN-STATUS.
             DISPLAY 'TXOPEN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       * Calling TXBEGIN (tx_begin)
             CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-BEGINS.
             DISPLAY 'TXBEGIN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
+      * Inspect transaction info
+            PERFORM INFO-PARA THRU INFO-PARA.
       * Calling TXCOMMIT (tx_commit)
             CALL "TXCOMMIT" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-COMMITS.
             DISPLAY 'TXCOMMIT returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       * Calling TXBEGIN (tx_begin)
             CALL "TXBEGIN" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-BEGINS.
             DISPLAY 'TXBEGIN returned value ' TX-STATUS.
-            IF NOT TX-OK THEN
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       * Calling TXROLLBACK (tx_rollback)
             CALL "TXROLLBACK" USING TX-RETURN-STATUS.
+            ADD 1 TO RSTAT-ROLLBACKS.
             DISPLAY 'TXROLLBACK returned value ' TX-STATUS.
-            IF NOT TX-OK
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
                DISPLAY 'Exiting...'
-               STOP RUN
+               STOP RUN RETURNING WS-TX-EXIT-CODE
             END-IF.
       * Calling TXCLOSE (tx_close)
             CALL "TXCLOSE" USING TX-RETURN-STATUS.
             DISPLAY 'TXCLOSE returned value ' TX-STATUS.
-            IF NOT TX-OK
-               STOP RUN.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               PERFORM CLOSE-DIAGNOSTIC THRU CLOSE-DIAGNOSTIC
+               STOP RUN RETURNING WS-TX-EXIT-CODE.
+            PERFORM WRITE-RUNSTATS THRU WRITE-RUNSTATS.
+            CLOSE TRANSACTION-AUDIT-FILE.
+            CLOSE RUNSTATS-FILE.
+            STOP RUN.
+      * Shared TX-STATUS remediation routing (see TXDISPAT.cpy)
+           COPY TXDISPAT.
+      * Guard against a malformed/corrupted XID (see TXXIDCHK.cpy)
+           COPY TXXIDCHK.
+           COPY TXNULLCHK.
+      * Diagnostic snapshot on a failed TXCLOSE (see TXCLOSDG.cpy)
+           COPY TXCLOSDG.
+      * Calling TXINFORM (tx_info) and logging the result
+        INFO-PARA.
+            CALL "TXINFORM" USING TX-INFO-AREA TX-RETURN-STATUS.
+            DISPLAY 'TXINFORM returned value ' TX-STATUS.
+            PERFORM TX-STATUS-DISPATCH THRU TX-STATUS-DISPATCH.
+            IF NOT TX-REMED-OK THEN
+               DISPLAY 'Exiting...'
+               STOP RUN RETURNING WS-TX-EXIT-CODE
+            END-IF.
+            CALL "LIXAXIDSERIALIZE" USING TX-INFO-AREA LIXA-SER-XID
+                 TX-STATUS.
+            DISPLAY '  XID-REC/FORMAT-ID:     ' FORMAT-ID.
+            DISPLAY '  XID-REC/GTRID-LENGTH:  ' GTRID-LENGTH.
+            DISPLAY '  XID-REC/BRANCH-LENGTH: ' BRANCH-LENGTH.
+            DISPLAY '  XID-REC/XID (SERIAL.): ' LIXA-SER-XID.
+            DISPLAY '  TRANSACTION-MODE :     ' TRANSACTION-MODE.
+            DISPLAY '  COMMIT-RETURN :        ' COMMIT-RETURN.
+            DISPLAY '  TRANSACTION-CONTROL :  ' TRANSACTION-CONTROL.
+            DISPLAY '  TRANSACTION-TIMEOUT :  ' TRANSACTION-TIMEOUT.
+            DISPLAY '  TRANSACTION-STATE :    ' TRANSACTION-STATE.
+            PERFORM VALIDATE-XID-BOUNDS THRU VALIDATE-XID-BOUNDS.
+            PERFORM VALIDATE-XID-NOT-NULL THRU VALIDATE-XID-NOT-NULL.
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD.
+      * Write the TXINFORM fields gathered above to the durable
+      * TRANSACTION-AUDIT file instead of relying on the console
+      * DISPLAY lines, which are lost once the batch job log scrolls.
+        WRITE-AUDIT-RECORD.
+            MOVE 'EXAMPLE1' TO AUD-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            MOVE FORMAT-ID TO AUD-FORMAT-ID.
+            MOVE GTRID-LENGTH TO AUD-GTRID-LENGTH.
+            MOVE BRANCH-LENGTH TO AUD-BRANCH-LENGTH.
+            MOVE LIXA-SER-XID TO AUD-SER-XID.
+            MOVE TRANSACTION-MODE TO AUD-TRANSACTION-MODE.
+            MOVE COMMIT-RETURN TO AUD-COMMIT-RETURN.
+            MOVE TRANSACTION-CONTROL TO AUD-TRANSACTION-CONTROL.
+            MOVE TRANSACTION-TIMEOUT TO AUD-TRANSACTION-TIMEOUT.
+            MOVE TRANSACTION-STATE TO AUD-TRANSACTION-STATE.
+            MOVE WS-AUDIT-WARNING TO AUD-WARNING.
+            MOVE SPACES TO WS-AUDIT-WARNING.
+            WRITE TRANSACTION-AUDIT-RECORD.
+      * One-line-per-run summary of every TX call this program made,
+      * broken down by TX-STATUS-DISPATCH's remediation category, so
+      * an operator doesn't have to scan the whole TRANSACTION-AUDIT
+      * trail or console log to see how the run went.
+        WRITE-RUNSTATS.
+            MOVE 'EXAMPLE1' TO RSTAT-REC-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO RSTAT-REC-TIMESTAMP.
+            MOVE RSTAT-BEGINS TO RSTAT-REC-BEGINS.
+            MOVE RSTAT-COMMITS TO RSTAT-REC-COMMITS.
+            MOVE RSTAT-ROLLBACKS TO RSTAT-REC-ROLLBACKS.
+            MOVE RSTAT-RETRY TO RSTAT-REC-RETRY.
+            MOVE RSTAT-MANUAL-REVIEW TO RSTAT-REC-MANUAL-REVIEW.
+            MOVE RSTAT-PROGRAM-DEFECT TO RSTAT-REC-PROGRAM-DEFECT.
+            MOVE RSTAT-BAD-INPUT TO RSTAT-REC-BAD-INPUT.
+            MOVE RSTAT-FATAL TO RSTAT-REC-FATAL.
+      * This program never calls PQexec/TXCOMMIT through the timed
+      * path (see TXPERFWK.cpy), so the elapsed-time/call counters
+      * are always zero here.
+            MOVE 0 TO RSTAT-REC-PQEXEC-ELAPSED.
+            MOVE 0 TO RSTAT-REC-PQEXEC-CALLS.
+            MOVE 0 TO RSTAT-REC-COMMIT-ELAPSED.
+            MOVE 0 TO RSTAT-REC-COMMIT-CALLS.
+            WRITE RUNSTATS-RECORD.
