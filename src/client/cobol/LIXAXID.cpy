@@ -0,0 +1,12 @@
+      * LIXA-specific extensions to the TX-INFO-AREA group.
+      * These fields are not part of the X/Open TX specification;
+      * they are populated/used by the LIXA client library calls
+      * (LIXAXIDSERIALIZE, LIXAPQGETCONN and friends).
+      * Serialized form of the current XID (printable string),
+      * produced by LIXAXIDSERIALIZE.
+        05 LIXA-SER-XID PIC X(200).
+      * Resource manager addressing for transactions that span
+      * more than one resource manager: absolute id and relative
+      * position, used by LIXAPQGETCONNBYRMID/LIXAPQGETCONNBYPOS.
+        05 LIXA-RES-MNGR-ID PIC S9(9) COMP-5.
+        05 LIXA-RES-MNGR-POS PIC S9(9) COMP-5.
