@@ -0,0 +1,14 @@
+      * VALIDATE-XID-NOT-NULL: TXINFDEF.cpy documents that a value of
+      * -1 in FORMAT-ID means the XID is null, which is a sign this
+      * resource manager session isn't what we think it is.  Called
+      * from INFO-PARA right after LIXAXIDSERIALIZE, alongside
+      * VALIDATE-XID-BOUNDS; sets WS-NULL-XID-FLAG so a caller that
+      * runs this check before TXBEGIN (see STARTUP-RECOVERY) can
+      * refuse to proceed instead of starting work on a null XID.
+        VALIDATE-XID-NOT-NULL.
+            IF FORMAT-ID = -1 THEN
+               DISPLAY 'VALIDATE-XID-NOT-NULL: XID is null, refusing '
+                       'to proceed'
+               MOVE 'XID IS NULL (FORMAT-ID -1)' TO WS-AUDIT-WARNING
+               SET WS-NULL-XID-DETECTED TO TRUE
+            END-IF.
