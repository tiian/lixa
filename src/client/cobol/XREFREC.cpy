@@ -0,0 +1,19 @@
+      * XREF-RECORD: one row per commit, tying the business document
+      * number this batch loader just wrote (the authors row id) to
+      * the LIXA-SER-XID that committed it, so a PostgreSQL audit
+      * entry or a customer complaint about a specific row can be
+      * traced back to the exact LIXA transaction that wrote it, and
+      * vice versa.
+        05 XREF-BUSINESS-KEY PIC X(20).
+        05 XREF-SER-XID       PIC X(200).
+        05 XREF-TIMESTAMP     PIC X(21).
+      * What RUN-RECONCILE-COMMAND should expect to find in PostgreSQL
+      * for this business key: the operation this row committed, and
+      * (for I/U) the name/surname values it wrote, so reconciliation
+      * can compare actual column values, not just row presence.
+        05 XREF-OPERATION    PIC X(1).
+           88 XREF-OP-INSERT VALUE 'I'.
+           88 XREF-OP-DELETE VALUE 'D'.
+           88 XREF-OP-UPDATE VALUE 'U'.
+        05 XREF-EXPECTED-NAME PIC X(30).
+        05 XREF-EXPECTED-SURNAME PIC X(30).
