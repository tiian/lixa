@@ -0,0 +1,6 @@
+      * Checkpoint/restart record for the EXAMPLE5-PQL batch loader.
+      * Written after every successful TXCOMMIT so a rerun after a
+      * mid-file failure can resume after the last committed row
+      * instead of reprocessing the whole input file.
+        05 CKPT-LAST-POSITION PIC 9(9).
+        05 CKPT-SER-XID       PIC X(200).
