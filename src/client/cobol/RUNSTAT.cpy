@@ -0,0 +1,22 @@
+      * RUNSTATS counters: incremented around every TXBEGIN/TXCOMMIT/
+      * TXROLLBACK call and broken down by TX-STATUS-DISPATCH's
+      * remediation classification (see TXDISPAT.cpy/TXREMED.cpy), so
+      * a one-line RUNSTATS summary can be written just before
+      * STOP RUN instead of scanning the whole console log to see how
+      * a run went.
+        05 RSTAT-BEGINS         PIC 9(9) VALUE 0.
+        05 RSTAT-COMMITS        PIC 9(9) VALUE 0.
+        05 RSTAT-ROLLBACKS      PIC 9(9) VALUE 0.
+        05 RSTAT-RETRY          PIC 9(9) VALUE 0.
+        05 RSTAT-MANUAL-REVIEW  PIC 9(9) VALUE 0.
+        05 RSTAT-PROGRAM-DEFECT PIC 9(9) VALUE 0.
+        05 RSTAT-BAD-INPUT      PIC 9(9) VALUE 0.
+        05 RSTAT-FATAL          PIC 9(9) VALUE 0.
+      * Elapsed centiseconds and call counts for PQexec/TXCOMMIT (see
+      * CALC-ELAPSED in TXELAPSE.cpy), accumulated across the run so
+      * WRITE-RUNSTATS can report average call time for batch-window
+      * sizing instead of only a pass/fail count.
+        05 RSTAT-PQEXEC-ELAPSED PIC 9(9) VALUE 0.
+        05 RSTAT-PQEXEC-CALLS   PIC 9(9) VALUE 0.
+        05 RSTAT-COMMIT-ELAPSED PIC 9(9) VALUE 0.
+        05 RSTAT-COMMIT-CALLS   PIC 9(9) VALUE 0.
