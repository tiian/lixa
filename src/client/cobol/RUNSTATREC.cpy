@@ -0,0 +1,21 @@
+      * RUNSTATS-RECORD: one row per program run, written by
+      * WRITE-RUNSTATS just before the program's full exit so an
+      * operator can see how a batch window went (see RUNSTAT.cpy)
+      * without scanning the whole console log or the per-call
+      * TRANSACTION-AUDIT trail.
+        05 RSTAT-REC-PROGRAM-ID    PIC X(8).
+        05 RSTAT-REC-TIMESTAMP     PIC X(21).
+        05 RSTAT-REC-BEGINS        PIC 9(9).
+        05 RSTAT-REC-COMMITS       PIC 9(9).
+        05 RSTAT-REC-ROLLBACKS     PIC 9(9).
+        05 RSTAT-REC-RETRY         PIC 9(9).
+        05 RSTAT-REC-MANUAL-REVIEW PIC 9(9).
+        05 RSTAT-REC-PROGRAM-DEFECT PIC 9(9).
+        05 RSTAT-REC-BAD-INPUT     PIC 9(9).
+        05 RSTAT-REC-FATAL         PIC 9(9).
+      * Elapsed centiseconds and call counts for PQexec/TXCOMMIT
+      * (see RUNSTAT.cpy/TXELAPSE.cpy)
+        05 RSTAT-REC-PQEXEC-ELAPSED PIC 9(9).
+        05 RSTAT-REC-PQEXEC-CALLS   PIC 9(9).
+        05 RSTAT-REC-COMMIT-ELAPSED PIC 9(9).
+        05 RSTAT-REC-COMMIT-CALLS   PIC 9(9).
