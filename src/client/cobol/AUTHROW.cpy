@@ -0,0 +1,6 @@
+      * One row of the author batch load file read by EXAMPLE5-PQL.
+      * The same INSERT/DELETE/UPDATE mode selected on the command
+      * line is applied to every row in the file.
+        05 AUTHROW-ID      PIC 9(9).
+        05 AUTHROW-NAME    PIC X(30).
+        05 AUTHROW-SURNAME PIC X(30).
