@@ -0,0 +1,104 @@
+      * TX-STATUS-DISPATCH: shared remediation routing for
+      * TX-RETURN-STATUS, PERFORMed right after every TXOPEN/TXBEGIN/
+      * TXCOMMIT/TXROLLBACK call instead of repeating "IF NOT TX-OK
+      * THEN DISPLAY 'Exiting...' STOP RUN".  EVALUATEs TX-STATUS
+      * against the full set of 88-levels in TXSTATUS.cpy and sets
+      * WS-TX-REMEDIATION (see TXREMED.cpy) so the caller can react
+      * differently to TX-HAZARD/TX-MIXED (manual review),
+      * TX-PROTOCOL-ERROR/TX-OUTSIDE/TX-NOT-SUPPORTED (programming
+      * defect) and TX-EINVAL (bad input data) instead of collapsing
+      * every non-TX-OK code into one abend path.
+      *
+      * Each non-TX-OK branch also tallies a RSTAT-* counter (see
+      * RUNSTAT.cpy) so a program can print a one-line RUNSTATS
+      * summary of every remediation category it hit in the run.
+        TX-STATUS-DISPATCH.
+            MOVE 0 TO WS-TX-EXIT-CODE.
+            MOVE 'N' TO WS-ESCALATE-FLAG.
+            EVALUATE TRUE
+               WHEN TX-OK
+                  SET TX-REMED-OK TO TRUE
+               WHEN TX-ROLLBACK OR TX-ROLLBACK-NO-BEGIN
+                  DISPLAY 'TX-STATUS-DISPATCH: transaction rolled back'
+                  SET TX-REMED-RETRY TO TRUE
+                  ADD 1 TO RSTAT-RETRY
+                  MOVE 1 TO WS-TX-EXIT-CODE
+               WHEN TX-MIXED OR TX-MIXED-NO-BEGIN
+                  DISPLAY 'TX-STATUS-DISPATCH: mixed commit/rollback - '
+                          'manual review required'
+                  SET TX-REMED-MANUAL-REVIEW TO TRUE
+                  ADD 1 TO RSTAT-MANUAL-REVIEW
+                  MOVE 1 TO WS-TX-EXIT-CODE
+               WHEN TX-HAZARD OR TX-HAZARD-NO-BEGIN
+                  DISPLAY 'TX-STATUS-DISPATCH: outcome is a hazard - '
+                          'manual review required'
+                  SET TX-REMED-MANUAL-REVIEW TO TRUE
+                  ADD 1 TO RSTAT-MANUAL-REVIEW
+                  MOVE 1 TO WS-TX-EXIT-CODE
+               WHEN TX-COMMITTED OR TX-COMMITTED-NO-BEGIN
+                  DISPLAY 'TX-STATUS-DISPATCH: heuristically committed '
+                          '- manual review required'
+                  SET TX-REMED-MANUAL-REVIEW TO TRUE
+                  ADD 1 TO RSTAT-MANUAL-REVIEW
+                  MOVE 1 TO WS-TX-EXIT-CODE
+               WHEN TX-NO-BEGIN
+      * The commit itself succeeded - this is not a data problem - but
+      * chained-mode's auto-begin of the next transaction failed, so
+      * the caller has to retry TXBEGIN explicitly before doing any
+      * more work under this session.
+                  DISPLAY 'TX-STATUS-DISPATCH: committed, but the '
+                          'chained auto-begin failed - retry TXBEGIN'
+                  SET TX-REMED-RETRY TO TRUE
+                  ADD 1 TO RSTAT-RETRY
+                  MOVE 1 TO WS-TX-EXIT-CODE
+               WHEN TX-PROTOCOL-ERROR
+      * A structural defect, not a business-data problem: escalate
+      * immediately (see WS-TX-EXIT-CODE/WS-ESCALATE-FLAG in
+      * TXREMED.cpy) rather than waiting for tomorrow's log review.
+                  DISPLAY 'TX-STATUS-DISPATCH: protocol error - '
+                          'programming defect'
+                  DISPLAY 'ALERT: TX-PROTOCOL-ERROR - paging on-call'
+                  SET TX-REMED-PROGRAM-DEFECT TO TRUE
+                  ADD 1 TO RSTAT-PROGRAM-DEFECT
+                  MOVE 99 TO WS-TX-EXIT-CODE
+                  SET WS-ESCALATE-DETECTED TO TRUE
+               WHEN TX-OUTSIDE
+                  DISPLAY 'TX-STATUS-DISPATCH: already in an RM local '
+                          'transaction - programming defect'
+                  SET TX-REMED-PROGRAM-DEFECT TO TRUE
+                  ADD 1 TO RSTAT-PROGRAM-DEFECT
+                  MOVE 1 TO WS-TX-EXIT-CODE
+               WHEN TX-NOT-SUPPORTED
+                  DISPLAY 'TX-STATUS-DISPATCH: option not supported - '
+                          'programming defect'
+                  SET TX-REMED-PROGRAM-DEFECT TO TRUE
+                  ADD 1 TO RSTAT-PROGRAM-DEFECT
+                  MOVE 1 TO WS-TX-EXIT-CODE
+               WHEN TX-EINVAL
+                  DISPLAY 'TX-STATUS-DISPATCH: invalid arguments - '
+                          'bad input data'
+                  SET TX-REMED-BAD-INPUT TO TRUE
+                  ADD 1 TO RSTAT-BAD-INPUT
+                  MOVE 1 TO WS-TX-EXIT-CODE
+               WHEN TX-ERROR
+                  DISPLAY 'TX-STATUS-DISPATCH: transient error'
+                  SET TX-REMED-RETRY TO TRUE
+                  ADD 1 TO RSTAT-RETRY
+                  MOVE 1 TO WS-TX-EXIT-CODE
+               WHEN TX-FAIL
+      * A structural defect, not a business-data problem: escalate
+      * immediately (see WS-TX-EXIT-CODE/WS-ESCALATE-FLAG in
+      * TXREMED.cpy) rather than waiting for tomorrow's log review.
+                  DISPLAY 'TX-STATUS-DISPATCH: fatal error'
+                  DISPLAY 'ALERT: TX-FAIL - paging on-call'
+                  SET TX-REMED-FATAL TO TRUE
+                  ADD 1 TO RSTAT-FATAL
+                  MOVE 99 TO WS-TX-EXIT-CODE
+                  SET WS-ESCALATE-DETECTED TO TRUE
+               WHEN OTHER
+                  DISPLAY 'TX-STATUS-DISPATCH: unrecognized TX-STATUS '
+                          TX-STATUS
+                  SET TX-REMED-FATAL TO TRUE
+                  ADD 1 TO RSTAT-FATAL
+                  MOVE 1 TO WS-TX-EXIT-CODE
+            END-EVALUATE.
