@@ -0,0 +1,17 @@
+      * CALC-ELAPSED: centiseconds between WS-PERF-START and
+      * WS-PERF-END (see TXPERFWK.cpy), used to accumulate
+      * RSTAT-PQEXEC-ELAPSED/RSTAT-COMMIT-ELAPSED (see RUNSTAT.cpy)
+      * so a run's timing summary can inform batch sizing and
+      * chained-vs-unchained mode instead of guesswork.  Adds a full
+      * day's worth of centiseconds back in if the window being
+      * timed happened to straddle midnight.
+        CALC-ELAPSED.
+            COMPUTE WS-PERF-ELAPSED =
+               (WS-PERF-END-HH * 360000 + WS-PERF-END-MM * 6000 +
+                WS-PERF-END-SS * 100 + WS-PERF-END-CC) -
+               (WS-PERF-START-HH * 360000 + WS-PERF-START-MM * 6000 +
+                WS-PERF-START-SS * 100 + WS-PERF-START-CC)
+            END-COMPUTE.
+            IF WS-PERF-ELAPSED < 0 THEN
+               ADD 8640000 TO WS-PERF-ELAPSED
+            END-IF.
