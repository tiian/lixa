@@ -0,0 +1,14 @@
+      * CLOSE-DIAGNOSTIC: on a non-TX-OK TXCLOSE outcome, call TXINFORM
+      * once more to capture TRANSACTION-MODE/TRANSACTION-STATE at the
+      * moment TXCLOSE failed, and write it to the audit trail via this
+      * program's own WRITE-AUDIT-RECORD instead of letting that detail
+      * disappear into a DISPLAY-only console line once the job log
+      * scrolls past it.
+        CLOSE-DIAGNOSTIC.
+            CALL "TXINFORM" USING TX-INFO-AREA TX-RETURN-STATUS.
+            DISPLAY 'CLOSE-DIAGNOSTIC: TRANSACTION-MODE '
+                    TRANSACTION-MODE ' TRANSACTION-STATE '
+                    TRANSACTION-STATE ' at TXCLOSE failure'.
+            MOVE 'TXCLOSE FAILED - see MODE/STATE in this record'
+                 TO WS-AUDIT-WARNING.
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD.
