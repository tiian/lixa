@@ -0,0 +1,18 @@
+      * WS-TX-REMEDIATION: outcome of the last TX-STATUS-DISPATCH
+      * (see TXDISPAT.cpy), classifying TX-RETURN-STATUS into a
+      * remediation action instead of a single generic abend path.
+        01 WS-TX-REMEDIATION PIC X(15) VALUE SPACES.
+           88 TX-REMED-OK             VALUE 'OK'.
+           88 TX-REMED-RETRY          VALUE 'RETRY'.
+           88 TX-REMED-MANUAL-REVIEW  VALUE 'MANUAL-REVIEW'.
+           88 TX-REMED-PROGRAM-DEFECT VALUE 'PROGRAM-DEFECT'.
+           88 TX-REMED-BAD-INPUT      VALUE 'BAD-INPUT'.
+           88 TX-REMED-FATAL          VALUE 'FATAL'.
+      * Exit code TX-STATUS-DISPATCH wants the caller's STOP RUN to
+      * use: 1 for an ordinary non-OK outcome, 99 for TX-FAIL/
+      * TX-PROTOCOL-ERROR, which mean something structurally broken
+      * happened (not a business-data problem) and should page
+      * someone tonight rather than wait to be noticed tomorrow.
+        01 WS-TX-EXIT-CODE PIC 9(2) VALUE 0.
+        01 WS-ESCALATE-FLAG PIC X(1) VALUE 'N'.
+           88 WS-ESCALATE-DETECTED VALUE 'Y'.
