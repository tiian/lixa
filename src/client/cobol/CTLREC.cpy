@@ -0,0 +1,12 @@
+      * BATCH-CONTROL-RECORD: trailer written once a batch loader run
+      * finishes, confirming how many input rows were read, how many
+      * committed, and how many were rejected, plus the last LIXA-SER-
+      * XID committed - so a downstream reconciliation job or an
+      * operator can confirm the batch completed fully without
+      * re-reading the whole job log.
+        05 CTL-PROGRAM-ID      PIC X(8).
+        05 CTL-TIMESTAMP       PIC X(21).
+        05 CTL-ROWS-READ       PIC 9(9).
+        05 CTL-ROWS-COMMITTED  PIC 9(9).
+        05 CTL-ROWS-REJECTED   PIC 9(9).
+        05 CTL-FINAL-SER-XID   PIC X(200).
