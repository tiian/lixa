@@ -0,0 +1,21 @@
+      * CHANGE-AUDIT-RECORD: one row per committed INSERT/UPDATE/
+      * DELETE, keyed by the same LIXA-SER-XID as TRANSACTION-AUDIT
+      * and XREF-CONTROL, but carrying the actual before/after column
+      * values instead of just the XID and status - so "what did we
+      * change in the authors table last Tuesday night and under
+      * which transaction" can be answered from this file alone,
+      * without going back to PostgreSQL's own WAL.  CHG-BEFORE-* is
+      * SPACES for an INSERT (nothing existed yet); CHG-AFTER-* is
+      * SPACES for a DELETE (nothing exists any more).
+        05 CHG-SER-XID        PIC X(200).
+        05 CHG-PROGRAM-ID     PIC X(8).
+        05 CHG-TIMESTAMP      PIC X(21).
+        05 CHG-BUSINESS-KEY   PIC X(20).
+        05 CHG-OPERATION      PIC X(1).
+           88 CHG-OP-INSERT VALUE 'I'.
+           88 CHG-OP-UPDATE VALUE 'U'.
+           88 CHG-OP-DELETE VALUE 'D'.
+        05 CHG-BEFORE-NAME    PIC X(30).
+        05 CHG-BEFORE-SURNAME PIC X(30).
+        05 CHG-AFTER-NAME     PIC X(30).
+        05 CHG-AFTER-SURNAME  PIC X(30).
