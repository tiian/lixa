@@ -0,0 +1,21 @@
+      * Elapsed-time work fields for bracketing PQexec/TXCOMMIT calls
+      * (see CALC-ELAPSED in TXELAPSE.cpy).  WS-PERF-START/END are
+      * captured via ACCEPT ... FROM TIME (HHMMSSCC) immediately
+      * before and after the call being timed; the REDEFINES break
+      * each one into hours/minutes/seconds/centiseconds so
+      * CALC-ELAPSED can total them into WS-PERF-ELAPSED without
+      * relying on the raw HHMMSSCC digits, which are not evenly
+      * spaced.
+        05 WS-PERF-START PIC 9(8).
+        05 WS-PERF-START-X REDEFINES WS-PERF-START.
+           10 WS-PERF-START-HH PIC 9(2).
+           10 WS-PERF-START-MM PIC 9(2).
+           10 WS-PERF-START-SS PIC 9(2).
+           10 WS-PERF-START-CC PIC 9(2).
+        05 WS-PERF-END PIC 9(8).
+        05 WS-PERF-END-X REDEFINES WS-PERF-END.
+           10 WS-PERF-END-HH PIC 9(2).
+           10 WS-PERF-END-MM PIC 9(2).
+           10 WS-PERF-END-SS PIC 9(2).
+           10 WS-PERF-END-CC PIC 9(2).
+        05 WS-PERF-ELAPSED PIC S9(9).
