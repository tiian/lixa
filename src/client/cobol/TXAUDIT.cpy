@@ -0,0 +1,26 @@
+      * TRANSACTION-AUDIT-RECORD: one row per TXINFORM call.
+      * Written by the WRITE-AUDIT-RECORD paragraph that every driver
+      * program performs right after INFO-PARA, so the TXINFORM fields
+      * that used to be only DISPLAYed to the console survive in a
+      * durable sequential file an operator can review after the run.
+        05 AUD-PROGRAM-ID          PIC X(8).
+        05 AUD-TIMESTAMP           PIC X(21).
+        05 AUD-FORMAT-ID           PIC S9(9).
+        05 AUD-GTRID-LENGTH        PIC S9(9).
+        05 AUD-BRANCH-LENGTH       PIC S9(9).
+        05 AUD-SER-XID             PIC X(200).
+        05 AUD-TRANSACTION-MODE    PIC S9(9).
+        05 AUD-COMMIT-RETURN       PIC S9(9).
+        05 AUD-TRANSACTION-CONTROL PIC S9(9).
+        05 AUD-TRANSACTION-TIMEOUT PIC S9(9).
+        05 AUD-TRANSACTION-STATE   PIC S9(9).
+      * Free-text configuration-mismatch warning (e.g. a requested
+      * COMMIT-RETURN mode the resource manager does not actually
+      * support); SPACES when this TXINFORM call has nothing to flag.
+        05 AUD-WARNING             PIC X(60).
+      * PostgreSQL connection target (see LOG-CONNECTION-TARGET),
+      * carried into every audit record for the run so an accidental
+      * connection to the wrong environment's database shows up in
+      * the log instead of in a customer complaint.
+        05 AUD-CONN-HOST           PIC X(40).
+        05 AUD-CONN-DB             PIC X(40).
