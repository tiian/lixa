@@ -0,0 +1,11 @@
+      * Per-resource-manager outcome of the last TXCOMMIT/TXROLLBACK,
+      * populated by LIXAGETRMSTATUS.  This is a LIXA extension beyond
+      * the X/Open TX specification: TX-RETURN-STATUS only reports one
+      * aggregate code (e.g. TX-MIXED/TX-HAZARD) for the whole
+      * transaction; this table lets a caller see which individual
+      * resource manager produced which outcome.
+        05 RM-STATUS-COUNT PIC 9(4).
+        05 RM-STATUS-TABLE OCCURS 1 TO 10 TIMES
+                            DEPENDING ON RM-STATUS-COUNT.
+           10 RM-STATUS-RMID    PIC 9(4).
+           10 RM-STATUS-OUTCOME PIC S9(9) COMP-5.
