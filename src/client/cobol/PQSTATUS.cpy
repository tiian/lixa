@@ -0,0 +1,7 @@
+      * PQstatus (libpq ConnStatusType) connection status values.
+      * CONNECTION_OK is the only status that means the connection
+      * handed back by LIXAPQGETCONN/LIXAPQGETCONNBYRMID/BYPOS is
+      * actually usable; anything else means PQexec would be issued
+      * against a dead connection.
+        05 PQ-CONN-STATUS PIC S9(9) COMP-5.
+           88 PQ-CONNECTION-OK VALUE 0.
