@@ -0,0 +1,19 @@
+      * CHECK-TIMEOUT-OUTCOME: after a failed TXCOMMIT, find out
+      * whether this row's transaction actually ran long enough to be
+      * rolled back for exceeding TRANSACTION-TIMEOUT specifically
+      * (TX-TIMEOUT-ROLLBACK-ONLY), as opposed to some other,
+      * unrelated reason TRANSACTION-STATE can carry TX-ROLLBACK-ONLY
+      * - that distinction is what tells us whether to retune the
+      * timeout value or go look at a data problem instead.  Calls
+      * TXINFORM again since the failed TXCOMMIT itself does not
+      * refresh TX-INFO-AREA.
+        CHECK-TIMEOUT-OUTCOME.
+            CALL "TXINFORM" USING TX-INFO-AREA TX-RETURN-STATUS.
+            IF TX-OK AND TX-TIMEOUT-ROLLBACK-ONLY THEN
+               DISPLAY 'CHECK-TIMEOUT-OUTCOME: transaction timed out '
+                       '(TX-TIMEOUT-ROLLBACK-ONLY) - consider '
+                       'retuning TRANSACTION-TIMEOUT'
+               MOVE 'TRANSACTION TIMED OUT (TX-TIMEOUT-ROLLBACK-ONLY)'
+                    TO WS-AUDIT-WARNING
+               PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD
+            END-IF.
