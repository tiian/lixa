@@ -0,0 +1,18 @@
+      * EXCEPTION-QUEUE-RECORD: one row per unresolved exception this
+      * suite's programs have run into - a TX-HAZARD/TX-MIXED row whose
+      * outcome needed a direct PostgreSQL query (QUERY-HAZARD-OUTCOME),
+      * a RECONCILE mismatch (RECONCILE-ONE-XREF), or an in-doubt
+      * transaction found by the nightly sweep (EXAMPLE7_INDOUBT) - so
+      * operations has one queryable file to work instead of grepping
+      * three different console logs for three different shapes of ad
+      * hoc message.  EXCQ-RESOLVED starts 'N' and is left for whatever
+      * follow-up process (manual or otherwise) clears an entry once
+      * it's been dealt with; nothing in this tree sets it to 'Y' yet.
+        05 EXCQ-BUSINESS-KEY  PIC X(20).
+        05 EXCQ-SER-XID       PIC X(200).
+        05 EXCQ-PROGRAM-ID    PIC X(8).
+        05 EXCQ-TX-STATUS     PIC S9(9).
+        05 EXCQ-REASON        PIC X(60).
+        05 EXCQ-TIMESTAMP     PIC X(21).
+        05 EXCQ-RESOLVED      PIC X(1).
+           88 EXCQ-IS-RESOLVED VALUE 'Y'.
