@@ -0,0 +1,14 @@
+      * ERROR-LOG-RECORD: one row per PQerrorMessage captured after a
+      * failed PQresultStatus, written by WRITE-ERROR-LOG instead of
+      * the old char-by-char DISPLAY, so operations can query what SQL
+      * errors a batch window saw instead of grepping spool output.
+      * ERRLOG-KEY is the indexed file's RECORD KEY: a timestamp plus
+      * a within-run sequence number, since two errors can be logged
+      * in the same run faster than FUNCTION CURRENT-DATE's clock
+      * tick advances.
+        05 ERRLOG-KEY.
+           10 ERRLOG-TIMESTAMP     PIC X(21).
+           10 ERRLOG-SEQ-NO        PIC 9(4).
+        05 ERRLOG-PROGRAM-ID       PIC X(8).
+        05 ERRLOG-SER-XID          PIC X(200).
+        05 ERRLOG-MESSAGE          PIC X(200).
