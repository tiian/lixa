@@ -0,0 +1,15 @@
+      * VALIDATE-XID-BOUNDS: guards against a malformed or corrupted
+      * XID before we rely on it for reconciliation.  TXINFDEF.cpy's
+      * XID-DATA is a fixed PIC X(128) area; GTRID-LENGTH and
+      * BRANCH-LENGTH are supplied separately by the resource manager
+      * and nothing stops their sum from exceeding that area.  Called
+      * from INFO-PARA right after LIXAXIDSERIALIZE, before the audit
+      * record is written, so the warning travels with the rest of
+      * this TXINFORM snapshot.
+        VALIDATE-XID-BOUNDS.
+            IF GTRID-LENGTH + BRANCH-LENGTH > 128 THEN
+               DISPLAY 'VALIDATE-XID-BOUNDS: GTRID-LENGTH + '
+                       'BRANCH-LENGTH exceeds XID-DATA capacity'
+               MOVE 'XID GTRID+BRANCH LENGTH EXCEEDS 128 BYTES'
+                    TO WS-AUDIT-WARNING
+            END-IF.
